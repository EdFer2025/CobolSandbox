@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-ARCHIVE.
+
+      *    MONTH-END HOUSEKEEPING JOB: COPIES EVERY TRANSACTION-RECORD
+      *    OLDER THAN AN OPERATOR-SUPPLIED CUTOFF DATE INTO A DATED
+      *    ARCHIVE FILE, KEEPS EVERYTHING ELSE IN A NEW COPY OF
+      *    TRANSACTION-FILE, THEN SWAPS THAT COPY IN FOR THE LIVE
+      *    02_BANKING/transaction.dat SO THE FILE TELLERS/REPORTS USE
+      *    DAY TO DAY STAYS SMALL.
+      *
+      *    RUNS STANDALONE OR AS A STEP CALLED BY
+      *    16_end_of_day.cob - GOBACK RETURNS TO THAT DRIVER WITH
+      *    RETURN-CODE 0 (OK) OR 4 (FAILED), OR ENDS THE RUN THE SAME
+      *    AS STOP RUN WOULD WHEN THIS IS THE OUTERMOST PROGRAM.
+      *
+      *    TAKES THE CUTOFF DATE AS A LINKAGE PARAMETER SO AN
+      *    UNATTENDED CALLER (16_end_of_day.cob) CAN SUPPLY IT
+      *    DIRECTLY INSTEAD OF THE RUN BLOCKING ON A TERMINAL PROMPT.
+      *    RUN STANDALONE WITH NO CALLER TO SUPPLY IT, LK-CUTOFF-DATE
+      *    COMES BACK ZERO-FILLED, SO THAT CASE FALLS BACK TO THE
+      *    ORIGINAL INTERACTIVE PROMPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT KEEP-FILE
+               ASSIGN TO "02_BANKING/transaction_keep.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-KEEP-STATUS.
+
+      *    FILENAME IS BUILT AT RUN TIME FROM THE CUTOFF DATE (E.G.
+      *    "02_BANKING/transaction_archive_20260101.dat") SO EACH
+      *    MONTH-END RUN LEAVES ITS OWN DATED FILE BEHIND.
+           SELECT ARCHIVE-FILE
+               ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD KEEP-FILE.
+           COPY "TRANSACTION-RECORD.cpy"
+               REPLACING ==TRANSACTION-RECORD== BY ==KEEP-RECORD==
+                   ==FROM-ACCOUNT== BY ==KEEP-FROM-ACCOUNT==
+                   ==TO-ACCOUNT== BY ==KEEP-TO-ACCOUNT==
+                   ==TRANSACTION-AMOUNT== BY ==KEEP-AMOUNT==
+                   ==TRANSACTION-DATE== BY ==KEEP-DATE==
+                   ==TRANSACTION-TIME== BY ==KEEP-TIME==
+                   ==TRANSACTION-TYPE== BY ==KEEP-TYPE==
+                   ==TRANSACTION-REVERSED== BY ==KEEP-REVERSED==
+                   ==TRANSACTION-REVERSAL-OF-DATE==
+                       BY ==KEEP-REVERSAL-OF-DATE==
+                   ==TRANSACTION-REVERSAL-OF-TIME==
+                       BY ==KEEP-REVERSAL-OF-TIME==
+                   ==TRANSACTION-MEMO== BY ==KEEP-MEMO==
+                   ==TRANSACTION-SUPERVISOR-ID==
+                       BY ==KEEP-SUPERVISOR-ID==.
+
+       FD ARCHIVE-FILE.
+           COPY "TRANSACTION-RECORD.cpy"
+               REPLACING ==TRANSACTION-RECORD== BY ==ARCHIVE-RECORD==
+                   ==FROM-ACCOUNT== BY ==ARCHIVE-FROM-ACCOUNT==
+                   ==TO-ACCOUNT== BY ==ARCHIVE-TO-ACCOUNT==
+                   ==TRANSACTION-AMOUNT== BY ==ARCHIVE-AMOUNT==
+                   ==TRANSACTION-DATE== BY ==ARCHIVE-DATE==
+                   ==TRANSACTION-TIME== BY ==ARCHIVE-TIME==
+                   ==TRANSACTION-TYPE== BY ==ARCHIVE-TYPE==
+                   ==TRANSACTION-REVERSED== BY ==ARCHIVE-REVERSED==
+                   ==TRANSACTION-REVERSAL-OF-DATE==
+                       BY ==ARCHIVE-REVERSAL-OF-DATE==
+                   ==TRANSACTION-REVERSAL-OF-TIME==
+                       BY ==ARCHIVE-REVERSAL-OF-TIME==
+                   ==TRANSACTION-MEMO== BY ==ARCHIVE-MEMO==
+                   ==TRANSACTION-SUPERVISOR-ID==
+                       BY ==ARCHIVE-SUPERVISOR-ID==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-KEEP-STATUS PIC XX.
+       01 WS-ARCHIVE-STATUS PIC XX.
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+
+       01 WS-ARCHIVE-FILENAME PIC X(60).
+       01 WS-CUTOFF-DATE PIC 9(8).
+
+       01 WS-READ-COUNT PIC 9(7) VALUE 0.
+       01 WS-ARCHIVED-COUNT PIC 9(7) VALUE 0.
+       01 WS-KEPT-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-OLD-FILENAME PIC X(40)
+           VALUE "02_BANKING/transaction.dat".
+       01 WS-KEEP-FILENAME PIC X(40)
+           VALUE "02_BANKING/transaction_keep.dat".
+
+       LINKAGE SECTION.
+       01 LK-CUTOFF-DATE PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-CUTOFF-DATE.
+       MAIN-PROCESS.
+           DISPLAY "----- TRANSACTION ARCHIVE AND PURGE -----"
+           IF LK-CUTOFF-DATE = 0
+               DISPLAY "ARCHIVE EVERYTHING OLDER THAN (YYYYMMDD):"
+                   WITH NO ADVANCING
+               ACCEPT WS-CUTOFF-DATE
+           ELSE
+               MOVE LK-CUTOFF-DATE TO WS-CUTOFF-DATE
+           END-IF
+
+           STRING "02_BANKING/transaction_archive_" DELIMITED BY SIZE
+               WS-CUTOFF-DATE DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - "
+                   "STATUS: " WS-TRANSACTION-STATUS " ***"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT KEEP-FILE
+           IF WS-KEEP-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN KEEP FILE - STATUS: "
+                   WS-KEEP-STATUS " ***"
+               CLOSE TRANSACTION-FILE
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ARCHIVE FILE - STATUS: "
+                   WS-ARCHIVE-STATUS " ***"
+               CLOSE TRANSACTION-FILE
+               CLOSE KEEP-FILE
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM ARCHIVE-OR-KEEP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           CLOSE KEEP-FILE
+           CLOSE ARCHIVE-FILE
+
+      *    CBL_RENAME_FILE WRAPS THE POSIX RENAME(2) CALL, WHICH
+      *    ATOMICALLY REPLACES AN EXISTING DESTINATION FILE - NO
+      *    SEPARATE DELETE OF THE OLD FILE IS NEEDED (OR WANTED: A
+      *    DELETE-THEN-RENAME LEAVES A WINDOW WITH NO transaction.dat
+      *    ON DISK AT ALL IF THIS STEP IS INTERRUPTED BETWEEN THE TWO
+      *    CALLS).
+           CALL "CBL_RENAME_FILE" USING WS-KEEP-FILENAME
+               WS-OLD-FILENAME
+
+           DISPLAY "TRANSACTION ARCHIVE COMPLETE - " WS-READ-COUNT
+               " RECORDS READ, " WS-ARCHIVED-COUNT " ARCHIVED TO "
+               WS-ARCHIVE-FILENAME ", " WS-KEPT-COUNT
+               " KEPT IN TRANSACTION-FILE"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ARCHIVE-OR-KEEP-RECORD.
+           IF TRANSACTION-DATE < WS-CUTOFF-DATE
+               MOVE FROM-ACCOUNT TO ARCHIVE-FROM-ACCOUNT
+               MOVE TO-ACCOUNT TO ARCHIVE-TO-ACCOUNT
+               MOVE TRANSACTION-AMOUNT TO ARCHIVE-AMOUNT
+               MOVE TRANSACTION-DATE TO ARCHIVE-DATE
+               MOVE TRANSACTION-TIME TO ARCHIVE-TIME
+               MOVE TRANSACTION-TYPE TO ARCHIVE-TYPE
+               MOVE TRANSACTION-REVERSED TO ARCHIVE-REVERSED
+               MOVE TRANSACTION-REVERSAL-OF-DATE
+                   TO ARCHIVE-REVERSAL-OF-DATE
+               MOVE TRANSACTION-REVERSAL-OF-TIME
+                   TO ARCHIVE-REVERSAL-OF-TIME
+               MOVE TRANSACTION-MEMO TO ARCHIVE-MEMO
+               MOVE TRANSACTION-SUPERVISOR-ID TO ARCHIVE-SUPERVISOR-ID
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE FROM-ACCOUNT TO KEEP-FROM-ACCOUNT
+               MOVE TO-ACCOUNT TO KEEP-TO-ACCOUNT
+               MOVE TRANSACTION-AMOUNT TO KEEP-AMOUNT
+               MOVE TRANSACTION-DATE TO KEEP-DATE
+               MOVE TRANSACTION-TIME TO KEEP-TIME
+               MOVE TRANSACTION-TYPE TO KEEP-TYPE
+               MOVE TRANSACTION-REVERSED TO KEEP-REVERSED
+               MOVE TRANSACTION-REVERSAL-OF-DATE
+                   TO KEEP-REVERSAL-OF-DATE
+               MOVE TRANSACTION-REVERSAL-OF-TIME
+                   TO KEEP-REVERSAL-OF-TIME
+               MOVE TRANSACTION-MEMO TO KEEP-MEMO
+               MOVE TRANSACTION-SUPERVISOR-ID TO KEEP-SUPERVISOR-ID
+               WRITE KEEP-RECORD
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF
+           .
+
+       END PROGRAM TRANSACTION-ARCHIVE.
