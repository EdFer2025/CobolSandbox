@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSINESS-DAY-CHECK.
+
+      * REUSABLE SUBPROGRAM: VALIDATES A YYYYMMDD DATE IS A REAL
+      * CALENDAR DATE AND REPORTS WHETHER IT FALLS ON A WEEKDAY.
+      * CALLED BY "BUSINESS-DAY-CHECK" USING LK-DATE LK-VALID
+      * LK-IS-BUSINESS-DAY, FOLLOWING THE CALL CONVENTION SET BY
+      * 01_EXAMPLES/05_subprog.cob.
+      *
+      * FUNCTION DAY-OF-WEEK IS NOT AVAILABLE IN THIS DIALECT, SO
+      * THE WEEKDAY IS DERIVED FROM FUNCTION INTEGER-OF-DATE
+      * AGAINST A KNOWN REFERENCE MONDAY (2001-01-01).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REFERENCE-MONDAY    PIC 9(8) VALUE 20010101.
+       01 WS-DATE-INTEGER        PIC S9(9).
+       01 WS-REFERENCE-INTEGER   PIC S9(9).
+       01 WS-WEEKDAY-NUMBER      PIC 9.
+      *    0 = MONDAY ... 5 = SATURDAY, 6 = SUNDAY
+
+       01 WS-YEAR                PIC 9(4).
+       01 WS-MONTH               PIC 9(2).
+       01 WS-DAY                 PIC 9(2).
+       01 WS-DAYS-IN-MONTH       PIC 9(2).
+       01 WS-IS-LEAP-YEAR        PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 LK-DATE                PIC 9(8).
+       01 LK-VALID               PIC X.
+       01 LK-IS-BUSINESS-DAY     PIC X.
+
+       PROCEDURE DIVISION USING LK-DATE LK-VALID LK-IS-BUSINESS-DAY.
+       MAIN-LOGIC.
+           MOVE "N" TO LK-VALID
+           MOVE "N" TO LK-IS-BUSINESS-DAY
+
+           PERFORM VALIDATE-CALENDAR-DATE
+
+           IF LK-VALID = "Y"
+               PERFORM CHECK-BUSINESS-DAY
+           END-IF
+
+           EXIT PROGRAM.
+
+       VALIDATE-CALENDAR-DATE.
+           MOVE LK-DATE(1:4) TO WS-YEAR
+           MOVE LK-DATE(5:2) TO WS-MONTH
+           MOVE LK-DATE(7:2) TO WS-DAY
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAY < 1
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DETERMINE-DAYS-IN-MONTH
+
+           IF WS-DAY > WS-DAYS-IN-MONTH
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Y" TO LK-VALID.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE "N" TO WS-IS-LEAP-YEAR
+           IF FUNCTION MOD(WS-YEAR, 4) = 0
+               AND (FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                    OR FUNCTION MOD(WS-YEAR, 400) = 0)
+               MOVE "Y" TO WS-IS-LEAP-YEAR
+           END-IF
+
+           EVALUATE WS-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-IS-LEAP-YEAR = "Y"
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       CHECK-BUSINESS-DAY.
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(LK-DATE)
+           COMPUTE WS-REFERENCE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-REFERENCE-MONDAY)
+           COMPUTE WS-WEEKDAY-NUMBER =
+               FUNCTION MOD(WS-DATE-INTEGER - WS-REFERENCE-INTEGER, 7)
+
+           IF WS-WEEKDAY-NUMBER < 5
+               MOVE "Y" TO LK-IS-BUSINESS-DAY
+           ELSE
+               MOVE "N" TO LK-IS-BUSINESS-DAY
+           END-IF.
+
+       END PROGRAM BUSINESS-DAY-CHECK.
