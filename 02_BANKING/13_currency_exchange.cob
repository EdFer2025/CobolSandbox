@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRENCY-EXCHANGE.
+
+      * REUSABLE SUBPROGRAM, SAME CALL CONVENTION AS ACCOUNT-VALIDATE
+      * (10_account_validate.cob) AND BUSINESS-DAY-CHECK
+      * (08_business_day_check.cob): CONVERTS LK-AMOUNT FROM
+      * LK-FROM-CURRENCY INTO LK-TO-CURRENCY. EVERY RATE IS QUOTED AS
+      * "HOW MANY USD ONE UNIT OF THIS CURRENCY IS WORTH" SO ANY PAIR
+      * CAN BE CONVERTED BY GOING THROUGH USD, THE SAME WAY A TELLER
+      * WOULD LOOK UP TWO RATES ON A EXCHANGE-RATE SHEET. LK-RATE-FOUND
+      * COMES BACK "N" IF EITHER CURRENCY CODE IS NOT ON THE SHEET, SO
+      * THE CALLER CAN REJECT THE TRANSACTION INSTEAD OF ASSUMING 1:1.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FROM-RATE-TO-USD PIC 9(3)V9999.
+       01 WS-TO-RATE-TO-USD PIC 9(3)V9999.
+       01 WS-USD-AMOUNT PIC S9(9)V9999.
+       01 WS-LOOKUP-CODE PIC X(3).
+       01 WS-LOOKUP-RATE PIC 9(3)V9999.
+
+       LINKAGE SECTION.
+       01 LK-FROM-CURRENCY PIC X(3).
+       01 LK-TO-CURRENCY PIC X(3).
+       01 LK-AMOUNT PIC S9(7)V99.
+       01 LK-CONVERTED-AMOUNT PIC S9(7)V99.
+       01 LK-RATE-FOUND PIC X.
+
+       PROCEDURE DIVISION USING LK-FROM-CURRENCY LK-TO-CURRENCY
+           LK-AMOUNT LK-CONVERTED-AMOUNT LK-RATE-FOUND.
+       MAIN-LOGIC.
+           MOVE "Y" TO LK-RATE-FOUND
+           MOVE 0 TO LK-CONVERTED-AMOUNT
+
+           IF LK-FROM-CURRENCY = LK-TO-CURRENCY
+               MOVE LK-AMOUNT TO LK-CONVERTED-AMOUNT
+               EXIT PROGRAM
+           END-IF
+
+           MOVE LK-FROM-CURRENCY TO WS-LOOKUP-CODE
+           PERFORM LOOKUP-RATE-TO-USD
+           IF LK-RATE-FOUND = "N"
+               EXIT PROGRAM
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE-TO-USD
+
+           MOVE LK-TO-CURRENCY TO WS-LOOKUP-CODE
+           PERFORM LOOKUP-RATE-TO-USD
+           IF LK-RATE-FOUND = "N"
+               EXIT PROGRAM
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-TO-RATE-TO-USD
+
+           COMPUTE WS-USD-AMOUNT = LK-AMOUNT * WS-FROM-RATE-TO-USD
+           COMPUTE LK-CONVERTED-AMOUNT ROUNDED =
+               WS-USD-AMOUNT / WS-TO-RATE-TO-USD
+
+           EXIT PROGRAM.
+
+      *    HOLDS THE EXCHANGE-RATE SHEET. A NEW CURRENCY IS ADDED HERE
+      *    AND NOWHERE ELSE. LOOKS UP WS-LOOKUP-CODE AND RETURNS THE
+      *    RATE IN WS-LOOKUP-RATE. WHEN-OTHER LEAVES THE RATE AT ZERO
+      *    AND TELLS THE CALLER THE CODE IS NOT SUPPORTED.
+       LOOKUP-RATE-TO-USD.
+           EVALUATE WS-LOOKUP-CODE
+               WHEN "USD"
+                   MOVE 1.0000 TO WS-LOOKUP-RATE
+               WHEN "EUR"
+                   MOVE 1.0800 TO WS-LOOKUP-RATE
+               WHEN "GBP"
+                   MOVE 1.2700 TO WS-LOOKUP-RATE
+               WHEN "JPY"
+                   MOVE 0.0067 TO WS-LOOKUP-RATE
+               WHEN "CAD"
+                   MOVE 0.7300 TO WS-LOOKUP-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-LOOKUP-RATE
+                   MOVE "N" TO LK-RATE-FOUND
+           END-EVALUATE
+           .
+
+       END PROGRAM CURRENCY-EXCHANGE.
