@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. END-OF-DAY.
+
+      *    SINGLE ENTRY POINT FOR CLOSING OUT A BUSINESS DAY IN
+      *    BANKING. BEFORE THIS, AN OPERATOR HAD TO REMEMBER TO RUN
+      *    DAILY-BALANCING, MINIMUM-BALANCE-FEE, INTEREST-ACCRUAL, AND
+      *    TRANSACTION-ARCHIVE SEPARATELY, IN THE RIGHT ORDER. THIS
+      *    CALLS EACH OF THOSE PROGRAMS IN TURN THE SAME WAY
+      *    01_EXAMPLES/03_perform_expressions.cob CHAINS PARAGRAPHS
+      *    WITH PERFORM ... THRU, STOPPING THE CHAIN WITH A CLEAR
+      *    MESSAGE THE MOMENT AN EARLIER STEP FAILS.
+      *
+      *    ORDER MATTERS: BALANCE FIRST (SO DISCREPANCIES ARE CAUGHT
+      *    BEFORE MORE POSTINGS LAND ON TOP OF THEM), THEN FEES AND
+      *    INTEREST (THE DAY'S LAST POSTINGS), THEN ARCHIVE/PURGE
+      *    LAST (SO THE ARCHIVE RUN PICKS UP EVERYTHING THE OTHER
+      *    STEPS JUST POSTED).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME PIC X(40).
+       01 WS-ARCHIVE-CUTOFF-DATE PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM RUN-DAILY-BALANCING
+           PERFORM RUN-MINIMUM-BALANCE-FEE
+           PERFORM RUN-INTEREST-ACCRUAL
+           PERFORM RUN-TRANSACTION-ARCHIVE
+
+           DISPLAY "END-OF-DAY PROCESSING COMPLETE - ALL STEPS OK"
+       STOP RUN.
+
+       RUN-DAILY-BALANCING.
+           MOVE "DAILY BALANCING" TO WS-STEP-NAME
+           DISPLAY "----- END OF DAY: " WS-STEP-NAME " -----"
+           CALL "DAILY-BALANCING"
+           PERFORM CHECK-STEP-RESULT
+           .
+
+       RUN-MINIMUM-BALANCE-FEE.
+           MOVE "MINIMUM BALANCE FEE" TO WS-STEP-NAME
+           DISPLAY "----- END OF DAY: " WS-STEP-NAME " -----"
+           CALL "MINIMUM-BALANCE-FEE"
+           PERFORM CHECK-STEP-RESULT
+           .
+
+       RUN-INTEREST-ACCRUAL.
+           MOVE "INTEREST ACCRUAL" TO WS-STEP-NAME
+           DISPLAY "----- END OF DAY: " WS-STEP-NAME " -----"
+           CALL "INTEREST-ACCRUAL"
+           PERFORM CHECK-STEP-RESULT
+           .
+
+      *    PASSES TODAY'S DATE AS THE ARCHIVE CUTOFF SO THIS STEP NEVER
+      *    BLOCKS ON TRANSACTION-ARCHIVE'S INTERACTIVE PROMPT DURING
+      *    AN UNATTENDED RUN - EVERYTHING BEFORE TODAY GETS ARCHIVED.
+       RUN-TRANSACTION-ARCHIVE.
+           MOVE "TRANSACTION ARCHIVE" TO WS-STEP-NAME
+           DISPLAY "----- END OF DAY: " WS-STEP-NAME " -----"
+           ACCEPT WS-ARCHIVE-CUTOFF-DATE FROM DATE YYYYMMDD
+           CALL "TRANSACTION-ARCHIVE" USING WS-ARCHIVE-CUTOFF-DATE
+           PERFORM CHECK-STEP-RESULT
+           .
+
+      *    EACH CLOSING-JOB PROGRAM SETS RETURN-CODE TO 0 ON SUCCESS
+      *    OR 4 ON FAILURE BEFORE IT GOBACKS, THE SAME CONVENTION THIS
+      *    DRIVER EXPECTS FROM EVERY STEP.
+       CHECK-STEP-RESULT.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "*** END-OF-DAY PROCESSING STOPPED - "
+                   WS-STEP-NAME " FAILED WITH RETURN CODE "
+                   RETURN-CODE " ***"
+               STOP RUN
+           END-IF
+           .
+
+       END PROGRAM END-OF-DAY.
