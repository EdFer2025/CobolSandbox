@@ -5,35 +5,54 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+      *    SAME PHYSICAL FILE BANKING (01_banking_with_file.cob) USES,
+      *    SO BOTH PROGRAMS SHARE ONE SOURCE OF TRUTH FOR A BALANCE
+      *    INSTEAD OF DRIFTING APART.
+           SELECT ACCOUNTS-FILE ASSIGN TO "02_BANKING/banking.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCOUNT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+      *    SAME TRANSACTION HISTORY FILE BANKING APPENDS TO, SO A
+      *    TRANSFER DONE THROUGH EITHER PROGRAM IS TRACEABLE
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNTS-FILE.
-       01 ACCOUNTS-RECORD.
-          05 ACCOUNT-NUMBER      PIC 9(5).
-          05 ACCOUNT-NAME        PIC A(20).
-          05 ACCOUNT-BALANCE     PIC 9(7).
-       
+           COPY "ACCOUNT-RECORD.cpy"
+               REPLACING ==ACCOUNT-RECORD== BY ==ACCOUNTS-RECORD==.
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-TRANSACTION-STATUS PIC XX.
        01 WS-FILE-STATUS        PIC XX.
-       
+
+      *USED BY 10_account_validate.cob'S SHARED VALIDATION CALL
+       01 WS-VALIDATE-FOUND     PIC X VALUE "N".
+       01 WS-VALIDATE-VALID     PIC X VALUE "N".
+       01 WS-VALIDATE-MESSAGE   PIC X(40) VALUE SPACES.
+
        01 WS-SENDER-ACCOUNT.
           05 WS-SENDER-NUMBER    PIC 9(5).
-          05 WS-SENDER-NAME      PIC A(20).
-          05 WS-SENDER-BALANCE   PIC 9(7).
-       
+          05 WS-SENDER-BALANCE   PIC S9(7)V99.
+          05 WS-SENDER-CURRENCY  PIC X(3).
+          05 WS-SENDER-OVERDRAFT-LIMIT PIC 9(7)V99.
+
        01 WS-RECEIVER-ACCOUNT.
           05 WS-RECEIVER-NUMBER  PIC 9(5).
-          05 WS-RECEIVER-NAME    PIC A(20).
-          05 WS-RECEIVER-BALANCE PIC 9(7).
-       
-       01 WS-TRANSFER-AMOUNT     PIC 9(7).
-       
+          05 WS-RECEIVER-BALANCE PIC S9(7)V99.
+          05 WS-RECEIVER-CURRENCY PIC X(3).
+
+       01 WS-TRANSFER-AMOUNT     PIC 9(7)V99.
+       01 WS-ORIGINAL-SENDER-BAL PIC S9(7)V99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
        
@@ -44,53 +63,141 @@
        
            MOVE WS-SENDER-NUMBER TO ACCOUNT-NUMBER.
            READ ACCOUNTS-FILE
-               INVALID KEY DISPLAY "Sender account not found." 
-               STOP RUN.
-       
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ.
+           CALL "ACCOUNT-VALIDATE" USING WS-FILE-STATUS ACCOUNT-STATUS
+               WS-VALIDATE-FOUND WS-VALIDATE-VALID WS-VALIDATE-MESSAGE.
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "Sender account not found."
+               STOP RUN
+           END-IF.
+           IF WS-VALIDATE-VALID = "N"
+               DISPLAY "Sender account: " WS-VALIDATE-MESSAGE
+               STOP RUN
+           END-IF.
+
            MOVE ACCOUNT-NUMBER   TO WS-SENDER-NUMBER.
-           MOVE ACCOUNT-NAME     TO WS-SENDER-NAME.
            MOVE ACCOUNT-BALANCE  TO WS-SENDER-BALANCE.
-       
+           MOVE ACCOUNT-CURRENCY TO WS-SENDER-CURRENCY.
+           MOVE ACCOUNT-OVERDRAFT-LIMIT TO WS-SENDER-OVERDRAFT-LIMIT.
+
            DISPLAY "Enter Receiver Account Number: ".
            ACCEPT WS-RECEIVER-NUMBER.
-       
+
            MOVE WS-RECEIVER-NUMBER TO ACCOUNT-NUMBER.
            READ ACCOUNTS-FILE
-               INVALID KEY DISPLAY "Receiver account not found." 
-               STOP RUN.
-       
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ.
+           CALL "ACCOUNT-VALIDATE" USING WS-FILE-STATUS ACCOUNT-STATUS
+               WS-VALIDATE-FOUND WS-VALIDATE-VALID WS-VALIDATE-MESSAGE.
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "Receiver account not found."
+               STOP RUN
+           END-IF.
+           IF WS-VALIDATE-VALID = "N"
+               DISPLAY "Receiver account: " WS-VALIDATE-MESSAGE
+               STOP RUN
+           END-IF.
+
            MOVE ACCOUNT-NUMBER   TO WS-RECEIVER-NUMBER.
-           MOVE ACCOUNT-NAME     TO WS-RECEIVER-NAME.
            MOVE ACCOUNT-BALANCE  TO WS-RECEIVER-BALANCE.
-       
+           MOVE ACCOUNT-CURRENCY TO WS-RECEIVER-CURRENCY.
+
+      *    THIS PROGRAM HAS NO CURRENCY-EXCHANGE CALL LIKE
+      *    01_banking_with_file.cob'S EXECUTE-TRANSACTION - REJECT A
+      *    CROSS-CURRENCY TRANSFER OUTRIGHT RATHER THAN SILENTLY
+      *    MOVING THE RAW NUMERIC AMOUNT BETWEEN TWO DIFFERENT
+      *    CURRENCIES.
+           IF WS-SENDER-CURRENCY NOT = WS-RECEIVER-CURRENCY
+               DISPLAY "SENDER (" WS-SENDER-CURRENCY
+                   ") AND RECEIVER (" WS-RECEIVER-CURRENCY
+                   ") ACCOUNTS USE DIFFERENT CURRENCIES."
+               DISPLAY "THIS PROGRAM DOES NOT CONVERT CURRENCY - "
+                   "TRANSFER CANCELLED."
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF.
+
            DISPLAY "Enter amount to transfer: ".
            ACCEPT WS-TRANSFER-AMOUNT.
        
-           IF WS-TRANSFER-AMOUNT > WS-SENDER-BALANCE
+           IF WS-TRANSFER-AMOUNT >
+               WS-SENDER-BALANCE + WS-SENDER-OVERDRAFT-LIMIT
                DISPLAY "Not enough funds. Transfer cancelled."
                CLOSE ACCOUNTS-FILE
                STOP RUN
            END-IF.
        
       * Update balances
+           MOVE WS-SENDER-BALANCE TO WS-ORIGINAL-SENDER-BAL.
            SUBTRACT WS-TRANSFER-AMOUNT FROM WS-SENDER-BALANCE.
            ADD WS-TRANSFER-AMOUNT TO WS-RECEIVER-BALANCE.
-       
+
       * Save sender
            MOVE WS-SENDER-NUMBER TO ACCOUNT-NUMBER.
-           MOVE WS-SENDER-NAME   TO ACCOUNT-NAME.
            MOVE WS-SENDER-BALANCE TO ACCOUNT-BALANCE.
            REWRITE ACCOUNTS-RECORD.
-       
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "FAILED TO REWRITE SENDER RECORD - STATUS: "
+                   WS-FILE-STATUS
+               DISPLAY "Transfer cancelled."
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF.
+
       * Save receiver
            MOVE WS-RECEIVER-NUMBER TO ACCOUNT-NUMBER.
-           MOVE WS-RECEIVER-NAME   TO ACCOUNT-NAME.
            MOVE WS-RECEIVER-BALANCE TO ACCOUNT-BALANCE.
            REWRITE ACCOUNTS-RECORD.
-       
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "FAILED TO REWRITE RECEIVER RECORD - STATUS: "
+                   WS-FILE-STATUS
+               DISPLAY "TRANSACTION FAILED ON THE RECEIVER SIDE - "
+                   "ROLLING BACK THE SENDER DEBIT"
+               PERFORM ROLLBACK-SENDER-DEBIT
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF.
+
+      * Log the transfer to the shared transaction history
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SENDER-NUMBER TO FROM-ACCOUNT
+           MOVE WS-RECEIVER-NUMBER TO TO-ACCOUNT
+           MOVE WS-TRANSFER-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE "T" TO TRANSACTION-TYPE
+           ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+           ACCEPT TRANSACTION-TIME FROM TIME
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "I/O ERROR WRITING TRANSACTION RECORD - "
+                   "STATUS: " WS-TRANSACTION-STATUS
+           END-IF
+           CLOSE TRANSACTION-FILE
+
            DISPLAY "Transfer completed successfully!".
-       
+
            CLOSE ACCOUNTS-FILE.
-       
+
            STOP RUN.
-       
\ No newline at end of file
+
+      *    RECEIVER SIDE FAILED AFTER THE SENDER WAS ALREADY DEBITED -
+      *    RESTORE THE SENDER'S PRE-TRANSFER BALANCE SO THE TWO
+      *    BALANCES STAY IN BALANCE, MIRRORING THE ROLLBACK
+      *    01_banking_with_file.cob'S EXECUTE-TRANSACTION PERFORMS.
+       ROLLBACK-SENDER-DEBIT.
+           MOVE WS-SENDER-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "ROLLBACK FAILED - SENDER RECORD COULD NOT "
+                       "BE READ"
+               NOT INVALID KEY
+                   MOVE WS-ORIGINAL-SENDER-BAL TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNTS-RECORD
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "ROLLBACK FAILED - SENDER RECORD COULD "
+                           "NOT BE REWRITTEN - STATUS: " WS-FILE-STATUS
+                   END-IF
+           END-READ
+           .
