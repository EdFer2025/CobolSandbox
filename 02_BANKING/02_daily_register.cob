@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-REGISTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT REGISTER-FILE
+               ASSIGN TO "02_BANKING/daily_register.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD REGISTER-FILE.
+       01 REGISTER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-REGISTER-STATUS PIC XX.
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+
+       01 WS-LINE-COUNT PIC 9(2) VALUE 0.
+       01 WS-PAGE-COUNT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+
+       01 WS-LINE-COUNT-ON-PAGE PIC 9(3) VALUE 0.
+       01 WS-PAGE-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-TRANSACTION-COUNT PIC 9(7) VALUE 0.
+       01 WS-TARGET-DATE PIC 9(8).
+
+       01 WS-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-D-FROM             PIC ZZZZ9.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-D-TO               PIC ZZZZ9.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-D-AMOUNT           PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-D-DATE             PIC 9(8).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-D-TIME             PIC 9(6).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-D-TYPE              PIC X.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                PIC X(20) VALUE "PAGE TOTAL:".
+           05 WS-T-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER                PIC X(20) VALUE "GRAND TOTAL:".
+           05 WS-G-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      *    TAKES THE TARGET DATE AS A LINKAGE PARAMETER SO AN
+      *    UNATTENDED CALLER CAN SUPPLY IT DIRECTLY, THE SAME
+      *    LK-CUTOFF-DATE PATTERN 12_transaction_archive.cob USES - RUN
+      *    STANDALONE WITH NO CALLER TO SUPPLY IT, LK-TARGET-DATE COMES
+      *    BACK ZERO-FILLED, SO THAT CASE FALLS BACK TO AN INTERACTIVE
+      *    PROMPT.
+       LINKAGE SECTION.
+       01 LK-TARGET-DATE PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-TARGET-DATE.
+       MAIN-PROCESS.
+           IF LK-TARGET-DATE = 0
+               DISPLAY "REGISTER DATE (YYYYMMDD):" WITH NO ADVANCING
+               ACCEPT WS-TARGET-DATE
+           ELSE
+               MOVE LK-TARGET-DATE TO WS-TARGET-DATE
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF WS-REGISTER-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN REGISTER FILE - STATUS: "
+                   WS-REGISTER-STATUS " ***"
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM PRINT-PAGE-HEADER
+
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       PERFORM PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-PAGE-TOTAL
+           PERFORM PRINT-GRAND-TOTAL
+
+           CLOSE TRANSACTION-FILE
+           CLOSE REGISTER-FILE
+
+           DISPLAY "DAILY TRANSACTION REGISTER WRITTEN TO "
+               "02_BANKING/daily_register.txt (" WS-TRANSACTION-COUNT
+               " TRANSACTIONS)"
+       STOP RUN.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE SPACES TO REGISTER-LINE
+           STRING "DAILY TRANSACTION REGISTER FOR " DELIMITED SIZE
+               WS-TARGET-DATE DELIMITED SIZE
+               " - PAGE " DELIMITED SIZE
+               WS-PAGE-COUNT DELIMITED SIZE
+               INTO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE "FROM    TO      AMOUNT          DATE        TIME"
+               & "    TYPE"
+               TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE ALL "-" TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE 0 TO WS-LINE-COUNT-ON-PAGE
+           .
+
+       PRINT-DETAIL-LINE.
+           IF TRANSACTION-DATE = WS-TARGET-DATE
+               ADD 1 TO WS-TRANSACTION-COUNT
+               IF WS-LINE-COUNT-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM PRINT-PAGE-TOTAL
+                   PERFORM PRINT-PAGE-HEADER
+               END-IF
+
+               MOVE FROM-ACCOUNT TO WS-D-FROM
+               MOVE TO-ACCOUNT TO WS-D-TO
+               MOVE TRANSACTION-AMOUNT TO WS-D-AMOUNT
+               MOVE TRANSACTION-DATE TO WS-D-DATE
+               MOVE TRANSACTION-TIME TO WS-D-TIME
+               MOVE TRANSACTION-TYPE TO WS-D-TYPE
+               MOVE WS-DETAIL-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+
+               ADD TRANSACTION-AMOUNT TO WS-PAGE-TOTAL
+               ADD TRANSACTION-AMOUNT TO WS-GRAND-TOTAL
+               ADD 1 TO WS-LINE-COUNT-ON-PAGE
+           END-IF
+           .
+
+       PRINT-PAGE-TOTAL.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE WS-PAGE-TOTAL TO WS-T-AMOUNT
+           MOVE WS-TOTAL-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE 0 TO WS-PAGE-TOTAL
+           .
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE WS-GRAND-TOTAL TO WS-G-AMOUNT
+           MOVE WS-GRAND-TOTAL-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           .
+
+       END PROGRAM DAILY-REGISTER.
