@@ -1,26 +1,95 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKING.
 
+      *================================================================
+      *    TRAINING SANDBOX VERSION OF BANKING - IN-MEMORY ACCOUNT
+      *    TABLE, NO WRITES TO THE LIVE ACCOUNT FILE EVER HAPPEN HERE.
+      *    A CLASS CAN EITHER LOAD A READ-ONLY SNAPSHOT OF THE REAL
+      *    02_BANKING/banking.dat TO PRACTICE ON REALISTIC-LOOKING
+      *    DATA, OR SAVE/RELOAD ITS OWN SCRATCH SNAPSHOT SO A SESSION
+      *    CAN BE PICKED BACK UP LATER. THE SEED ACCOUNT COUNT IS NO
+      *    LONGER FIXED AT FIVE - WS-ACCOUNT-COUNT DRIVES HOW MANY OF
+      *    THE OCCURS DEPENDING ON TABLE SLOTS ARE ACTUALLY IN USE.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRODUCTION ACCOUNT FILE - OPENED INPUT-ONLY, NEVER WRITTEN
+           SELECT PROD-ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-ACCOUNT-NUMBER
+               FILE STATUS IS WS-PROD-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+      *    THIS PROGRAM'S OWN SCRATCH SNAPSHOT - SAFE TO READ/WRITE
+      *    FREELY SINCE IT NEVER TOUCHES LIVE DATA
+           SELECT TRAINING-FILE
+               ASSIGN TO "02_BANKING/training_accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAINING-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PROD-ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy"
+               REPLACING ==ACCOUNT-RECORD== BY ==PROD-ACCOUNT-RECORD==
+                   ==ACCOUNT-NUMBER== BY ==PROD-ACCOUNT-NUMBER==
+                   ==ACCOUNT-CUSTOMER-ID==
+                       BY ==PROD-ACCOUNT-CUSTOMER-ID==
+                   ==ACCOUNT-BALANCE== BY ==PROD-ACCOUNT-BALANCE==
+                   ==ACCOUNT-OVERDRAFT-LIMIT==
+                       BY ==PROD-ACCOUNT-OVERDRAFT-LIMIT==
+                   ==ACCOUNT-TYPE== BY ==PROD-ACCOUNT-TYPE==
+                   ==ACCOUNT-STATUS== BY ==PROD-ACCOUNT-STATUS==.
+
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       FD TRAINING-FILE.
+       01 TRAINING-RECORD.
+           05 TRAIN-ACCOUNT-NUMBER PIC 9(5).
+           05 TRAIN-HOLDER-FN PIC A(20).
+           05 TRAIN-HOLDER-LN PIC A(20).
+           05 TRAIN-BALANCE PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
+       01 WS-PROD-STATUS PIC XX.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-CUSTOMER-FILE-OPENED PIC X VALUE "N".
+       01 WS-TRAINING-STATUS PIC XX.
+       01 WS-PROD-FILE-EOF PIC X VALUE "N".
+       01 WS-TRAINING-FILE-EOF PIC X VALUE "N".
+
+       01 WS-MAX-ACCOUNTS PIC 9(3) VALUE 500.
+       01 WS-ACCOUNT-COUNT PIC 9(3) VALUE 0.
        01 WS-ACCOUNT-TABLE.
-           05 ACCOUNT OCCURS 5 TIMES.
+           05 ACCOUNT OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-ACCOUNT-COUNT.
                10 ACCOUNT-NUMBER PIC 9(5).
                10 ACCOUNT-HOLDER-FN PIC A(20).
                10 ACCOUNT-HOLDER-LN PIC A(20).
-               10 ACCOUNT-BALANCE PIC 9(5) VALUE 10000.
+               10 ACCOUNT-BALANCE PIC S9(7)V99 VALUE 10000.
 
        01 TRANSACTION-TABLE.
            05 WS-TRANSACTION OCCURS 10000 TIMES.
                10 FROM-ACCOUNT PIC 9(5).
                10 TO-ACCOUNT PIC 9(5).
-               10 TRANSACTION-AMOUNT PIC 9(5).
-      *        TODO: STORE DATE AND TIME         
-               10 TRANSACTION-DATE PIC 9(6).
+               10 TRANSACTION-AMOUNT PIC 9(7)V99.
+      *        TODO: STORE DATE AND TIME
+               10 TRANSACTION-DATE PIC 9(8).
 
       *USED TO ITERATE THE TABLE
-       01 WS-ACCOUNT-INDEX PIC 9(1) VALUE 1.
-      *ACCOUNT-CODE USED FOR SEARCH 
+       01 WS-ACCOUNT-INDEX PIC 9(3) VALUE 1.
+      *ACCOUNT-CODE USED FOR SEARCH
        01 WS-SEARCH-CODE PIC 9(5) VALUE 00000.
       *"N" IF THE CODE WAS NOT FOUND "Y" OTHERWISE
        01 WS-FOUND-CODE PIC X VALUE "N".
@@ -33,34 +102,33 @@
        01 WS-TRANSACTION-SENDER-INDEX PIC 9(5).
        01 WS-TRANSACTION-RECEIVER-NUMBER PIC 9(5).
        01 WS-TRANSACTION-RECEIVER-INDEX PIC 9(5).
-       01 WS-TRANSACTION-AMOUNT PIC 9(5). 
+       01 WS-TRANSACTION-AMOUNT PIC 9(7)V99.
 
       * FOR THE OPTION MENU
        01 WS-OPTION PIC 9.
 
-
        PROCEDURE DIVISION.
-       MOVE
-           "00001John                Smith               10000" &
-           "00002Alice               Johnson             10000" &
-           "00003Carlos              Martinez            10000" &
-           "00004Emma                Brown               10000" &
-           "00005David               Mueller             10000"
-           TO WS-ACCOUNT-TABLE.           
+           PERFORM LOAD-TRAINING-SNAPSHOT
+           IF WS-ACCOUNT-COUNT = 0
+               PERFORM BUILD-SEED-ACCOUNTS
+           END-IF
 
-       PERFORM MAIN-PROCESS.
-       STOP RUN.
+           PERFORM MAIN-PROCESS.
+           STOP RUN.
 
        MAIN-PROCESS.
-           
-           PERFORM UNTIL WS-OPTION = 4
+
+           PERFORM UNTIL WS-OPTION = 6
                DISPLAY " "
                DISPLAY "SELECT AN OPTION:"
-               DISPLAY "   1. ACCOUNT INFORMATION"       
-               DISPLAY "   2. TRANSACTION INFORMATION" 
+               DISPLAY "   1. ACCOUNT INFORMATION"
+               DISPLAY "   2. TRANSACTION INFORMATION"
                DISPLAY "   3. EXECUTE TRANSACTION"
-               DISPLAY "   4. TERMINATE"
-    
+               DISPLAY "   4. LOAD SNAPSHOT FROM PRODUCTION "
+                   "BANKING.DAT (READ-ONLY)"
+               DISPLAY "   5. SAVE TRAINING SNAPSHOT"
+               DISPLAY "   6. TERMINATE"
+
                ACCEPT WS-OPTION
                EVALUATE WS-OPTION
                    WHEN 1
@@ -76,36 +144,186 @@
                                DISPLAY "INPUT THE TRANSACTION INDEX"
                                ACCEPT WS-TRANSACTION-INDEX
                                EVALUATE TRUE
-                                   WHEN WS-TRANSACTION-INDEX > 
+                                   WHEN WS-TRANSACTION-INDEX >
                                    WS-LAST-TRANSACTION-INDEX
                                        DISPLAY "THE LAST TRANSACTION " &
                                        "IS THE "
-                                       WS-LAST-TRANSACTION-INDEX 
+                                       WS-LAST-TRANSACTION-INDEX
                                    WHEN OTHER
-                                       PERFORM TRANSACTION-DATA 
+                                       PERFORM TRANSACTION-DATA
                                END-EVALUATE
-                       END-EVALUATE                  
+                       END-EVALUATE
                    WHEN 3
                        PERFORM EXECUTE-TRANSACTION
                    WHEN 4
+                       PERFORM LOAD-FROM-PRODUCTION-SNAPSHOT
+                   WHEN 5
+                       PERFORM SAVE-TRAINING-SNAPSHOT
+                   WHEN 6
                        DISPLAY "BIS DANN!!!"
                        STOP RUN
-                   WHEN OTHER 
+                   WHEN OTHER
                        DISPLAY "---INVALID OPTION---"
                END-EVALUATE
            END-PERFORM.
 
+      *    SEEDS THE FIVE CLASSIC DEMO ACCOUNTS - ONLY USED WHEN NO
+      *    SAVED TRAINING SNAPSHOT EXISTS YET, SO A BRAND-NEW SANDBOX
+      *    STILL HAS SOMETHING TO PRACTICE ON.
+       BUILD-SEED-ACCOUNTS.
+           MOVE 5 TO WS-ACCOUNT-COUNT
+           MOVE 00001 TO ACCOUNT-NUMBER(1)
+           MOVE "John" TO ACCOUNT-HOLDER-FN(1)
+           MOVE "Smith" TO ACCOUNT-HOLDER-LN(1)
+           MOVE 10000 TO ACCOUNT-BALANCE(1)
+           MOVE 00002 TO ACCOUNT-NUMBER(2)
+           MOVE "Alice" TO ACCOUNT-HOLDER-FN(2)
+           MOVE "Johnson" TO ACCOUNT-HOLDER-LN(2)
+           MOVE 10000 TO ACCOUNT-BALANCE(2)
+           MOVE 00003 TO ACCOUNT-NUMBER(3)
+           MOVE "Carlos" TO ACCOUNT-HOLDER-FN(3)
+           MOVE "Martinez" TO ACCOUNT-HOLDER-LN(3)
+           MOVE 10000 TO ACCOUNT-BALANCE(3)
+           MOVE 00004 TO ACCOUNT-NUMBER(4)
+           MOVE "Emma" TO ACCOUNT-HOLDER-FN(4)
+           MOVE "Brown" TO ACCOUNT-HOLDER-LN(4)
+           MOVE 10000 TO ACCOUNT-BALANCE(4)
+           MOVE 00005 TO ACCOUNT-NUMBER(5)
+           MOVE "David" TO ACCOUNT-HOLDER-FN(5)
+           MOVE "Mueller" TO ACCOUNT-HOLDER-LN(5)
+           MOVE 10000 TO ACCOUNT-BALANCE(5)
+           .
+
+      *    LOADS A READ-ONLY SNAPSHOT OF THE REAL PRODUCTION
+      *    BANKING.DAT SO A CLASS CAN PRACTICE ON REALISTIC-LOOKING
+      *    DATA. CUSTOMER-FILE IS ALSO READ TO RESOLVE EACH ACCOUNT'S
+      *    LINKED CUSTOMER INTO A DISPLAY NAME FOR THE TABLE. NOTHING
+      *    IS EVER WRITTEN BACK TO EITHER FILE FROM HERE.
+       LOAD-FROM-PRODUCTION-SNAPSHOT.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT PROD-ACCOUNT-FILE
+           IF WS-PROD-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN PRODUCTION BANKING.DAT - "
+                   "STATUS: " WS-PROD-STATUS " - SNAPSHOT NOT LOADED "
+                   "***"
+           ELSE
+               OPEN INPUT CUSTOMER-FILE
+               MOVE "N" TO WS-CUSTOMER-FILE-OPENED
+               IF WS-CUSTOMER-STATUS = "00"
+                   MOVE "Y" TO WS-CUSTOMER-FILE-OPENED
+               END-IF
+               MOVE "N" TO WS-PROD-FILE-EOF
+               PERFORM UNTIL WS-PROD-FILE-EOF = "Y"
+                   OR WS-ACCOUNT-COUNT = WS-MAX-ACCOUNTS
+                   READ PROD-ACCOUNT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-PROD-FILE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           MOVE PROD-ACCOUNT-NUMBER
+                               TO ACCOUNT-NUMBER(WS-ACCOUNT-COUNT)
+                           MOVE PROD-ACCOUNT-BALANCE
+                               TO ACCOUNT-BALANCE(WS-ACCOUNT-COUNT)
+                           PERFORM LOOKUP-PROD-CUSTOMER-NAME
+                   END-READ
+               END-PERFORM
+               CLOSE PROD-ACCOUNT-FILE
+               IF WS-CUSTOMER-FILE-OPENED = "Y"
+                   CLOSE CUSTOMER-FILE
+               END-IF
+               DISPLAY WS-ACCOUNT-COUNT " ACCOUNTS LOADED FROM THE "
+                   "PRODUCTION SNAPSHOT (READ-ONLY - NOTHING HERE "
+                   "EVER TOUCHES BANKING.DAT)"
+           END-IF
+           .
+
+      *    RESOLVES PROD-ACCOUNT-CUSTOMER-ID TO A NAME FOR THE TABLE
+      *    SLOT JUST LOADED. LEAVES "UNKNOWN"/"CUSTOMER" IF THE
+      *    CUSTOMER FILE COULDN'T BE OPENED OR THE ID ISN'T FOUND.
+       LOOKUP-PROD-CUSTOMER-NAME.
+           MOVE "UNKNOWN" TO ACCOUNT-HOLDER-FN(WS-ACCOUNT-COUNT)
+           MOVE "CUSTOMER" TO ACCOUNT-HOLDER-LN(WS-ACCOUNT-COUNT)
+           IF WS-CUSTOMER-FILE-OPENED = "Y"
+               MOVE PROD-ACCOUNT-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CUSTOMER-FIRST-NAME
+                           TO ACCOUNT-HOLDER-FN(WS-ACCOUNT-COUNT)
+                       MOVE CUSTOMER-LAST-NAME
+                           TO ACCOUNT-HOLDER-LN(WS-ACCOUNT-COUNT)
+               END-READ
+           END-IF
+           .
+
+      *    SAVES THE CURRENT IN-MEMORY TABLE TO THIS PROGRAM'S OWN
+      *    SCRATCH FILE SO A TRAINING SESSION CAN BE PICKED BACK UP
+      *    LATER WITHOUT TOUCHING PRODUCTION DATA.
+       SAVE-TRAINING-SNAPSHOT.
+           OPEN OUTPUT TRAINING-FILE
+           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+               MOVE ACCOUNT-NUMBER(WS-ACCOUNT-INDEX)
+                   TO TRAIN-ACCOUNT-NUMBER
+               MOVE ACCOUNT-HOLDER-FN(WS-ACCOUNT-INDEX)
+                   TO TRAIN-HOLDER-FN
+               MOVE ACCOUNT-HOLDER-LN(WS-ACCOUNT-INDEX)
+                   TO TRAIN-HOLDER-LN
+               MOVE ACCOUNT-BALANCE(WS-ACCOUNT-INDEX) TO TRAIN-BALANCE
+               WRITE TRAINING-RECORD
+           END-PERFORM
+           CLOSE TRAINING-FILE
+           DISPLAY WS-ACCOUNT-COUNT " ACCOUNTS SAVED TO THE TRAINING "
+               "SNAPSHOT"
+           .
+
+      *    LOADS THIS PROGRAM'S OWN SAVED SCRATCH SNAPSHOT AT STARTUP,
+      *    IF ONE EXISTS. IF NOT, WS-ACCOUNT-COUNT STAYS 0 AND
+      *    BUILD-SEED-ACCOUNTS FILLS IN THE CLASSIC DEMO DATA.
+       LOAD-TRAINING-SNAPSHOT.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT TRAINING-FILE
+           IF WS-TRAINING-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-TRAINING-FILE-EOF
+               PERFORM UNTIL WS-TRAINING-FILE-EOF = "Y"
+                   OR WS-ACCOUNT-COUNT = WS-MAX-ACCOUNTS
+                   READ TRAINING-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRAINING-FILE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           MOVE TRAIN-ACCOUNT-NUMBER
+                               TO ACCOUNT-NUMBER(WS-ACCOUNT-COUNT)
+                           MOVE TRAIN-HOLDER-FN
+                               TO ACCOUNT-HOLDER-FN(WS-ACCOUNT-COUNT)
+                           MOVE TRAIN-HOLDER-LN
+                               TO ACCOUNT-HOLDER-LN(WS-ACCOUNT-COUNT)
+                           MOVE TRAIN-BALANCE
+                               TO ACCOUNT-BALANCE(WS-ACCOUNT-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE TRAINING-FILE
+               IF WS-ACCOUNT-COUNT > 0
+                   DISPLAY WS-ACCOUNT-COUNT " ACCOUNTS LOADED FROM "
+                       "THE SAVED TRAINING SNAPSHOT"
+               END-IF
+           END-IF
+           .
+
        EXECUTE-TRANSACTION.
            DISPLAY " ".
            DISPLAY "---INPUT THE TRANSACTION DATA---".
-           
+
            DISPLAY " ".
            DISPLAY "SENDER ACCOUNT NUMBER:".
            ACCEPT WS-TRANSACTION-SENDER-NUMBER.
            MOVE WS-TRANSACTION-SENDER-NUMBER TO WS-SEARCH-CODE.
            PERFORM FIND-ACCOUNT-BY-CODE.
            EVALUATE WS-FOUND-CODE
-               WHEN "Y"                   
+               WHEN "Y"
                    MOVE WS-ACCOUNT-INDEX TO WS-TRANSACTION-SENDER-INDEX
                WHEN "N"
                    STOP RUN
@@ -113,15 +331,14 @@
                    DISPLAY "UNKNOWN VALUE FOR WS-FOUND-CODE"
            END-EVALUATE.
 
-
-           DISPLAY " ".           
+           DISPLAY " ".
            DISPLAY "RECEIVER ACCOUNT NUMBER:".
            ACCEPT WS-TRANSACTION-RECEIVER-NUMBER.
            MOVE WS-TRANSACTION-RECEIVER-NUMBER TO WS-SEARCH-CODE.
            PERFORM FIND-ACCOUNT-BY-CODE.
            EVALUATE WS-FOUND-CODE
-               WHEN "Y"                   
-                   MOVE WS-ACCOUNT-INDEX 
+               WHEN "Y"
+                   MOVE WS-ACCOUNT-INDEX
                        TO WS-TRANSACTION-RECEIVER-INDEX
                WHEN "N"
                    STOP RUN
@@ -133,53 +350,53 @@
            DISPLAY "TRANSACTION AMOUNT:".
            ACCEPT WS-TRANSACTION-AMOUNT.
            EVALUATE TRUE
-               WHEN WS-TRANSACTION-AMOUNT > 
+               WHEN WS-TRANSACTION-AMOUNT >
                ACCOUNT-BALANCE (WS-TRANSACTION-SENDER-INDEX)
                    DISPLAY "THE TRANSACTION SENDER DOES NOT HAVE " &
                    "ENOUGH FUNDS TO PERFORM THE TRANSACTION."
                WHEN OTHER
       *            PERFORM THE TRANSACTION
-      *            MOVE BALANCE IN THE ACCOUNTS 
-                   SUBTRACT WS-TRANSACTION-AMOUNT FROM 
+      *            MOVE BALANCE IN THE ACCOUNTS
+                   SUBTRACT WS-TRANSACTION-AMOUNT FROM
                        ACCOUNT-BALANCE(WS-TRANSACTION-SENDER-INDEX)
                    ADD WS-TRANSACTION-AMOUNT TO
                        ACCOUNT-BALANCE(WS-TRANSACTION-RECEIVER-INDEX)
-      
+
       *            CREATE A TRANSACTION RECORD
                    ADD 1 TO WS-LAST-TRANSACTION-INDEX
-                   MOVE WS-TRANSACTION-SENDER-NUMBER 
+                   MOVE WS-TRANSACTION-SENDER-NUMBER
                        TO FROM-ACCOUNT(WS-LAST-TRANSACTION-INDEX)
                    MOVE WS-TRANSACTION-RECEIVER-NUMBER
                        TO TO-ACCOUNT(WS-LAST-TRANSACTION-INDEX)
                    MOVE WS-TRANSACTION-AMOUNT
                        TO TRANSACTION-AMOUNT(WS-LAST-TRANSACTION-INDEX)
-                   ACCEPT TRANSACTION-DATE(WS-LAST-TRANSACTION-INDEX) 
-                       FROM DATE
-      
+                   ACCEPT TRANSACTION-DATE(WS-LAST-TRANSACTION-INDEX)
+                       FROM DATE YYYYMMDD
+
       *            DISPLAY THE TRANSACTION DATA
-                   MOVE WS-LAST-TRANSACTION-INDEX 
+                   MOVE WS-LAST-TRANSACTION-INDEX
                        TO WS-TRANSACTION-INDEX
                    PERFORM TRANSACTION-DATA
-      
+
       *            DISPLAY THE UPDATED ACCOUNTS DATA
-                   MOVE WS-TRANSACTION-SENDER-INDEX 
+                   MOVE WS-TRANSACTION-SENDER-INDEX
                        TO WS-ACCOUNT-INDEX
                    PERFORM ACCOUNT-SUMMARY
-                   MOVE WS-TRANSACTION-RECEIVER-INDEX 
+                   MOVE WS-TRANSACTION-RECEIVER-INDEX
                        TO WS-ACCOUNT-INDEX
                    PERFORM ACCOUNT-SUMMARY
-                         
+
            END-EVALUATE.
 
-       
        FIND-ACCOUNT-BY-CODE.
       *FINDS AN ACCOUNT GIVEN AN ACCOUNT-NUMBER STORED IN WS-SEARCH-CODE
-      *THE ACCOUNT TABLE INDEX REMAINS IN WS-ACCOUNT-INDEX 
+      *THE ACCOUNT TABLE INDEX REMAINS IN WS-ACCOUNT-INDEX
            MOVE "N" TO WS-FOUND-CODE.
 
-           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1 
-               UNTIL WS-ACCOUNT-INDEX > 5 OR WS-FOUND-CODE = "Y"
-               
+           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+               OR WS-FOUND-CODE = "Y"
+
                IF ACCOUNT-NUMBER (WS-ACCOUNT-INDEX) = WS-SEARCH-CODE
                    PERFORM ACCOUNT-SUMMARY
                    MOVE  "Y" TO WS-FOUND-CODE
@@ -191,18 +408,15 @@
                DISPLAY "!!!! THE ACCOUNT " WS-SEARCH-CODE
                " WAS NOT FOUND !!!!"
            END-IF.
-       
-       
-       
-       ACCOUNT-SUMMARY.           
+
+       ACCOUNT-SUMMARY.
            DISPLAY " "
            DISPLAY "---ACCOUNT SUMMARY---".
            DISPLAY "ACCOUNT NUMBER: " ACCOUNT-NUMBER
                (WS-ACCOUNT-INDEX).
-      *    TODO: TRIM THE LEADING SPACES
-           DISPLAY "ACCOUNT HOLDER: " 
-           ACCOUNT-HOLDER-LN (WS-ACCOUNT-INDEX) ", "
-           ACCOUNT-HOLDER-FN (WS-ACCOUNT-INDEX) ", ".
+           DISPLAY "ACCOUNT HOLDER: "
+               FUNCTION TRIM(ACCOUNT-HOLDER-LN (WS-ACCOUNT-INDEX)) ", "
+               FUNCTION TRIM(ACCOUNT-HOLDER-FN (WS-ACCOUNT-INDEX)).
            DISPLAY "ACCOUNT BALANCE: " ACCOUNT-BALANCE
                (WS-ACCOUNT-INDEX).
 
@@ -216,4 +430,3 @@
            DISPLAY "DATE: " TRANSACTION-DATE(WS-TRANSACTION-INDEX).
 
        END PROGRAM BANKING.
-       
