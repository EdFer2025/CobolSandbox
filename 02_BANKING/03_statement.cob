@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+       01 WS-CUSTOMER-DISPLAY-NAME PIC A(41) VALUE "UNKNOWN CUSTOMER".
+       01 WS-JOINT-CUSTOMER-DISPLAY-NAME PIC A(41)
+           VALUE "UNKNOWN CUSTOMER".
+
+       01 WS-STATEMENT-ACCOUNT PIC 9(5).
+       01 WS-START-DATE PIC 9(8).
+       01 WS-END-DATE PIC 9(8).
+
+       01 WS-CURRENT-BALANCE PIC S9(9)V99.
+       01 WS-NET-AFTER-END PIC S9(9)V99 VALUE 0.
+       01 WS-NET-IN-RANGE PIC S9(9)V99 VALUE 0.
+       01 WS-CLOSING-BALANCE PIC S9(9)V99.
+       01 WS-OPENING-BALANCE PIC S9(9)V99.
+       01 WS-RUNNING-BALANCE PIC S9(9)V99.
+       01 WS-SIGNED-EFFECT PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "----- ACCOUNT STATEMENT -----"
+           DISPLAY "ACCOUNT NUMBER:" WITH NO ADVANCING
+           ACCEPT WS-STATEMENT-ACCOUNT
+           DISPLAY "START DATE (YYYYMMDD):" WITH NO ADVANCING
+           ACCEPT WS-START-DATE
+           DISPLAY "END DATE (YYYYMMDD):" WITH NO ADVANCING
+           ACCEPT WS-END-DATE
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               STOP RUN
+           END-IF
+           MOVE WS-STATEMENT-ACCOUNT TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "THE ACCOUNT NUMBER " WS-STATEMENT-ACCOUNT
+                       " DOES NOT EXIST"
+                   CLOSE ACCOUNT-FILE
+                   STOP RUN
+           END-READ
+           MOVE ACCOUNT-BALANCE TO WS-CURRENT-BALANCE
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS = "00"
+               MOVE ACCOUNT-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   NOT INVALID KEY
+                       MOVE SPACES TO WS-CUSTOMER-DISPLAY-NAME
+                       STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+                           FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+                           DELIMITED BY SIZE
+                           INTO WS-CUSTOMER-DISPLAY-NAME
+               END-READ
+               IF ACCOUNT-OWNERSHIP-TYPE = "J"
+                   MOVE ACCOUNT-JOINT-CUSTOMER-ID TO CUSTOMER-ID
+                   READ CUSTOMER-FILE
+                       NOT INVALID KEY
+                           MOVE SPACES TO WS-JOINT-CUSTOMER-DISPLAY-NAME
+                           STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+                               FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+                               DELIMITED BY SIZE
+                               INTO WS-JOINT-CUSTOMER-DISPLAY-NAME
+                   END-READ
+               END-IF
+               CLOSE CUSTOMER-FILE
+           END-IF
+           DISPLAY "ACCOUNT HOLDER:     " WS-CUSTOMER-DISPLAY-NAME
+           IF ACCOUNT-OWNERSHIP-TYPE = "J"
+               DISPLAY "JOINT HOLDER:       "
+                   WS-JOINT-CUSTOMER-DISPLAY-NAME
+           END-IF
+           CLOSE ACCOUNT-FILE
+
+           PERFORM COMPUTE-NET-MOVEMENTS
+           COMPUTE WS-CLOSING-BALANCE =
+               WS-CURRENT-BALANCE - WS-NET-AFTER-END
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-NET-IN-RANGE
+
+           DISPLAY "STATEMENT PERIOD:   " WS-START-DATE " TO "
+               WS-END-DATE
+           DISPLAY "OPENING BALANCE:    " WS-OPENING-BALANCE
+           DISPLAY " "
+           DISPLAY "DATE      TIME    FROM     TO       AMOUNT"
+               "      RUNNING BALANCE"
+
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+           PERFORM PRINT-ACTIVITY-IN-RANGE
+
+           DISPLAY " "
+           DISPLAY "CLOSING BALANCE:    " WS-CLOSING-BALANCE
+       STOP RUN.
+
+       COMPUTE-NET-MOVEMENTS.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+               STOP RUN
+           END-IF
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF FROM-ACCOUNT = WS-STATEMENT-ACCOUNT
+                           OR TO-ACCOUNT = WS-STATEMENT-ACCOUNT
+                           PERFORM COMPUTE-SIGNED-EFFECT
+                           IF TRANSACTION-DATE > WS-END-DATE
+                               ADD WS-SIGNED-EFFECT TO WS-NET-AFTER-END
+                           END-IF
+                           IF TRANSACTION-DATE >= WS-START-DATE
+                               AND TRANSACTION-DATE <= WS-END-DATE
+                               ADD WS-SIGNED-EFFECT TO WS-NET-IN-RANGE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+      *    POSITIVE WHEN THE STATEMENT ACCOUNT WAS CREDITED - D/I
+      *    ALWAYS CREDIT AND W/F ALWAYS DEBIT THE SAME ACCOUNT (THEY
+      *    SET FROM-ACCOUNT = TO-ACCOUNT), SO ONLY A "T" TRANSFER
+      *    NEEDS TO ASK WHICH SIDE OF IT THIS ACCOUNT WAS ON - SAME
+      *    TRANSACTION-TYPE MEANINGS AS 07_daily_balancing.cob'S
+      *    ACCUMULATE-TRANSACTION-EFFECT.
+       COMPUTE-SIGNED-EFFECT.
+           EVALUATE TRANSACTION-TYPE
+               WHEN "D"
+               WHEN "I"
+                   MOVE TRANSACTION-AMOUNT TO WS-SIGNED-EFFECT
+               WHEN "W"
+               WHEN "F"
+                   COMPUTE WS-SIGNED-EFFECT = 0 - TRANSACTION-AMOUNT
+               WHEN "T"
+                   IF TO-ACCOUNT = WS-STATEMENT-ACCOUNT
+                       MOVE TRANSACTION-AMOUNT TO WS-SIGNED-EFFECT
+                   ELSE
+                       COMPUTE WS-SIGNED-EFFECT =
+                           0 - TRANSACTION-AMOUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-SIGNED-EFFECT
+           END-EVALUATE
+           .
+
+       PRINT-ACTIVITY-IN-RANGE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+               STOP RUN
+           END-IF
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF (FROM-ACCOUNT = WS-STATEMENT-ACCOUNT
+                           OR TO-ACCOUNT = WS-STATEMENT-ACCOUNT)
+                           AND TRANSACTION-DATE >= WS-START-DATE
+                           AND TRANSACTION-DATE <= WS-END-DATE
+                           PERFORM COMPUTE-SIGNED-EFFECT
+                           ADD WS-SIGNED-EFFECT TO WS-RUNNING-BALANCE
+                           DISPLAY TRANSACTION-DATE "  "
+                               TRANSACTION-TIME "  "
+                               FROM-ACCOUNT "  " TO-ACCOUNT "  "
+                               TRANSACTION-AMOUNT "  "
+                               WS-RUNNING-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+       END PROGRAM STATEMENT.
