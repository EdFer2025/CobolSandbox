@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-CYCLE.
+
+      * BATCH JOB: SCANS ACCOUNT-FILE FOR ACCOUNTS WITHOUT A
+      * STATEMENT-CYCLE-FILE RECORD AND ENROLLS THEM, THEN SCANS
+      * STATEMENT-CYCLE-FILE FOR CYCLES DUE TODAY AND GENERATES A
+      * STATEMENT FOR EACH, USING THE SAME DATE-GAP ARITHMETIC AS
+      * 06_process_scheduled_transfers.cob'S ADVANCE-NEXT-DUE-DATE.
+      * A DUE DATE THAT LANDS ON A WEEKEND IS ROLLED FORWARD TO THE
+      * NEXT BUSINESS DAY VIA 08_business_day_check.cob.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT STATEMENT-CYCLE-FILE
+               ASSIGN TO "02_BANKING/statement_cycle.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STMT-CYCLE-ACCOUNT
+               FILE STATUS IS WS-CYCLE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "02_BANKING/statement_cycle_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD STATEMENT-CYCLE-FILE.
+       01 STATEMENT-CYCLE-RECORD.
+           05 STMT-CYCLE-ACCOUNT PIC 9(5).
+      *    NUMBER OF DAYS BETWEEN STATEMENTS (30 = MONTHLY)
+           05 STMT-CYCLE-FREQUENCY-DAYS PIC 9(3) VALUE 30.
+           05 STMT-CYCLE-NEXT-DUE-DATE PIC 9(8).
+           05 STMT-CYCLE-LAST-STATEMENT-DATE PIC 9(8) VALUE 0.
+      *    STMT-CYCLE-STATUS: "A" = ACTIVE, "C" = CANCELLED
+           05 STMT-CYCLE-STATUS PIC X VALUE "A".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS      PIC XX.
+       01 WS-CUSTOMER-STATUS     PIC XX.
+       01 WS-TRANSACTION-STATUS  PIC XX.
+       01 WS-CYCLE-STATUS        PIC XX.
+       01 WS-REPORT-STATUS       PIC XX.
+
+       01 WS-ACCOUNT-FILE-EOF    PIC X VALUE "N".
+       01 WS-CYCLE-FILE-EOF      PIC X VALUE "N".
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+
+       01 WS-TODAY-DATE          PIC 9(8).
+       01 WS-TODAY-INTEGER       PIC 9(9).
+       01 WS-DUE-DATE-INTEGER    PIC 9(9).
+       01 WS-ROLLED-DATE-INTEGER PIC 9(9).
+       01 WS-ROLLED-DUE-DATE     PIC 9(8).
+
+       01 WS-STATEMENT-START-DATE PIC 9(8).
+       01 WS-STATEMENT-END-DATE   PIC 9(8).
+
+       01 WS-ENROLLED-COUNT      PIC 9(7) VALUE 0.
+       01 WS-CYCLE-COUNT         PIC 9(7) VALUE 0.
+       01 WS-STATEMENTS-WRITTEN  PIC 9(7) VALUE 0.
+
+       01 WS-CUSTOMER-DISPLAY-NAME PIC A(41) VALUE "UNKNOWN CUSTOMER".
+
+       01 WS-CURRENT-BALANCE     PIC S9(9)V99.
+       01 WS-NET-AFTER-END       PIC S9(9)V99 VALUE 0.
+       01 WS-NET-IN-RANGE        PIC S9(9)V99 VALUE 0.
+       01 WS-OPENING-BALANCE     PIC S9(9)V99.
+       01 WS-CLOSING-BALANCE     PIC S9(9)V99.
+       01 WS-SIGNED-EFFECT       PIC S9(9)V99.
+
+       01 WS-BDC-DATE            PIC 9(8).
+       01 WS-BDC-VALID           PIC X.
+       01 WS-BDC-IS-BUSINESS-DAY PIC X.
+
+       01 WS-REPORT-AMOUNT       PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O STATEMENT-CYCLE-FILE
+           IF WS-CYCLE-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN STATEMENT CYCLE FILE - "
+                   "STATUS: " WS-CYCLE-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               CLOSE STATEMENT-CYCLE-FILE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           STRING "STATEMENT CYCLE RUN - " WS-TODAY-DATE
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM ENROLL-NEW-ACCOUNTS
+           CLOSE ACCOUNT-FILE
+
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT CUSTOMER-FILE
+
+           PERFORM UNTIL WS-CYCLE-FILE-EOF = "Y"
+               READ STATEMENT-CYCLE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CYCLE-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CYCLE-COUNT
+                       PERFORM PROCESS-CYCLE-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE STATEMENT-CYCLE-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "STATEMENT CYCLE RUN COMPLETE - " WS-ENROLLED-COUNT
+               " ACCOUNTS ENROLLED, " WS-CYCLE-COUNT " CYCLES SCANNED, "
+               WS-STATEMENTS-WRITTEN " STATEMENTS WRITTEN TO "
+               "02_BANKING/statement_cycle_report.txt"
+       STOP RUN.
+
+       ENROLL-NEW-ACCOUNTS.
+           MOVE "N" TO WS-ACCOUNT-FILE-EOF
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       IF ACCOUNT-STATUS = "A"
+                           PERFORM ENROLL-ACCOUNT-IF-NEW
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       ENROLL-ACCOUNT-IF-NEW.
+           MOVE ACCOUNT-NUMBER TO STMT-CYCLE-ACCOUNT
+           READ STATEMENT-CYCLE-FILE
+               INVALID KEY
+                   MOVE 30 TO STMT-CYCLE-FREQUENCY-DAYS
+                   MOVE WS-TODAY-DATE TO STMT-CYCLE-NEXT-DUE-DATE
+                   MOVE 0 TO STMT-CYCLE-LAST-STATEMENT-DATE
+                   MOVE "A" TO STMT-CYCLE-STATUS
+                   WRITE STATEMENT-CYCLE-RECORD
+                   IF WS-CYCLE-STATUS = "00"
+                       ADD 1 TO WS-ENROLLED-COUNT
+                   END-IF
+           END-READ
+           .
+
+       PROCESS-CYCLE-IF-DUE.
+           IF STMT-CYCLE-STATUS = "A"
+               COMPUTE WS-DUE-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(STMT-CYCLE-NEXT-DUE-DATE)
+               IF WS-DUE-DATE-INTEGER <= WS-TODAY-INTEGER
+                   PERFORM GENERATE-STATEMENT-FOR-CYCLE
+               END-IF
+           END-IF
+           .
+
+       GENERATE-STATEMENT-FOR-CYCLE.
+           MOVE STMT-CYCLE-ACCOUNT TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "*** STATEMENT CYCLE " STMT-CYCLE-ACCOUNT
+                       " SKIPPED - ACCOUNT NOT FOUND ***"
+           END-READ
+
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ACCOUNT-STATUS NOT = "A"
+      *        ACCOUNT IS CLOSED OR FROZEN - STOP CUTTING STATEMENTS
+               MOVE "C" TO STMT-CYCLE-STATUS
+               REWRITE STATEMENT-CYCLE-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ROLL-DUE-DATE-TO-BUSINESS-DAY
+
+           IF STMT-CYCLE-LAST-STATEMENT-DATE = 0
+               MOVE 19000101 TO WS-STATEMENT-START-DATE
+           ELSE
+               COMPUTE WS-STATEMENT-START-DATE =
+                   STMT-CYCLE-LAST-STATEMENT-DATE + 1
+           END-IF
+           MOVE WS-ROLLED-DUE-DATE TO WS-STATEMENT-END-DATE
+
+           MOVE ACCOUNT-BALANCE TO WS-CURRENT-BALANCE
+           PERFORM LOOKUP-CUSTOMER-NAME
+           PERFORM COMPUTE-NET-MOVEMENTS
+           COMPUTE WS-CLOSING-BALANCE =
+               WS-CURRENT-BALANCE - WS-NET-AFTER-END
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-NET-IN-RANGE
+
+           PERFORM WRITE-STATEMENT-TO-REPORT
+
+           MOVE WS-ROLLED-DUE-DATE TO STMT-CYCLE-LAST-STATEMENT-DATE
+           COMPUTE WS-DUE-DATE-INTEGER =
+               WS-DUE-DATE-INTEGER + STMT-CYCLE-FREQUENCY-DAYS
+           COMPUTE STMT-CYCLE-NEXT-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INTEGER)
+           REWRITE STATEMENT-CYCLE-RECORD
+           IF WS-CYCLE-STATUS NOT = "00"
+               DISPLAY "*** FAILED TO REWRITE STATEMENT CYCLE "
+                   STMT-CYCLE-ACCOUNT " - STATUS: " WS-CYCLE-STATUS
+                   " ***"
+           END-IF
+           ADD 1 TO WS-STATEMENTS-WRITTEN
+           .
+
+      * IF THE SCHEDULED DUE DATE FALLS ON A WEEKEND, ROLL IT
+      * FORWARD ONE DAY AT A TIME UNTIL 08_business_day_check.cob
+      * REPORTS A BUSINESS DAY. THE NEXT DUE DATE IS STILL ADVANCED
+      * FROM THE ORIGINAL SCHEDULED DATE SO THE CYCLE DOES NOT DRIFT.
+       ROLL-DUE-DATE-TO-BUSINESS-DAY.
+           MOVE STMT-CYCLE-NEXT-DUE-DATE TO WS-ROLLED-DUE-DATE
+           MOVE WS-DUE-DATE-INTEGER TO WS-ROLLED-DATE-INTEGER
+           MOVE WS-ROLLED-DUE-DATE TO WS-BDC-DATE
+           CALL "BUSINESS-DAY-CHECK" USING WS-BDC-DATE WS-BDC-VALID
+               WS-BDC-IS-BUSINESS-DAY
+           PERFORM UNTIL WS-BDC-IS-BUSINESS-DAY = "Y"
+               ADD 1 TO WS-ROLLED-DATE-INTEGER
+               COMPUTE WS-ROLLED-DUE-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-ROLLED-DATE-INTEGER)
+               MOVE WS-ROLLED-DUE-DATE TO WS-BDC-DATE
+               CALL "BUSINESS-DAY-CHECK" USING WS-BDC-DATE
+                   WS-BDC-VALID WS-BDC-IS-BUSINESS-DAY
+           END-PERFORM
+           .
+
+       LOOKUP-CUSTOMER-NAME.
+           MOVE "UNKNOWN CUSTOMER" TO WS-CUSTOMER-DISPLAY-NAME
+           MOVE ACCOUNT-CUSTOMER-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-CUSTOMER-DISPLAY-NAME
+                   STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+                       FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+                       DELIMITED BY SIZE
+                       INTO WS-CUSTOMER-DISPLAY-NAME
+           END-READ
+           .
+
+       COMPUTE-NET-MOVEMENTS.
+           MOVE 0 TO WS-NET-AFTER-END
+           MOVE 0 TO WS-NET-IN-RANGE
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS = "00"
+               MOVE "N" TO WS-TRANSACTION-FILE-EOF
+               PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                       NOT AT END
+                           IF FROM-ACCOUNT = STMT-CYCLE-ACCOUNT
+                               OR TO-ACCOUNT = STMT-CYCLE-ACCOUNT
+                               PERFORM COMPUTE-SIGNED-EFFECT
+                               IF TRANSACTION-DATE >
+                                   WS-STATEMENT-END-DATE
+                                   ADD WS-SIGNED-EFFECT
+                                       TO WS-NET-AFTER-END
+                               END-IF
+                               IF TRANSACTION-DATE >=
+                                   WS-STATEMENT-START-DATE
+                                   AND TRANSACTION-DATE <=
+                                   WS-STATEMENT-END-DATE
+                                   ADD WS-SIGNED-EFFECT
+                                       TO WS-NET-IN-RANGE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+           .
+
+      *    POSITIVE WHEN THE STATEMENT ACCOUNT WAS CREDITED - D/I
+      *    ALWAYS CREDIT AND W/F ALWAYS DEBIT THE SAME ACCOUNT (THEY
+      *    SET FROM-ACCOUNT = TO-ACCOUNT), SO ONLY A "T" TRANSFER
+      *    NEEDS TO ASK WHICH SIDE OF IT THIS ACCOUNT WAS ON - SAME
+      *    TRANSACTION-TYPE MEANINGS AS 07_daily_balancing.cob'S
+      *    ACCUMULATE-TRANSACTION-EFFECT.
+       COMPUTE-SIGNED-EFFECT.
+           EVALUATE TRANSACTION-TYPE
+               WHEN "D"
+               WHEN "I"
+                   MOVE TRANSACTION-AMOUNT TO WS-SIGNED-EFFECT
+               WHEN "W"
+               WHEN "F"
+                   COMPUTE WS-SIGNED-EFFECT = 0 - TRANSACTION-AMOUNT
+               WHEN "T"
+                   IF TO-ACCOUNT = STMT-CYCLE-ACCOUNT
+                       MOVE TRANSACTION-AMOUNT TO WS-SIGNED-EFFECT
+                   ELSE
+                       COMPUTE WS-SIGNED-EFFECT =
+                           0 - TRANSACTION-AMOUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-SIGNED-EFFECT
+           END-EVALUATE
+           .
+
+       WRITE-STATEMENT-TO-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNT " STMT-CYCLE-ACCOUNT " - "
+               WS-CUSTOMER-DISPLAY-NAME DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "PERIOD: " WS-STATEMENT-START-DATE " TO "
+               WS-STATEMENT-END-DATE DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OPENING-BALANCE TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "OPENING BALANCE: " WS-REPORT-AMOUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CLOSING-BALANCE TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "CLOSING BALANCE: " WS-REPORT-AMOUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       END PROGRAM STATEMENT-CYCLE.
