@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERAL-LEDGER-EXPORT.
+
+      *    BATCH FEED JOB: TRANSACTION-FILE ONLY EVER GETS READ BACK
+      *    BY BANKING'S OWN TRANSACTION-INFORMATION, SO THE SEPARATE
+      *    GL SYSTEM HAS NO WAY TO PICK UP BANKING ACTIVITY. THIS
+      *    READS TRANSACTION-FILE, NETS IT INTO A DEBIT/CREDIT TOTAL
+      *    PER ACCOUNT (ADD/SUBTRACT ON RUNNING TOTALS, THE SAME
+      *    ARITHMETIC BANKING ALREADY USES ON ACCOUNT-BALANCE), AND
+      *    WRITES ONE FIXED-WIDTH GL-FEED-FILE LINE PER ACCOUNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT GL-FEED-FILE
+               ASSIGN TO "02_BANKING/gl_feed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD GL-FEED-FILE.
+       01 GL-FEED-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-GL-FEED-STATUS PIC XX.
+       01 WS-ACCOUNT-FILE-EOF PIC X VALUE "N".
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+
+       01 WS-MAX-GL-ACCOUNTS PIC 9(3) VALUE 500.
+       01 WS-GL-ACCOUNT-COUNT PIC 9(3) VALUE 0.
+       01 WS-GL-TABLE.
+           05 WS-GL-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-GL-ACCOUNT-COUNT.
+               10 WS-GL-ACCOUNT-NUMBER PIC 9(5).
+               10 WS-GL-DEBIT-TOTAL PIC S9(9)V99 VALUE 0.
+               10 WS-GL-CREDIT-TOTAL PIC S9(9)V99 VALUE 0.
+
+       01 WS-GL-INDEX PIC 9(3) VALUE 1.
+       01 WS-GL-FOUND-INDEX PIC 9(3) VALUE 0.
+       01 WS-GL-SEARCH-ACCOUNT PIC 9(5) VALUE 0.
+
+       01 WS-TRANSACTION-COUNT PIC 9(7) VALUE 0.
+       01 WS-GL-NET-AMOUNT PIC S9(9)V99.
+       01 WS-GL-DEBIT-DISPLAY PIC -(9)9.99.
+       01 WS-GL-CREDIT-DISPLAY PIC -(9)9.99.
+       01 WS-GL-NET-DISPLAY PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM LOAD-ACCOUNT-NUMBERS
+           PERFORM NET-TRANSACTIONS-BY-ACCOUNT
+           PERFORM WRITE-GL-FEED
+
+           DISPLAY "GENERAL LEDGER EXPORT COMPLETE - "
+               WS-GL-ACCOUNT-COUNT " ACCOUNTS, "
+               WS-TRANSACTION-COUNT " TRANSACTIONS NETTED TO "
+               "02_BANKING/gl_feed.txt"
+       STOP RUN.
+
+      *    ONE GL-TABLE SLOT PER KNOWN ACCOUNT, SEEDED FROM
+      *    ACCOUNT-FILE SO EVERY ACCOUNT GETS A GL LINE EVEN IF IT HAD
+      *    NO ACTIVITY THIS RUN.
+       LOAD-ACCOUNT-NUMBERS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-GL-ACCOUNT-COUNT
+                       MOVE ACCOUNT-NUMBER
+                           TO WS-GL-ACCOUNT-NUMBER (WS-GL-ACCOUNT-COUNT)
+                       MOVE 0 TO
+                           WS-GL-DEBIT-TOTAL (WS-GL-ACCOUNT-COUNT)
+                           WS-GL-CREDIT-TOTAL (WS-GL-ACCOUNT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           .
+
+       NET-TRANSACTIONS-BY-ACCOUNT.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANSACTION-COUNT
+                       PERFORM APPLY-TRANSACTION-TO-GL
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+      *    D AND I CREDIT THE ACCOUNT (MONEY COMING IN); W AND F
+      *    DEBIT IT (MONEY GOING OUT) - FROM-ACCOUNT AND TO-ACCOUNT
+      *    ARE THE SAME ACCOUNT FOR ALL FOUR OF THOSE TYPES. T IS A
+      *    TRANSFER BETWEEN TWO DIFFERENT ACCOUNTS SO IT DEBITS THE
+      *    SENDER (FROM-ACCOUNT) AND CREDITS THE RECEIVER (TO-ACCOUNT)
+      *    - THE SAME TRANSACTION-TYPE MEANINGS 07_daily_balancing.cob
+      *    ALREADY RELIES ON.
+       APPLY-TRANSACTION-TO-GL.
+           EVALUATE TRANSACTION-TYPE
+               WHEN "D"
+               WHEN "I"
+                   MOVE TO-ACCOUNT TO WS-GL-SEARCH-ACCOUNT
+                   PERFORM FIND-GL-ACCOUNT-SLOT
+                   IF WS-GL-FOUND-INDEX > 0
+                       ADD TRANSACTION-AMOUNT TO
+                           WS-GL-CREDIT-TOTAL (WS-GL-FOUND-INDEX)
+                   END-IF
+               WHEN "W"
+               WHEN "F"
+                   MOVE FROM-ACCOUNT TO WS-GL-SEARCH-ACCOUNT
+                   PERFORM FIND-GL-ACCOUNT-SLOT
+                   IF WS-GL-FOUND-INDEX > 0
+                       ADD TRANSACTION-AMOUNT TO
+                           WS-GL-DEBIT-TOTAL (WS-GL-FOUND-INDEX)
+                   END-IF
+               WHEN "T"
+                   MOVE FROM-ACCOUNT TO WS-GL-SEARCH-ACCOUNT
+                   PERFORM FIND-GL-ACCOUNT-SLOT
+                   IF WS-GL-FOUND-INDEX > 0
+                       ADD TRANSACTION-AMOUNT TO
+                           WS-GL-DEBIT-TOTAL (WS-GL-FOUND-INDEX)
+                   END-IF
+                   MOVE TO-ACCOUNT TO WS-GL-SEARCH-ACCOUNT
+                   PERFORM FIND-GL-ACCOUNT-SLOT
+                   IF WS-GL-FOUND-INDEX > 0
+                       ADD TRANSACTION-AMOUNT TO
+                           WS-GL-CREDIT-TOTAL (WS-GL-FOUND-INDEX)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+      *    LINEAR LOOKUP OF WS-GL-SEARCH-ACCOUNT IN THE GL TABLE,
+      *    THE SAME STYLE 00_banking.cob'S ACCOUNT TABLE SEARCH USES
+      *    (PERFORM VARYING OVER THE TABLE COMPARING ACCOUNT-NUMBER).
+      *    LEAVES WS-GL-FOUND-INDEX AT 0 WHEN THE ACCOUNT IS NOT
+      *    KNOWN TO ACCOUNT-FILE (E.G. A TRANSFER LEG OF 0 FOR A
+      *    STRAIGHT DEPOSIT/WITHDRAWAL, WHICH HAS NO OTHER-SIDE
+      *    ACCOUNT AND IS BOOKED WITH A LEG NUMBER OF 0).
+       FIND-GL-ACCOUNT-SLOT.
+           MOVE 0 TO WS-GL-FOUND-INDEX
+           PERFORM VARYING WS-GL-INDEX FROM 1 BY 1
+               UNTIL WS-GL-INDEX > WS-GL-ACCOUNT-COUNT
+               IF WS-GL-ACCOUNT-NUMBER (WS-GL-INDEX)
+                   = WS-GL-SEARCH-ACCOUNT
+                   MOVE WS-GL-INDEX TO WS-GL-FOUND-INDEX
+                   MOVE WS-GL-ACCOUNT-COUNT TO WS-GL-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+       WRITE-GL-FEED.
+           OPEN OUTPUT GL-FEED-FILE
+           PERFORM VARYING WS-GL-INDEX FROM 1 BY 1
+               UNTIL WS-GL-INDEX > WS-GL-ACCOUNT-COUNT
+               MOVE WS-GL-DEBIT-TOTAL (WS-GL-INDEX)
+                   TO WS-GL-DEBIT-DISPLAY
+               MOVE WS-GL-CREDIT-TOTAL (WS-GL-INDEX)
+                   TO WS-GL-CREDIT-DISPLAY
+               COMPUTE WS-GL-NET-AMOUNT =
+                   WS-GL-CREDIT-TOTAL (WS-GL-INDEX)
+                   - WS-GL-DEBIT-TOTAL (WS-GL-INDEX)
+               MOVE WS-GL-NET-AMOUNT TO WS-GL-NET-DISPLAY
+               MOVE SPACES TO GL-FEED-LINE
+               STRING WS-GL-ACCOUNT-NUMBER (WS-GL-INDEX) " "
+                   "DR" WS-GL-DEBIT-DISPLAY " "
+                   "CR" WS-GL-CREDIT-DISPLAY " "
+                   "NET" WS-GL-NET-DISPLAY
+                   DELIMITED BY SIZE INTO GL-FEED-LINE
+               WRITE GL-FEED-LINE
+           END-PERFORM
+           CLOSE GL-FEED-FILE
+           .
+
+       END PROGRAM GENERAL-LEDGER-EXPORT.
