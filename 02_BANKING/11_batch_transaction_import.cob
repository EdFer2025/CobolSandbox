@@ -0,0 +1,397 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TRANSACTION-IMPORT.
+
+      *    UNATTENDED COUNTERPART TO 01_banking_with_file.cob'S
+      *    EXECUTE-TRANSACTION, FOR END-OF-DAY PAYROLL/ACH-STYLE RUNS
+      *    WHERE THE TRANSFERS ARE ALREADY LISTED IN A FILE INSTEAD OF
+      *    BEING KEYED ONE AT A TIME AT A TELLER TERMINAL. RUNS EACH
+      *    IMPORT LINE THROUGH THE SAME FOUND/ACTIVE, FUNDS,
+      *    PER-TRANSACTION, AND DAILY-LIMIT CHECKS, AND REUSES
+      *    01_banking_with_file.cob'S LOCK-RETRY PATTERN
+      *    SINCE THIS CAN RUN WHILE TELLER TERMINALS ARE STILL OPEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT BATCH-IMPORT-FILE
+               ASSIGN TO "02_BANKING/batch_import.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+
+      *    LETS A CRASHED RUN RESUME AFTER THE LAST IMPORT LINE IT
+      *    FINISHED INSTEAD OF RE-POSTING (AND DOUBLE-PAYING) LINES
+      *    ALREADY IMPORTED
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "02_BANKING/batch_import_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD CHECKPOINT-FILE.
+           COPY "CHECKPOINT-RECORD.cpy".
+
+      *    ONE FIXED-WIDTH LINE PER TRANSFER: FROM-ACCOUNT (5),
+      *    TO-ACCOUNT (5), AMOUNT (7 WHOLE + 2 CENTS, NO DECIMAL
+      *    POINT), E.G. "001000200100000500" MOVES 500.00 FROM
+      *    ACCOUNT 00100 TO ACCOUNT 00200.
+       FD BATCH-IMPORT-FILE.
+       01 BATCH-IMPORT-LINE.
+           05 BI-FROM-ACCOUNT PIC 9(5).
+           05 BI-TO-ACCOUNT PIC 9(5).
+           05 BI-AMOUNT PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-IMPORT-STATUS PIC XX.
+       01 WS-IMPORT-FILE-EOF PIC X VALUE "N".
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+
+       01 WS-PER-TRANSACTION-LIMIT PIC 9(7)V99 VALUE 5000.00.
+       01 WS-DAILY-TRANSFER-LIMIT PIC 9(7)V99 VALUE 10000.00.
+       01 WS-SENDER-DAILY-TOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-TODAYS-DATE PIC 9(8).
+
+       01 WS-SENDER-FOUND PIC X.
+       01 WS-SENDER-VALID PIC X.
+       01 WS-SENDER-MESSAGE PIC X(40).
+       01 WS-RECEIVER-FOUND PIC X.
+       01 WS-RECEIVER-VALID PIC X.
+       01 WS-RECEIVER-MESSAGE PIC X(40).
+
+       01 WS-SENDER-ACCOUNT-NUMBER PIC 9(5).
+       01 WS-SENDER-ACCOUNT-BALANCE PIC S9(7)V99.
+       01 WS-SENDER-OVERDRAFT-LIMIT PIC 9(7)V99.
+       01 WS-RECEIVER-ACCOUNT-NUMBER PIC 9(5).
+       01 WS-RECEIVER-ACCOUNT-BALANCE PIC S9(7)V99.
+       01 WS-ORIGINAL-SENDER-BAL PIC S9(7)V99 VALUE 0.
+       01 WS-TRANSACTION-POSTED PIC X VALUE "N".
+
+       01 WS-ACCOUNT-FOUND PIC X VALUE "N".
+       01 WS-LOCK-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-LOCK-MAX-RETRIES PIC 9(2) VALUE 5.
+       01 WS-LOCK-RETRY-DELAY PIC 9(7) VALUE 200000.
+
+       01 WS-IMPORT-COUNT PIC 9(7) VALUE 0.
+       01 WS-POSTED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-CHECKPOINT-STATUS PIC XX.
+      *HOW MANY IMPORT LINES TO PROCESS BETWEEN CHECKPOINT WRITES
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+       01 WS-RESUME-LINE PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT BATCH-IMPORT-FILE
+           IF WS-IMPORT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN BATCH IMPORT FILE - "
+                   "STATUS: " WS-IMPORT-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-STATUS " ***"
+               CLOSE BATCH-IMPORT-FILE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+
+           PERFORM READ-CHECKPOINT
+           IF WS-RESUME-LINE NOT = 0
+               DISPLAY "RESUMING BATCH IMPORT AFTER LINE "
+                   WS-RESUME-LINE
+               PERFORM UNTIL WS-IMPORT-COUNT >= WS-RESUME-LINE
+                   OR WS-IMPORT-FILE-EOF = "Y"
+                   READ BATCH-IMPORT-FILE
+                       AT END
+                           MOVE "Y" TO WS-IMPORT-FILE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-IMPORT-COUNT
+                   END-READ
+               END-PERFORM
+               MOVE WS-IMPORT-COUNT TO WS-SKIP-COUNT
+           END-IF
+
+           PERFORM UNTIL WS-IMPORT-FILE-EOF = "Y"
+               READ BATCH-IMPORT-FILE
+                   AT END
+                       MOVE "Y" TO WS-IMPORT-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-IMPORT-COUNT
+                       PERFORM IMPORT-ONE-TRANSACTION
+                       IF FUNCTION MOD(WS-IMPORT-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-IN-PROGRESS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           CLOSE BATCH-IMPORT-FILE
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+
+           DISPLAY "BATCH IMPORT COMPLETE - " WS-IMPORT-COUNT
+               " LINES READ (" WS-SKIP-COUNT " SKIPPED AS ALREADY "
+               "PROCESSED), " WS-POSTED-COUNT " POSTED, "
+               WS-REJECTED-COUNT " REJECTED"
+       STOP RUN.
+
+      *    A CHECKPOINT LEFT WITH CKPT-STATUS "R" MEANS A PRIOR RUN
+      *    NEVER FINISHED - RESUME RIGHT AFTER THE LAST LINE IT
+      *    IMPORTED. A MISSING FILE OR CKPT-STATUS "C" MEANS THE LAST
+      *    RUN COMPLETED CLEANLY, SO THIS RUN STARTS FROM LINE ONE.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = "R"
+                           MOVE CKPT-LAST-KEY TO WS-RESUME-LINE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-IN-PROGRESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-IMPORT-COUNT TO CKPT-LAST-KEY
+           MOVE "R" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-IMPORT-COUNT TO CKPT-LAST-KEY
+           MOVE "C" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *    READS ACCOUNT-NUMBER WITH AN EXPLICIT LOCK, RETRYING ON
+      *    FILE STATUS "51" (RECORD LOCKED BY ANOTHER TELLER) - SAME
+      *    PATTERN AS 01_banking_with_file.cob'S
+      *    READ-ACCOUNT-FOR-UPDATE.
+       READ-ACCOUNT-FOR-UPDATE.
+           MOVE "N" TO WS-ACCOUNT-FOUND
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+               UNTIL WS-STATUS NOT = "51"
+                   OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+               READ ACCOUNT-FILE WITH LOCK
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE "Y" TO WS-ACCOUNT-FOUND
+               END-READ
+               IF WS-STATUS = "51"
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   CALL "usleep" USING BY VALUE WS-LOCK-RETRY-DELAY
+               END-IF
+           END-PERFORM
+           IF WS-STATUS = "51"
+               DISPLAY "*** ACCOUNT " ACCOUNT-NUMBER
+                   " IS LOCKED BY ANOTHER TELLER - TRY AGAIN LATER ***"
+           END-IF
+           .
+
+       IMPORT-ONE-TRANSACTION.
+           MOVE "N" TO WS-TRANSACTION-POSTED
+           MOVE BI-FROM-ACCOUNT TO WS-SENDER-ACCOUNT-NUMBER
+           MOVE BI-TO-ACCOUNT TO WS-RECEIVER-ACCOUNT-NUMBER
+
+           MOVE WS-SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-SENDER-FOUND WS-SENDER-VALID WS-SENDER-MESSAGE
+           IF WS-SENDER-FOUND = "N"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                   "SENDER ACCOUNT " WS-SENDER-ACCOUNT-NUMBER
+                   " DOES NOT EXIST ***"
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-BALANCE TO WS-SENDER-ACCOUNT-BALANCE
+           MOVE ACCOUNT-OVERDRAFT-LIMIT TO WS-SENDER-OVERDRAFT-LIMIT
+           UNLOCK ACCOUNT-FILE
+
+           MOVE WS-RECEIVER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-RECEIVER-FOUND WS-RECEIVER-VALID WS-RECEIVER-MESSAGE
+           IF WS-RECEIVER-FOUND = "N"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                   "RECEIVER ACCOUNT " WS-RECEIVER-ACCOUNT-NUMBER
+                   " DOES NOT EXIST ***"
+               ADD 1 TO WS-REJECTED-COUNT
+               UNLOCK ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-BALANCE TO WS-RECEIVER-ACCOUNT-BALANCE
+           UNLOCK ACCOUNT-FILE
+
+           PERFORM CALCULATE-SENDER-DAILY-TOTAL
+
+           EVALUATE TRUE
+               WHEN WS-SENDER-VALID = "N"
+                   DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                       "SENDER " WS-SENDER-ACCOUNT-NUMBER ": "
+                       WS-SENDER-MESSAGE " ***"
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN WS-RECEIVER-VALID = "N"
+                   DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                       "RECEIVER " WS-RECEIVER-ACCOUNT-NUMBER ": "
+                       WS-RECEIVER-MESSAGE " ***"
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN BI-AMOUNT >
+               WS-SENDER-ACCOUNT-BALANCE + WS-SENDER-OVERDRAFT-LIMIT
+                   DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                       "SENDER " WS-SENDER-ACCOUNT-NUMBER
+                       " HAS INSUFFICIENT FUNDS (INCLUDING "
+                       "OVERDRAFT LIMIT) ***"
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN BI-AMOUNT > WS-PER-TRANSACTION-LIMIT
+                   DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                       "AMOUNT EXCEEDS THE PER-TRANSACTION LIMIT OF "
+                       WS-PER-TRANSACTION-LIMIT " ***"
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN WS-SENDER-DAILY-TOTAL + BI-AMOUNT >
+               WS-DAILY-TRANSFER-LIMIT
+                   DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                       "WOULD EXCEED THE DAILY TRANSFER LIMIT OF "
+                       WS-DAILY-TRANSFER-LIMIT " FOR ACCOUNT "
+                       WS-SENDER-ACCOUNT-NUMBER " ***"
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN OTHER
+                   PERFORM POST-IMPORTED-TRANSACTION
+           END-EVALUATE
+           .
+
+       POST-IMPORTED-TRANSACTION.
+           MOVE WS-SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                   "FAILED TO RE-READ THE SENDER RECORD ***"
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-BALANCE TO WS-ORIGINAL-SENDER-BAL
+           COMPUTE ACCOUNT-BALANCE = ACCOUNT-BALANCE - BI-AMOUNT
+           REWRITE ACCOUNT-RECORD
+           UNLOCK ACCOUNT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT " REJECTED - "
+                   "FAILED TO REWRITE THE SENDER RECORD - STATUS: "
+                   WS-STATUS " ***"
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-RECEIVER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT
+                   " - FAILED TO RE-READ THE RECEIVER RECORD, "
+                   "ROLLING BACK THE SENDER DEBIT ***"
+               PERFORM ROLLBACK-SENDER-DEBIT
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE ACCOUNT-BALANCE = ACCOUNT-BALANCE + BI-AMOUNT
+           REWRITE ACCOUNT-RECORD
+           UNLOCK ACCOUNT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "*** LINE " WS-IMPORT-COUNT
+                   " - FAILED TO REWRITE THE RECEIVER RECORD, "
+                   "ROLLING BACK THE SENDER DEBIT - STATUS: "
+                   WS-STATUS " ***"
+               PERFORM ROLLBACK-SENDER-DEBIT
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM WRITE-IMPORTED-TRANSACTION
+           ADD 1 TO WS-POSTED-COUNT
+           .
+
+       ROLLBACK-SENDER-DEBIT.
+           MOVE WS-SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               DISPLAY "*** ROLLBACK FAILED - SENDER "
+                   "RECORD COULD NOT BE READ ***"
+           ELSE
+               MOVE WS-ORIGINAL-SENDER-BAL TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               UNLOCK ACCOUNT-FILE
+           END-IF
+           .
+
+       WRITE-IMPORTED-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SENDER-ACCOUNT-NUMBER TO FROM-ACCOUNT
+           MOVE WS-RECEIVER-ACCOUNT-NUMBER TO TO-ACCOUNT
+           MOVE BI-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE "T" TO TRANSACTION-TYPE
+           MOVE WS-TODAYS-DATE TO TRANSACTION-DATE
+           ACCEPT TRANSACTION-TIME FROM TIME
+           MOVE "BATCH IMPORT" TO TRANSACTION-MEMO
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** I/O ERROR WRITING IMPORTED TRANSACTION "
+                   "- STATUS: " WS-TRANSACTION-STATUS " ***"
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
+       CALCULATE-SENDER-DAILY-TOTAL.
+           MOVE 0 TO WS-SENDER-DAILY-TOTAL
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF FROM-ACCOUNT = WS-SENDER-ACCOUNT-NUMBER
+                           AND TRANSACTION-DATE = WS-TODAYS-DATE
+                           AND (TRANSACTION-TYPE = "T"
+                               OR TRANSACTION-TYPE = "W")
+                           AND TRANSACTION-REVERSED = "N"
+                           ADD TRANSACTION-AMOUNT
+                               TO WS-SENDER-DAILY-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+       END PROGRAM BATCH-TRANSACTION-IMPORT.
