@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-VALIDATE.
+
+      * REUSABLE SUBPROGRAM: BANKING, TRANSFER (gpt_example.cob), AND
+      * CUSTOMER-DB (01_EXAMPLES/04_files.cob) EACH INDEPENDENTLY
+      * READ A KEYED RECORD, CHECK INVALID KEY, AND REPORT "NOT
+      * FOUND". THIS FACTORS THAT CHECK - PLUS THE A/F/C
+      * ACTIVE/FROZEN/CLOSED STATUS CONVENTION SHARED BY
+      * ACCOUNT-STATUS (ACCOUNT-RECORD.cpy) AND CUSTOMER-STATUS
+      * (CUSTOMER-RECORD.cpy) - INTO ONE PLACE, SO A NEW VALIDATION
+      * RULE ONLY HAS TO CHANGE HERE.
+      *
+      * THE CALLER PASSES THE FILE STATUS FROM ITS OWN READ (SO THE
+      * ACTUAL I/O STAYS WITH WHICHEVER PROGRAM ALREADY HAS THE FILE
+      * OPEN) PLUS THE ONE-CHARACTER STATUS FIELD FROM THE RECORD IT
+      * JUST READ. IT DOES NOT NEED THE REST OF THE RECORD, WHICH IS
+      * WHY THIS ONE SUBPROGRAM WORKS FOR BOTH ACCOUNT-RECORD AND
+      * CUSTOMER-RECORD EVEN THOUGH THEIR LAYOUTS DIFFER.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-READ-STATUS     PIC XX.
+       01 LK-STATUS-CODE     PIC X.
+       01 LK-FOUND           PIC X.
+       01 LK-VALID           PIC X.
+       01 LK-MESSAGE         PIC X(40).
+
+       PROCEDURE DIVISION USING LK-READ-STATUS LK-STATUS-CODE
+           LK-FOUND LK-VALID LK-MESSAGE.
+       MAIN-LOGIC.
+           MOVE "N" TO LK-FOUND
+           MOVE "N" TO LK-VALID
+           MOVE SPACES TO LK-MESSAGE
+
+           IF LK-READ-STATUS = "00"
+               MOVE "Y" TO LK-FOUND
+               EVALUATE LK-STATUS-CODE
+                   WHEN "A"
+                       MOVE "Y" TO LK-VALID
+                   WHEN "F"
+                       MOVE "RECORD IS FROZEN - ACTION NOT ALLOWED"
+                           TO LK-MESSAGE
+                   WHEN "C"
+                       MOVE "RECORD IS CLOSED - ACTION NOT ALLOWED"
+                           TO LK-MESSAGE
+                   WHEN OTHER
+                       MOVE "Y" TO LK-VALID
+               END-EVALUATE
+           ELSE
+               IF LK-READ-STATUS = "23"
+                   MOVE "RECORD NOT FOUND" TO LK-MESSAGE
+               ELSE
+                   STRING "RECORD NOT AVAILABLE - FILE STATUS: "
+                       LK-READ-STATUS
+                       DELIMITED BY SIZE INTO LK-MESSAGE
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       END PROGRAM ACCOUNT-VALIDATE.
