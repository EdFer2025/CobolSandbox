@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EXTRACT.
+
+      * BATCH JOB: READS CUSTOMER-FILE SEQUENTIALLY BY ITS PRIMARY
+      * KEY (CUSTOMER-ID, SO THE LISTING COMES OUT SORTED WITH NO
+      * EXTRA SORT STEP NEEDED) AND WRITES A PRINTABLE EXTRACT WITH
+      * EVERY CUSTOMER'S NAME AND BALANCE - SOMETHING THAT CAN BE
+      * HANDED TO AN AUDITOR INSTEAD OF LOOKING CUSTOMERS UP ONE AT
+      * A TIME THROUGH CUSTOMER-DB'S VIEW-CUSTOMER OPTION.
+      * CUSTOMER-FILE IS OWNED BY CUSTOMER-DB (01_EXAMPLES/04_files.
+      * cob); THIS JOB ONLY READS IT, THE SAME WAY 01_banking_with_
+      * file.cob AND 09_statement_cycle.cob DO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "02_BANKING/customer_extract_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-CUSTOMER-FILE-EOF PIC X VALUE "N".
+       01 WS-CUSTOMER-COUNT PIC 9(7) VALUE 0.
+       01 WS-TODAY-DATE PIC 9(8).
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-ID               PIC 9(5).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+      *    WIDE ENOUGH FOR THE FULL "LAST, FIRST" NAME - 20 CHARS
+      *    LAST NAME + ", " + 20 CHARS FIRST NAME.
+           05 WS-D-NAME             PIC X(42).
+           05 FILLER                PIC X(1)  VALUE SPACES.
+           05 WS-D-STATUS           PIC X.
+           05 FILLER                PIC X(8)  VALUE SPACES.
+           05 WS-D-BALANCE          PIC -(6)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN CUSTOMER FILE - STATUS: "
+                   WS-CUSTOMER-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN REPORT FILE - STATUS: "
+                   WS-REPORT-STATUS " ***"
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER EXTRACT - RUN DATE: " WS-TODAY-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID     NAME                                       "
+               "STATUS         BALANCE"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM UNTIL WS-CUSTOMER-FILE-EOF = "Y"
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CUSTOMER-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       PERFORM WRITE-CUSTOMER-LINE
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL CUSTOMERS: " WS-CUSTOMER-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "CUSTOMER EXTRACT COMPLETE - " WS-CUSTOMER-COUNT
+               " CUSTOMERS WRITTEN TO "
+               "02_BANKING/customer_extract_report.txt"
+       STOP RUN.
+
+       WRITE-CUSTOMER-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE CUSTOMER-ID TO WS-D-ID
+           STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+               FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+               DELIMITED BY SIZE INTO WS-D-NAME
+           MOVE CUSTOMER-STATUS TO WS-D-STATUS
+           MOVE CUSTOMER-BALANCE TO WS-D-BALANCE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       END PROGRAM CUSTOMER-EXTRACT.
