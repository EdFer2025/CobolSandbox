@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+      *    RUNS STANDALONE OR AS A STEP CALLED BY
+      *    16_end_of_day.cob - GOBACK RETURNS TO THAT DRIVER WITH
+      *    RETURN-CODE 0 (OK) OR 4 (FAILED), OR ENDS THE RUN THE SAME
+      *    AS STOP RUN WOULD WHEN THIS IS THE OUTERMOST PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+      *    LETS A CRASHED RUN RESUME AFTER THE LAST ACCOUNT IT
+      *    FINISHED INSTEAD OF RE-CREDITING INTEREST FROM ACCOUNT ONE
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "02_BANKING/interest_accrual_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD CHECKPOINT-FILE.
+           COPY "CHECKPOINT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-ACCOUNT-FILE-EOF PIC X VALUE "N".
+
+      *HOW MANY ACCOUNTS TO PROCESS BETWEEN CHECKPOINT WRITES
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+       01 WS-RESUME-ACCOUNT PIC 9(5) VALUE 0.
+
+      *ANNUAL RATE APPLIED TO SAVINGS ACCOUNTS EACH TIME THIS RUNS
+       01 WS-INTEREST-RATE PIC V9(4) VALUE 0.0150.
+       01 WS-INTEREST-AMOUNT PIC S9(7)V99.
+
+       01 WS-ACCOUNT-COUNT PIC 9(7) VALUE 0.
+       01 WS-CREDIT-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-CHECKPOINT
+           IF WS-RESUME-ACCOUNT NOT = 0
+               DISPLAY "RESUMING INTEREST ACCRUAL AFTER ACCOUNT "
+                   WS-RESUME-ACCOUNT
+               MOVE WS-RESUME-ACCOUNT TO ACCOUNT-NUMBER
+               START ACCOUNT-FILE KEY > ACCOUNT-NUMBER
+                   INVALID KEY
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       PERFORM CREDIT-INTEREST-IF-ELIGIBLE
+                       IF FUNCTION MOD(WS-ACCOUNT-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-IN-PROGRESS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+
+           DISPLAY "INTEREST ACCRUAL RUN COMPLETE - "
+               WS-ACCOUNT-COUNT " ACCOUNTS SCANNED, "
+               WS-CREDIT-COUNT " CREDITS POSTED"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *    A CHECKPOINT LEFT WITH CKPT-STATUS "R" MEANS A PRIOR RUN
+      *    NEVER FINISHED - RESUME RIGHT AFTER THE LAST ACCOUNT IT
+      *    CREDITED. A MISSING FILE OR CKPT-STATUS "C" MEANS THE LAST
+      *    RUN COMPLETED CLEANLY, SO THIS RUN SCANS FROM THE START.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-ACCOUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = "R"
+                           MOVE CKPT-LAST-KEY TO WS-RESUME-ACCOUNT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-IN-PROGRESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ACCOUNT-NUMBER TO CKPT-LAST-KEY
+           MOVE "R" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ACCOUNT-NUMBER TO CKPT-LAST-KEY
+           MOVE "C" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CREDIT-INTEREST-IF-ELIGIBLE.
+      *    ONLY ACTIVE SAVINGS ACCOUNTS WITH A POSITIVE BALANCE EARN
+      *    INTEREST - A FROZEN OR CLOSED ACCOUNT SHOULD NOT GROW.
+           IF ACCOUNT-TYPE = "S"
+               AND ACCOUNT-STATUS = "A"
+               AND ACCOUNT-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACCOUNT-BALANCE * WS-INTEREST-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-ACCOUNT-STATUS NOT = "00"
+                       DISPLAY "*** FAILED TO REWRITE ACCOUNT "
+                           ACCOUNT-NUMBER " - STATUS: "
+                           WS-ACCOUNT-STATUS " ***"
+                   ELSE
+                       PERFORM WRITE-INTEREST-TRANSACTION
+                       ADD 1 TO WS-CREDIT-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       WRITE-INTEREST-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+           MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+           MOVE WS-INTEREST-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE "I" TO TRANSACTION-TYPE
+           ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+           ACCEPT TRANSACTION-TIME FROM TIME
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** I/O ERROR WRITING INTEREST TRANSACTION - "
+                   "STATUS: " WS-TRANSACTION-STATUS " ***"
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
+       END PROGRAM INTEREST-ACCRUAL.
