@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESS-SCHEDULED-TRANSFERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT SCHEDULE-FILE
+               ASSIGN TO "02_BANKING/schedule.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCHEDULE-ID
+               FILE STATUS IS WS-SCHEDULE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-RECORD.
+           05 SCHEDULE-ID PIC 9(5).
+           05 SCHEDULE-FROM-ACCOUNT PIC 9(5).
+           05 SCHEDULE-TO-ACCOUNT PIC 9(5).
+           05 SCHEDULE-AMOUNT PIC 9(7)V99.
+      *    NUMBER OF DAYS BETWEEN OCCURRENCES (30 = MONTHLY,
+      *    7 = WEEKLY, ETC.)
+           05 SCHEDULE-FREQUENCY-DAYS PIC 9(3).
+           05 SCHEDULE-NEXT-DUE-DATE PIC 9(8).
+      *    SCHEDULE-STATUS: "A" = ACTIVE, "C" = CANCELLED
+           05 SCHEDULE-STATUS PIC X VALUE "A".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-SCHEDULE-STATUS PIC XX.
+       01 WS-SCHEDULE-FILE-EOF PIC X VALUE "N".
+
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-TODAY-INTEGER PIC 9(9).
+       01 WS-DUE-DATE-INTEGER PIC 9(9).
+
+       01 WS-SCHEDULE-COUNT PIC 9(7) VALUE 0.
+       01 WS-POSTED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O SCHEDULE-FILE
+           IF WS-SCHEDULE-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN SCHEDULE FILE - STATUS: "
+                   WS-SCHEDULE-STATUS " ***"
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               CLOSE SCHEDULE-FILE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+
+           PERFORM UNTIL WS-SCHEDULE-FILE-EOF = "Y"
+               READ SCHEDULE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCHEDULE-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SCHEDULE-COUNT
+                       PERFORM POST-SCHEDULE-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           CLOSE SCHEDULE-FILE
+
+           DISPLAY "SCHEDULED TRANSFER RUN COMPLETE - "
+               WS-SCHEDULE-COUNT " STANDING ORDERS SCANNED, "
+               WS-POSTED-COUNT " TRANSFERS POSTED"
+       STOP RUN.
+
+       POST-SCHEDULE-IF-DUE.
+           IF SCHEDULE-STATUS = "A"
+               COMPUTE WS-DUE-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(SCHEDULE-NEXT-DUE-DATE)
+               IF WS-DUE-DATE-INTEGER <= WS-TODAY-INTEGER
+                   PERFORM EXECUTE-SCHEDULED-TRANSFER
+               END-IF
+           END-IF
+           .
+
+       EXECUTE-SCHEDULED-TRANSFER.
+           MOVE SCHEDULE-FROM-ACCOUNT TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "*** STANDING ORDER " SCHEDULE-ID
+                       " SKIPPED - FROM ACCOUNT " ACCOUNT-NUMBER
+                       " NOT FOUND ***"
+           END-READ
+           IF WS-ACCOUNT-STATUS = "00"
+               IF ACCOUNT-STATUS NOT = "A"
+                   DISPLAY "*** STANDING ORDER " SCHEDULE-ID
+                       " SKIPPED - FROM ACCOUNT " ACCOUNT-NUMBER
+                       " IS NOT ACTIVE ***"
+               ELSE
+                   IF (ACCOUNT-BALANCE - SCHEDULE-AMOUNT) <
+                       (ACCOUNT-OVERDRAFT-LIMIT * -1)
+                       DISPLAY "*** STANDING ORDER " SCHEDULE-ID
+                           " SKIPPED - INSUFFICIENT FUNDS IN ACCOUNT "
+                           ACCOUNT-NUMBER " ***"
+                   ELSE
+                       SUBTRACT SCHEDULE-AMOUNT FROM ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-ACCOUNT-STATUS NOT = "00"
+                           DISPLAY "*** FAILED TO REWRITE ACCOUNT "
+                               ACCOUNT-NUMBER " - STATUS: "
+                               WS-ACCOUNT-STATUS " ***"
+                       ELSE
+                           MOVE SCHEDULE-TO-ACCOUNT TO ACCOUNT-NUMBER
+                           READ ACCOUNT-FILE
+                               INVALID KEY
+                                   DISPLAY "*** STANDING ORDER "
+                                       SCHEDULE-ID
+                                       " - TO ACCOUNT " ACCOUNT-NUMBER
+                                       " NOT FOUND, REVERSING DEBIT "
+                                       "***"
+                                   MOVE SCHEDULE-FROM-ACCOUNT
+                                       TO ACCOUNT-NUMBER
+                                   READ ACCOUNT-FILE
+                                       NOT INVALID KEY
+                                           ADD SCHEDULE-AMOUNT
+                                               TO ACCOUNT-BALANCE
+                                           REWRITE ACCOUNT-RECORD
+                                   END-READ
+                               NOT INVALID KEY
+                                   ADD SCHEDULE-AMOUNT
+                                       TO ACCOUNT-BALANCE
+                                   REWRITE ACCOUNT-RECORD
+                                   IF WS-ACCOUNT-STATUS NOT = "00"
+                                       DISPLAY
+                                           "*** FAILED TO REWRITE "
+                                           "ACCOUNT " ACCOUNT-NUMBER
+                                           " - STATUS: "
+                                           WS-ACCOUNT-STATUS " ***"
+                                   ELSE
+                                       PERFORM WRITE-SCHEDULE-TRANS
+                                       PERFORM ADVANCE-NEXT-DUE-DATE
+                                       ADD 1 TO WS-POSTED-COUNT
+                                   END-IF
+                           END-READ
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       WRITE-SCHEDULE-TRANS.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE SCHEDULE-FROM-ACCOUNT TO FROM-ACCOUNT
+           MOVE SCHEDULE-TO-ACCOUNT TO TO-ACCOUNT
+           MOVE SCHEDULE-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE "T" TO TRANSACTION-TYPE
+           MOVE WS-TODAY-DATE TO TRANSACTION-DATE
+           ACCEPT TRANSACTION-TIME FROM TIME
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** I/O ERROR WRITING STANDING ORDER "
+                   "TRANSACTION - STATUS: " WS-TRANSACTION-STATUS
+                   " ***"
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
+       ADVANCE-NEXT-DUE-DATE.
+           COMPUTE WS-DUE-DATE-INTEGER =
+               WS-DUE-DATE-INTEGER + SCHEDULE-FREQUENCY-DAYS
+           COMPUTE SCHEDULE-NEXT-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INTEGER)
+           REWRITE SCHEDULE-RECORD
+           IF WS-SCHEDULE-STATUS NOT = "00"
+               DISPLAY "*** FAILED TO REWRITE SCHEDULE " SCHEDULE-ID
+                   " - STATUS: " WS-SCHEDULE-STATUS " ***"
+           END-IF
+           .
+
+       END PROGRAM PROCESS-SCHEDULED-TRANSFERS.
