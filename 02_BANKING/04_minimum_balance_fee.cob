@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MINIMUM-BALANCE-FEE.
+
+      *    RUNS STANDALONE OR AS A STEP CALLED BY
+      *    16_end_of_day.cob - GOBACK RETURNS TO THAT DRIVER WITH
+      *    RETURN-CODE 0 (OK) OR 4 (FAILED), OR ENDS THE RUN THE SAME
+      *    AS STOP RUN WOULD WHEN THIS IS THE OUTERMOST PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-ACCOUNT-FILE-EOF PIC X VALUE "N".
+
+      *MINIMUM BALANCE AN ACCOUNT MUST CARRY TO AVOID THE FEE
+       01 WS-MINIMUM-BALANCE PIC S9(7)V99 VALUE 500.00.
+       01 WS-FEE-AMOUNT PIC 9(7)V99 VALUE 10.00.
+
+       01 WS-FEE-COUNT PIC 9(7) VALUE 0.
+       01 WS-ACCOUNT-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       PERFORM CHARGE-FEE-IF-BELOW-MINIMUM
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "MINIMUM BALANCE FEE RUN COMPLETE - "
+               WS-ACCOUNT-COUNT " ACCOUNTS SCANNED, "
+               WS-FEE-COUNT " FEES POSTED"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       CHARGE-FEE-IF-BELOW-MINIMUM.
+           IF ACCOUNT-STATUS = "A"
+               AND ACCOUNT-BALANCE < WS-MINIMUM-BALANCE
+               SUBTRACT WS-FEE-AMOUNT FROM ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               IF WS-ACCOUNT-STATUS NOT = "00"
+                   DISPLAY "*** FAILED TO REWRITE ACCOUNT "
+                       ACCOUNT-NUMBER " - STATUS: " WS-ACCOUNT-STATUS
+                       " ***"
+               ELSE
+                   PERFORM WRITE-FEE-TRANSACTION
+                   ADD 1 TO WS-FEE-COUNT
+               END-IF
+           END-IF
+           .
+
+       WRITE-FEE-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+           MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+           MOVE WS-FEE-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE "F" TO TRANSACTION-TYPE
+           ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+           ACCEPT TRANSACTION-TIME FROM TIME
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** I/O ERROR WRITING FEE TRANSACTION - "
+                   "STATUS: " WS-TRANSACTION-STATUS " ***"
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
+       END PROGRAM MINIMUM-BALANCE-FEE.
