@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BALANCING.
+
+      *    RUNS STANDALONE OR AS A STEP CALLED BY
+      *    16_end_of_day.cob - GOBACK RETURNS TO THAT DRIVER WITH
+      *    RETURN-CODE 0 (OK) OR 4 (FAILED), OR ENDS THE RUN THE SAME
+      *    AS STOP RUN WOULD WHEN THIS IS THE OUTERMOST PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+      *    REMEMBERS WHERE THE LAST RECONCILIATION RUN LEFT OFF SO
+      *    EACH RUN ONLY REPLAYS TRANSACTIONS POSTED SINCE THEN
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "02_BANKING/balancing_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "02_BANKING/daily_balancing_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CK-LAST-DATE PIC 9(8).
+           05 CK-LAST-TIME PIC 9(6).
+           05 CK-LAST-TOTAL PIC S9(9)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-STATUS PIC XX.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-ACCOUNT-FILE-EOF PIC X VALUE "N".
+       01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+       01 WS-CHECKPOINT-EXISTS PIC X VALUE "N".
+
+       01 WS-ACCOUNT-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-ACCOUNT-COUNT PIC 9(7) VALUE 0.
+       01 WS-TRANSACTION-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-PRIOR-DATE PIC 9(8) VALUE 0.
+       01 WS-PRIOR-TIME PIC 9(6) VALUE 0.
+       01 WS-PRIOR-TOTAL PIC S9(9)V99 VALUE 0.
+
+       01 WS-EXPECTED-DELTA PIC S9(9)V99 VALUE 0.
+       01 WS-EXPECTED-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-DISCREPANCY PIC S9(9)V99 VALUE 0.
+
+       01 WS-NEWEST-DATE PIC 9(8) VALUE 0.
+       01 WS-NEWEST-TIME PIC 9(6) VALUE 0.
+
+       01 WS-REPORT-AMOUNT PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-CHECKPOINT
+           PERFORM TOTAL-ACCOUNT-BALANCES
+           PERFORM REPLAY-TRANSACTIONS-SINCE-CHECKPOINT
+           PERFORM WRITE-BALANCING-REPORT
+           PERFORM WRITE-CHECKPOINT
+
+           DISPLAY "DAILY BALANCING RUN COMPLETE - "
+               WS-ACCOUNT-COUNT " ACCOUNTS, "
+               WS-TRANSACTION-COUNT " NEW TRANSACTIONS REPLAYED"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE "Y" TO WS-CHECKPOINT-EXISTS
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO WS-CHECKPOINT-EXISTS
+                   NOT AT END
+                       MOVE CK-LAST-DATE TO WS-PRIOR-DATE
+                       MOVE CK-LAST-TIME TO WS-PRIOR-TIME
+                       MOVE CK-LAST-TOTAL TO WS-PRIOR-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       TOTAL-ACCOUNT-BALANCES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE - STATUS: "
+                   WS-ACCOUNT-STATUS " ***"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       ADD ACCOUNT-BALANCE TO WS-ACCOUNT-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           .
+
+       REPLAY-TRANSACTIONS-SINCE-CHECKPOINT.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN TRANSACTION FILE - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-PRIOR-DATE TO WS-NEWEST-DATE
+           MOVE WS-PRIOR-TIME TO WS-NEWEST-TIME
+
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF TRANSACTION-DATE > WS-PRIOR-DATE
+                           OR (TRANSACTION-DATE = WS-PRIOR-DATE
+                               AND TRANSACTION-TIME > WS-PRIOR-TIME)
+                           ADD 1 TO WS-TRANSACTION-COUNT
+                           PERFORM ACCUMULATE-TRANSACTION-EFFECT
+                           IF TRANSACTION-DATE > WS-NEWEST-DATE
+                               OR (TRANSACTION-DATE = WS-NEWEST-DATE
+                                   AND TRANSACTION-TIME
+                                       > WS-NEWEST-TIME)
+                               MOVE TRANSACTION-DATE TO WS-NEWEST-DATE
+                               MOVE TRANSACTION-TIME TO WS-NEWEST-TIME
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+      *    A TRANSFER MOVES MONEY BETWEEN TWO ACCOUNT-FILE RECORDS
+      *    ALREADY COUNTED ABOVE SO IT HAS NO NET EFFECT ON THE
+      *    TOTAL. ONLY MONEY ENTERING OR LEAVING THE BANK CHANGES
+      *    THE EXPECTED TOTAL.
+       ACCUMULATE-TRANSACTION-EFFECT.
+           EVALUATE TRANSACTION-TYPE
+               WHEN "D"
+                   ADD TRANSACTION-AMOUNT TO WS-EXPECTED-DELTA
+               WHEN "I"
+                   ADD TRANSACTION-AMOUNT TO WS-EXPECTED-DELTA
+               WHEN "W"
+                   SUBTRACT TRANSACTION-AMOUNT FROM WS-EXPECTED-DELTA
+               WHEN "F"
+                   SUBTRACT TRANSACTION-AMOUNT FROM WS-EXPECTED-DELTA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       WRITE-BALANCING-REPORT.
+           COMPUTE WS-EXPECTED-TOTAL =
+               WS-PRIOR-TOTAL + WS-EXPECTED-DELTA
+           IF WS-CHECKPOINT-EXISTS = "N"
+      *        FIRST RUN - NOTHING TO COMPARE AGAINST YET, SO
+      *        ESTABLISH THE CURRENT TOTAL AS THE BASELINE
+               MOVE WS-ACCOUNT-TOTAL TO WS-EXPECTED-TOTAL
+           END-IF
+           COMPUTE WS-DISCREPANCY =
+               WS-ACCOUNT-TOTAL - WS-EXPECTED-TOTAL
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DAILY BALANCING REPORT - " WS-NEWEST-DATE
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCOUNT-TOTAL TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACTUAL ACCOUNT TOTAL:    " WS-REPORT-AMOUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-EXPECTED-TOTAL TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "EXPECTED ACCOUNT TOTAL:  " WS-REPORT-AMOUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-DISCREPANCY TO WS-REPORT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "DISCREPANCY:             " WS-REPORT-AMOUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-DISCREPANCY = 0
+               MOVE "STATUS: BALANCED" TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY "DAILY BALANCING: BALANCED"
+           ELSE
+               MOVE "*** STATUS: OUT OF BALANCE - INVESTIGATE ***"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY "*** DAILY BALANCING: OUT OF BALANCE BY "
+                   WS-DISCREPANCY " - SEE "
+                   "02_BANKING/daily_balancing_report.txt ***"
+           END-IF
+           CLOSE REPORT-FILE
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-NEWEST-DATE TO CK-LAST-DATE
+           MOVE WS-NEWEST-TIME TO CK-LAST-TIME
+           MOVE WS-ACCOUNT-TOTAL TO CK-LAST-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       END PROGRAM DAILY-BALANCING.
