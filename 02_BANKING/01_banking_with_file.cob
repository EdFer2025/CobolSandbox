@@ -9,42 +9,220 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCOUNT-NUMBER
+               LOCK MODE IS MANUAL
                FILE STATUS IS WS-STATUS.
 
            SELECT TRANSACTION-FILE
                ASSIGN TO "02_BANKING/transaction.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT SCHEDULE-FILE
+               ASSIGN TO "02_BANKING/schedule.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCHEDULE-ID
+               FILE STATUS IS WS-SCHEDULE-STATUS.
+
+      *    HOLDS THE NEXT ACCOUNT NUMBER TO HAND OUT SO ADD-ACCOUNT
+      *    CAN ASSIGN NUMBERS CENTRALLY INSTEAD OF A TELLER TYPING
+      *    ONE IN
+           SELECT CONTROL-FILE
+               ASSIGN TO "02_BANKING/account_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+      *    THE ACCOUNT HOLDER'S NAME - CUSTOMER-FILE IS OWNED BY
+      *    CUSTOMER-DB (01_EXAMPLES/04_files.cob); BANKING ONLY READS
+      *    IT TO RESOLVE ACCOUNT-CUSTOMER-ID TO A NAME AND TO CONFIRM
+      *    A CUSTOMER EXISTS BEFORE LINKING AN ACCOUNT TO THEM.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+      *    PRINTED CONFIRMATION SLIP FOR EVERY POSTED TRANSFER - SEE
+      *    PRINT-TRANSACTION-RECEIPT. APPENDED TO LIKE TRANSACTION-FILE
+      *    SO EVERY TELLER'S RECEIPTS ACCUMULATE IN ONE RUNNING LOG.
+           SELECT RECEIPT-FILE
+               ASSIGN TO "02_BANKING/transaction_receipts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+      *    WHO/WHEN/WHAT-CHANGED LOG FOR ADD-ACCOUNT AND UPDATE-ACCOUNT
+      *    - SEE LOG-ACCOUNT-AUDIT-ENTRY. APPENDED TO LIKE RECEIPT-FILE
+      *    SO A DISPUTED BALANCE CORRECTION CAN BE TRACED BACK TO THE
+      *    TELLER/TERMINAL THAT LAST TOUCHED THE ACCOUNT.
+           SELECT AUDIT-FILE
+               ASSIGN TO "02_BANKING/account_audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
       *FILE DESCRIPTION AND RECORD LAYOUT
-       FD ACCOUNT-FILE. 
-       01 ACCOUNT-RECORD.
-           05 ACCOUNT-NUMBER PIC 9(5).
-           05 ACCOUNT-HOLDER-FN PIC A(20).
-           05 ACCOUNT-HOLDER-LN PIC A(20).
-           05 ACCOUNT-BALANCE PIC 9(5) VALUE 10000.
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
 
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 FROM-ACCOUNT PIC 9(5).
-           05 TO-ACCOUNT PIC 9(5).
-           05 TRANSACTION-AMOUNT PIC 9(5).  
-           05 TRANSACTION-DATE PIC 9(6).
-           05 TRANSACTION-TIME PIC 9(6).
-       
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-RECORD.
+           05 SCHEDULE-ID PIC 9(5).
+           05 SCHEDULE-FROM-ACCOUNT PIC 9(5).
+           05 SCHEDULE-TO-ACCOUNT PIC 9(5).
+           05 SCHEDULE-AMOUNT PIC 9(7)V99.
+      *    NUMBER OF DAYS BETWEEN OCCURRENCES (30 = MONTHLY,
+      *    7 = WEEKLY, ETC.)
+           05 SCHEDULE-FREQUENCY-DAYS PIC 9(3).
+           05 SCHEDULE-NEXT-DUE-DATE PIC 9(8).
+      *    SCHEDULE-STATUS: "A" = ACTIVE, "C" = CANCELLED
+           05 SCHEDULE-STATUS PIC X VALUE "A".
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-NEXT-ACCOUNT-NUMBER PIC 9(5).
+
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-STATUS PIC XX.
+       01 WS-RECEIPT-STATUS PIC XX.
+       01 WS-RECEIPT-REFERENCE PIC X(20).
+       01 WS-CUSTOMER-STATUS PIC XX.
+      *    WHO/WHERE FOR THE AUDIT TRAIL - CAPTURED ONCE AT SIGN-ON
+      *    AND STAMPED ON EVERY ADD-ACCOUNT/UPDATE-ACCOUNT ENTRY.
+       01 WS-TELLER-ID PIC X(10) VALUE SPACES.
+       01 WS-TERMINAL-ID PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-AUDIT-ACTION PIC X(6).
+      *    "BEFORE" SNAPSHOT OF THE FIELDS UPDATE-ACCOUNT CAN CHANGE,
+      *    CAPTURED AS SOON AS THE RECORD IS READ SO THE AUDIT ENTRY
+      *    CAN SHOW OLD AND NEW VALUES SIDE BY SIDE.
+       01 WS-AUDIT-OLD-CUSTOMER-ID PIC 9(5).
+       01 WS-AUDIT-OLD-BALANCE PIC S9(7)V99.
+       01 WS-AUDIT-OLD-OVERDRAFT PIC 9(7)V99.
+       01 WS-AUDIT-OLD-STATUS PIC X.
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(8).
+       01 WS-CUSTOMER-DISPLAY-NAME PIC A(41).
+       01 WS-JOINT-CUSTOMER-DISPLAY-NAME PIC A(41).
+       01 WS-CUSTOMER-LINK-OK PIC X VALUE "N".
+      *    AMOUNT ENTERED AT THE QUICK-BALANCE-CHECK PROMPT - NEVER
+      *    DISPLAYED BACK, ONLY COMPARED AGAINST AVAILABLE FUNDS.
+       01 WS-QUICK-CHECK-AMOUNT PIC S9(7)V99.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-SCHEDULE-STATUS PIC XX.
        01 WS-TRANSACTION-FILE-EOF PIC X VALUE "N".
+       01 WS-FILTER-ACCOUNT-NUMBER PIC 9(5) VALUE 0.
+       01 WS-CONFIRM PIC X.
+       01 WS-TELLER-AMOUNT PIC 9(7)V99.
+
+      *USED TO LOCATE THE ORIGINAL TRANSACTION TO REVERSE
+       01 WS-REVERSAL-ACCOUNT PIC 9(5).
+       01 WS-REVERSAL-DATE PIC 9(8).
+       01 WS-REVERSAL-TIME PIC 9(6).
+       01 WS-REVERSAL-FOUND PIC X VALUE "N".
+
+      *TRANSFER LIMITS - CHECKED BEFORE EVERY EXECUTE-TRANSACTION
+       01 WS-PER-TRANSACTION-LIMIT PIC 9(7)V99 VALUE 5000.00.
+       01 WS-DAILY-TRANSFER-LIMIT PIC 9(7)V99 VALUE 10000.00.
+       01 WS-SENDER-DAILY-TOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-TODAYS-DATE PIC 9(8).
+
+      *    TRANSFERS OVER THIS AMOUNT NEED A SECOND SET OF EYES - SEE
+      *    CHECK-SUPERVISOR-APPROVAL. WS-SUPERVISOR-ID IS RECORDED ON
+      *    THE TRANSACTION-RECORD, SPACES IF NO APPROVAL WAS NEEDED.
+       01 WS-SUPERVISOR-APPROVAL-THRESHOLD PIC 9(7)V99 VALUE 2000.00.
+       01 WS-SUPERVISOR-APPROVED PIC X VALUE "Y".
+       01 WS-SUPERVISOR-ID PIC X(10) VALUE SPACES.
+
+      *USED TO AUTO-ASSIGN THE NEXT ACCOUNT NUMBER
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-NEXT-ACCOUNT-NUMBER PIC 9(5) VALUE 10001.
+       01 WS-NUMBER-ASSIGNED PIC X VALUE "N".
+
+      *USED BY 10_account_validate.cob'S SHARED VALIDATION CALL
+       01 WS-VALIDATE-FOUND PIC X VALUE "N".
+       01 WS-VALIDATE-VALID PIC X VALUE "N".
+       01 WS-VALIDATE-MESSAGE PIC X(40) VALUE SPACES.
+       01 WS-SENDER-FOUND PIC X VALUE "N".
+       01 WS-SENDER-VALID PIC X VALUE "N".
+       01 WS-SENDER-MESSAGE PIC X(40) VALUE SPACES.
+       01 WS-RECEIVER-FOUND PIC X VALUE "N".
+       01 WS-RECEIVER-VALID PIC X VALUE "N".
+       01 WS-RECEIVER-MESSAGE PIC X(40) VALUE SPACES.
 
        01 SENDER-ACCOUNT.
            05 SENDER-ACCOUNT-NUMBER PIC 9(5).
-           05 SENDER-ACCOUNT-BALANCE PIC 9(5) VALUE 10000.
+           05 SENDER-ACCOUNT-BALANCE PIC S9(7)V99 VALUE 10000.00.
+           05 SENDER-OVERDRAFT-LIMIT PIC 9(7)V99 VALUE 0.
+           05 SENDER-STATUS PIC X VALUE "A".
+           05 SENDER-CURRENCY PIC X(3) VALUE "USD".
 
        01 RECEIVER-ACCOUNT.
            05 RECEIVER-ACCOUNT-NUMBER PIC 9(5).
-           05 RECEIVER-ACCOUNT-BALANCE PIC 9(5) VALUE 10000.
+           05 RECEIVER-ACCOUNT-BALANCE PIC S9(7)V99 VALUE 10000.00.
+           05 RECEIVER-STATUS PIC X VALUE "A".
+           05 RECEIVER-CURRENCY PIC X(3) VALUE "USD".
+
+      *    HOLDS THE SENDER'S AMOUNT CONVERTED INTO THE RECEIVER'S
+      *    CURRENCY BY CALL "CURRENCY-EXCHANGE" WHEN THE TWO ACCOUNTS
+      *    DO NOT SHARE A CURRENCY. "N" IF THE PAIR HAS NO RATE.
+       01 WS-CONVERTED-AMOUNT PIC S9(7)V99 VALUE 0.
+       01 WS-RATE-FOUND PIC X VALUE "Y".
+
+      *    SPLIT-TRANSFER: ONE SENDER DEBITED ONCE, CREDITED OUT TO
+      *    SEVERAL RECEIVERS IN ONE RUN (E.G. PAYROLL DISBURSEMENT).
+       01 WS-SPLIT-MAX-LEGS PIC 9(2) VALUE 20.
+       01 WS-SPLIT-LEG-COUNT PIC 9(2) VALUE 0.
+       01 WS-SPLIT-INDEX PIC 9(2) VALUE 0.
+       01 WS-SPLIT-TOTAL PIC S9(7)V99 VALUE 0.
+       01 WS-SPLIT-REJECTED PIC X VALUE "N".
+       01 WS-SPLIT-SUPERVISOR-ID PIC X(10) VALUE SPACES.
+       01 WS-SPLIT-RECEIVER-ENTRY PIC 9(5) VALUE 1.
+       01 WS-SPLIT-AMOUNT-ENTRY PIC S9(7)V99.
+       01 WS-SPLIT-LEGS.
+           05 WS-SPLIT-LEG OCCURS 20 TIMES.
+               10 WS-SPLIT-RECEIVER PIC 9(5).
+               10 WS-SPLIT-AMOUNT PIC S9(7)V99.
+               10 WS-SPLIT-POSTED PIC X VALUE "N".
+
+      *"Y" ONCE BOTH SIDES OF A TRANSFER HAVE BEEN REWRITTEN
+       01 WS-TRANSACTION-POSTED PIC X VALUE "N".
+       01 WS-ORIGINAL-SENDER-BAL PIC S9(7)V99 VALUE 0.
+
+      *FREE-TEXT TELLER NOTE, MOVED INTO TRANSACTION-MEMO ON WRITE
+       01 WS-TRANSACTION-MEMO PIC X(40) VALUE SPACES.
+
+      *USED BY READ-ACCOUNT-FOR-UPDATE TO RETRY AROUND A TELLER
+      *CONTENTION LOCK (FILE STATUS "51") INSTEAD OF FAILING OUTRIGHT
+       01 WS-ACCOUNT-FOUND PIC X VALUE "N".
+       01 WS-LOCK-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-LOCK-MAX-RETRIES PIC 9(2) VALUE 5.
+       01 WS-LOCK-RETRY-DELAY PIC 9(7) VALUE 200000.
+
+      *USED TO PARSE TRANSACTION-MEMO'S "KEY:VALUE/KEY:VALUE" FORMAT
+      *FOR SEARCH-TRANSACTIONS-BY-MEMO
+       01 WS-MEMO-PARTS.
+           05 WS-MEMO-PART OCCURS 3 TIMES PIC X(40).
+       01 WS-MEMO-PART-INDEX PIC 9.
+       01 WS-MEMO-PART-KEY PIC X(20).
+       01 WS-MEMO-PART-VALUE PIC X(20).
+       01 WS-MEMO-SEARCH-KEY PIC X(20).
+       01 WS-MEMO-SEARCH-VALUE PIC X(20).
+       01 WS-MEMO-MATCH PIC X VALUE "N".
 
        
 
@@ -60,30 +238,59 @@
       * 01 WS-TRANSACTION-SENDER-INDEX PIC 9(5).
        01 WS-TRANSACTION-RECEIVER-NUMBER PIC 9(5).
       * 01 WS-TRANSACTION-RECEIVER-INDEX PIC 9(5).
-       01 WS-TRANSACTION-AMOUNT PIC 9(5). 
+       01 WS-TRANSACTION-AMOUNT PIC 9(7)V99.
 
       *TRANSACTION INDEXES
        01 WS-TRANSACTION-INDEX PIC 9(4).
        01 WS-LAST-TRANSACTION-INDEX PIC 9(4) VALUE 0.
 
       * FOR THE OPTION MENU
-       01 WS-OPTION PIC 9.
+       01 WS-OPTION PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           DISPLAY "TELLER ID:                      "
+               WITH NO ADVANCING
+           ACCEPT WS-TELLER-ID
+           DISPLAY "TERMINAL ID:                     "
+               WITH NO ADVANCING
+           ACCEPT WS-TERMINAL-ID
 
            OPEN I-O ACCOUNT-FILE
-           
-           PERFORM UNTIL WS-OPTION = 6
+           PERFORM CHECK-FILE-STATUS
+           OPEN I-O SCHEDULE-FILE
+           IF WS-SCHEDULE-STATUS NOT = "00"
+               DISPLAY "*** SCHEDULE FILE I/O ERROR - STATUS: "
+                   WS-SCHEDULE-STATUS " ***"
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "*** CUSTOMER FILE I/O ERROR - STATUS: "
+                   WS-CUSTOMER-STATUS
+                   " - ACCOUNTS CANNOT BE LINKED TO A CUSTOMER ***"
+           END-IF
+
+           PERFORM UNTIL WS-OPTION = 14
                DISPLAY " "
                DISPLAY "SELECT AN OPTION:"
-               DISPLAY "   1. ACCOUNT INFORMATION"
-               DISPLAY "   2. ADD ACCOUNT"
-               DISPLAY "   3. UPDATE ACCOUNT"
-               DISPLAY "   4. TRANSACTION INFORMATION" 
-               DISPLAY "   5. EXECUTE TRANSACTION"
-               DISPLAY "   6. TERMINATE"
-    
+               DISPLAY "    1. ACCOUNT INFORMATION"
+               DISPLAY "    2. ADD ACCOUNT"
+               DISPLAY "    3. UPDATE ACCOUNT"
+               DISPLAY "    4. TRANSACTION INFORMATION"
+               DISPLAY "    5. EXECUTE TRANSACTION"
+               DISPLAY "    6. CLOSE ACCOUNT"
+               DISPLAY "    7. DEPOSIT"
+               DISPLAY "    8. WITHDRAW"
+               DISPLAY "    9. REVERSE TRANSACTION"
+               DISPLAY "   10. CREATE STANDING ORDER"
+               DISPLAY "   11. SEARCH TRANSACTIONS BY MEMO"
+               DISPLAY "   12. SPLIT TRANSFER (ONE SENDER, MANY "
+                   "RECEIVERS)"
+               DISPLAY "   13. QUICK BALANCE CHECK (FUNDS AVAILABLE "
+                   "Y/N)"
+               DISPLAY "   14. TERMINATE"
+
                ACCEPT WS-OPTION
                EVALUATE WS-OPTION
                    WHEN 1
@@ -93,94 +300,825 @@
                    WHEN 3
                        PERFORM UPDATE-ACCOUNT
                    WHEN 4
-                       PERFORM TRANSACTION-INFORMATION              
+                       PERFORM TRANSACTION-INFORMATION
                    WHEN 5
                        PERFORM EXECUTE-TRANSACTION
                    WHEN 6
+                       PERFORM CLOSE-ACCOUNT
+                   WHEN 7
+                       PERFORM DEPOSIT-ACCOUNT
+                   WHEN 8
+                       PERFORM WITHDRAW-ACCOUNT
+                   WHEN 9
+                       PERFORM REVERSE-TRANSACTION
+                   WHEN 10
+                       PERFORM ADD-STANDING-ORDER
+                   WHEN 11
+                       PERFORM SEARCH-TRANSACTIONS-BY-MEMO
+                   WHEN 12
+                       PERFORM SPLIT-TRANSFER
+                   WHEN 13
+                       PERFORM QUICK-BALANCE-CHECK
+                   WHEN 14
                        DISPLAY "BIS DANN!!!"
-                   WHEN OTHER 
+                   WHEN OTHER
                        DISPLAY "---INVALID OPTION---"
                END-EVALUATE
            END-PERFORM.
            CLOSE ACCOUNT-FILE
+           CLOSE SCHEDULE-FILE
+           IF WS-CUSTOMER-STATUS = "00"
+               CLOSE CUSTOMER-FILE
+           END-IF
        STOP RUN.
 
+      *    RESOLVES ACCOUNT-CUSTOMER-ID TO A DISPLAYABLE NAME BY
+      *    READING CUSTOMER-FILE. LEAVES "UNKNOWN CUSTOMER" IN
+      *    WS-CUSTOMER-DISPLAY-NAME IF THE CUSTOMER CANNOT BE FOUND
+      *    (OR CUSTOMER-FILE COULD NOT BE OPENED) RATHER THAN FAILING
+      *    THE CALLER.
+       LOOKUP-CUSTOMER-NAME.
+           MOVE "UNKNOWN CUSTOMER" TO WS-CUSTOMER-DISPLAY-NAME
+           MOVE ACCOUNT-CUSTOMER-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-CUSTOMER-DISPLAY-NAME
+                   STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+                       FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+                       DELIMITED BY SIZE
+                       INTO WS-CUSTOMER-DISPLAY-NAME
+           END-READ
+           .
+
+      *    RESOLVES ACCOUNT-JOINT-CUSTOMER-ID TO A DISPLAYABLE NAME
+      *    THE SAME WAY LOOKUP-CUSTOMER-NAME RESOLVES THE PRIMARY
+      *    HOLDER. ONLY MEANINGFUL WHEN ACCOUNT-OWNERSHIP-TYPE = "J".
+       LOOKUP-JOINT-CUSTOMER-NAME.
+           MOVE "UNKNOWN CUSTOMER" TO WS-JOINT-CUSTOMER-DISPLAY-NAME
+           MOVE ACCOUNT-JOINT-CUSTOMER-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-JOINT-CUSTOMER-DISPLAY-NAME
+                   STRING FUNCTION TRIM(CUSTOMER-LAST-NAME) ", "
+                       FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+                       DELIMITED BY SIZE
+                       INTO WS-JOINT-CUSTOMER-DISPLAY-NAME
+           END-READ
+           .
+
        ACCOUNT-INFORMATION.
            DISPLAY "INPUT THE ACCOUNT NUMBER"
            ACCEPT ACCOUNT-NUMBER
            READ ACCOUNT-FILE
-               INVALID KEY 
-                   DISPLAY "THERE IS NO ACCOUNT WITH NUMBER " 
-                       ACCOUNT-NUMBER
-               NOT INVALID KEY
-                   DISPLAY "ACCOUNT NUMBER:                " 
-                       ACCOUNT-NUMBER
-                   DISPLAY "ACCOUNT HOLDER FIRST NAME:     " 
-                       ACCOUNT-HOLDER-FN
-                   DISPLAY "ACCOUNT HOLDER LAST NAME:      " 
-                       ACCOUNT-HOLDER-LN
-                   DISPLAY "ACCOUNT BALANCE:               " 
-                       ACCOUNT-BALANCE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-VALIDATE-FOUND WS-VALIDATE-VALID WS-VALIDATE-MESSAGE
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "THERE IS NO ACCOUNT WITH NUMBER "
+                   ACCOUNT-NUMBER
+           ELSE
+               PERFORM LOOKUP-CUSTOMER-NAME
+               DISPLAY "ACCOUNT NUMBER:                "
+                   ACCOUNT-NUMBER
+               DISPLAY "ACCOUNT HOLDER:                "
+                   WS-CUSTOMER-DISPLAY-NAME
+               IF ACCOUNT-OWNERSHIP-TYPE = "J"
+                   PERFORM LOOKUP-JOINT-CUSTOMER-NAME
+                   DISPLAY "JOINT HOLDER:                  "
+                       WS-JOINT-CUSTOMER-DISPLAY-NAME
+               END-IF
+               DISPLAY "ACCOUNT BALANCE:               "
+                   ACCOUNT-BALANCE
+               DISPLAY "OVERDRAFT LIMIT:               "
+                   ACCOUNT-OVERDRAFT-LIMIT
+               IF WS-VALIDATE-VALID = "N"
+                   DISPLAY "*** " WS-VALIDATE-MESSAGE " ***"
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
+       .
+
+      *    PRIVACY-FRIENDLY BALANCE CHECK FOR A SHARED-LOBBY TERMINAL -
+      *    UNLIKE ACCOUNT-INFORMATION, THIS NEVER DISPLAYS THE
+      *    HOLDER'S NAME OR THE EXACT ACCOUNT-BALANCE, ONLY WHETHER
+      *    THE REQUESTED AMOUNT IS COVERED BY BALANCE + OVERDRAFT
+      *    LIMIT, THE SAME "AVAILABLE FUNDS" TEST EXECUTE-TRANSACTION
+      *    USES BEFORE POSTING A TRANSFER.
+       QUICK-BALANCE-CHECK.
+           DISPLAY "INPUT THE ACCOUNT NUMBER"
+           ACCEPT ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-VALIDATE-FOUND WS-VALIDATE-VALID WS-VALIDATE-MESSAGE
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "THERE IS NO ACCOUNT WITH NUMBER "
+                   ACCOUNT-NUMBER
+           ELSE
+               DISPLAY "AMOUNT TO CHECK:" WITH NO ADVANCING
+               ACCEPT WS-QUICK-CHECK-AMOUNT
+               IF WS-QUICK-CHECK-AMOUNT <=
+                   ACCOUNT-BALANCE + ACCOUNT-OVERDRAFT-LIMIT
+                   DISPLAY "FUNDS AVAILABLE: YES"
+               ELSE
+                   DISPLAY "FUNDS AVAILABLE: NO"
+               END-IF
+               IF WS-VALIDATE-VALID = "N"
+                   DISPLAY "*** " WS-VALIDATE-MESSAGE " ***"
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
        .
 
        ADD-ACCOUNT.
            DISPLAY "CREATING NEW ACCOUNT"
-           DISPLAY "INPUT THE ACCOUNT NUMBER:              " 
+           DISPLAY "LINK TO CUSTOMER ID:           "
                WITH NO ADVANCING
+           ACCEPT CUSTOMER-ID
+           MOVE "N" TO WS-CUSTOMER-LINK-OK
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-CUSTOMER-STATUS
+               CUSTOMER-STATUS WS-VALIDATE-FOUND WS-VALIDATE-VALID
+               WS-VALIDATE-MESSAGE
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "CUSTOMER " CUSTOMER-ID
+                   " DOES NOT EXIST - ADD THE CUSTOMER IN "
+                   "CUSTOMER-DB FIRST"
+           ELSE
+               IF CUSTOMER-STATUS = "C"
+                   DISPLAY "CUSTOMER " CUSTOMER-ID
+                       " IS DELETED - CANNOT LINK A NEW ACCOUNT "
+                       "TO THEM"
+               ELSE
+                   MOVE "Y" TO WS-CUSTOMER-LINK-OK
+               END-IF
+           END-IF
+           IF WS-CUSTOMER-LINK-OK = "Y"
+               PERFORM ASSIGN-NEXT-ACCOUNT-NUMBER
+               DISPLAY "ASSIGNED ACCOUNT NUMBER:       " ACCOUNT-NUMBER
+               MOVE CUSTOMER-ID TO ACCOUNT-CUSTOMER-ID
+               DISPLAY "INPUT THE ACCOUNT BALANCE:     "
+                   WITH NO ADVANCING
+               ACCEPT ACCOUNT-BALANCE
+               DISPLAY "INPUT THE OVERDRAFT LIMIT:     "
+                   WITH NO ADVANCING
+               ACCEPT ACCOUNT-OVERDRAFT-LIMIT
+               DISPLAY "ACCOUNT TYPE (C-CHECKING/S-SAVINGS):   "
+                   WITH NO ADVANCING
+               ACCEPT ACCOUNT-TYPE
+               DISPLAY "CURRENCY CODE (e.g. USD/EUR/GBP):      "
+                   WITH NO ADVANCING
+               ACCEPT ACCOUNT-CURRENCY
+               MOVE "A" TO ACCOUNT-STATUS
+               MOVE "P" TO ACCOUNT-OWNERSHIP-TYPE
+               MOVE 0 TO ACCOUNT-JOINT-CUSTOMER-ID
+               DISPLAY "JOINT HOLDER CUSTOMER ID (0 FOR NONE): "
+                   WITH NO ADVANCING
+               ACCEPT CUSTOMER-ID
+               IF CUSTOMER-ID NOT = 0
+                   READ CUSTOMER-FILE
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY CONTINUE
+                   END-READ
+                   CALL "ACCOUNT-VALIDATE" USING WS-CUSTOMER-STATUS
+                       CUSTOMER-STATUS WS-VALIDATE-FOUND
+                       WS-VALIDATE-VALID WS-VALIDATE-MESSAGE
+                   IF WS-VALIDATE-FOUND = "N"
+                       DISPLAY "JOINT HOLDER CUSTOMER " CUSTOMER-ID
+                           " DOES NOT EXIST - ACCOUNT OPENED WITH "
+                           "A SINGLE HOLDER"
+                   ELSE
+                       IF CUSTOMER-STATUS = "C"
+                           DISPLAY "JOINT HOLDER CUSTOMER " CUSTOMER-ID
+                               " IS DELETED - ACCOUNT OPENED WITH "
+                               "A SINGLE HOLDER"
+                       ELSE
+                           MOVE CUSTOMER-ID TO ACCOUNT-JOINT-CUSTOMER-ID
+                           MOVE "J" TO ACCOUNT-OWNERSHIP-TYPE
+                       END-IF
+                   END-IF
+               END-IF
+               WRITE ACCOUNT-RECORD
+               IF WS-STATUS = "00"
+                   MOVE "ADD" TO WS-AUDIT-ACTION
+                   PERFORM LOG-ACCOUNT-AUDIT-ENTRY
+               END-IF
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           .
+
+      *    READS THE CONTROL RECORD FOR THE NEXT FREE ACCOUNT
+      *    NUMBER, SKIPPING OVER ANY NUMBER THAT SOMEHOW ALREADY
+      *    EXISTS, THEN PERSISTS THE UPDATED COUNTER.
+       ASSIGN-NEXT-ACCOUNT-NUMBER.
+           PERFORM READ-ACCOUNT-CONTROL
+           MOVE "N" TO WS-NUMBER-ASSIGNED
+           PERFORM UNTIL WS-NUMBER-ASSIGNED = "Y"
+               MOVE WS-NEXT-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+               ADD 1 TO WS-NEXT-ACCOUNT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       MOVE "Y" TO WS-NUMBER-ASSIGNED
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-ACCOUNT-CONTROL
+           .
+
+       READ-ACCOUNT-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-NEXT-ACCOUNT-NUMBER
+                           TO WS-NEXT-ACCOUNT-NUMBER
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+       WRITE-ACCOUNT-CONTROL.
+           OPEN OUTPUT CONTROL-FILE
+           MOVE WS-NEXT-ACCOUNT-NUMBER TO CTL-NEXT-ACCOUNT-NUMBER
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE
+           .
+
+       UPDATE-ACCOUNT.
+           DISPLAY "UPDATING ACCOUNT"
+           DISPLAY "INPUT THE ACCOUNT NUMBER               "
            ACCEPT ACCOUNT-NUMBER
-           READ ACCOUNT-FILE     
-               INVALID KEY
-                   DISPLAY "INPUT THE ACCOUNT HOLDER DATA"
-                   DISPLAY "FIRST NAME:                    " 
-                       WITH NO ADVANCING
-                   ACCEPT ACCOUNT-HOLDER-FN
-                   DISPLAY "LAST NAME:                     " 
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-STATUS NOT = "51"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " DOES NOT EXISTS"
+               END-IF
+           ELSE
+               IF ACCOUNT-STATUS = "C"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " IS CLOSED AND CANNOT BE UPDATED"
+                   UNLOCK ACCOUNT-FILE
+               ELSE
+                   MOVE ACCOUNT-CUSTOMER-ID TO WS-AUDIT-OLD-CUSTOMER-ID
+                   MOVE ACCOUNT-BALANCE TO WS-AUDIT-OLD-BALANCE
+                   MOVE ACCOUNT-OVERDRAFT-LIMIT
+                       TO WS-AUDIT-OLD-OVERDRAFT
+                   MOVE ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
+                   DISPLAY "CURRENT CUSTOMER ID:               "
+                       ACCOUNT-CUSTOMER-ID
+                   DISPLAY "NEW CUSTOMER ID (SAME TO KEEP):    "
                        WITH NO ADVANCING
-                   ACCEPT ACCOUNT-HOLDER-LN
-                   DISPLAY "INPUT THE ACCOUNT BALANCE:     " 
+                   ACCEPT CUSTOMER-ID
+                   READ CUSTOMER-FILE
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY CONTINUE
+                   END-READ
+                   CALL "ACCOUNT-VALIDATE" USING WS-CUSTOMER-STATUS
+                       CUSTOMER-STATUS WS-VALIDATE-FOUND
+                       WS-VALIDATE-VALID WS-VALIDATE-MESSAGE
+                   IF WS-VALIDATE-FOUND = "N"
+                       DISPLAY "CUSTOMER " CUSTOMER-ID
+                           " DOES NOT EXIST - KEEPING CURRENT "
+                           "CUSTOMER ID"
+                   ELSE
+                       IF CUSTOMER-STATUS = "C"
+                           DISPLAY "CUSTOMER " CUSTOMER-ID
+                               " IS DELETED - KEEPING CURRENT "
+                               "CUSTOMER ID"
+                       ELSE
+                           MOVE CUSTOMER-ID
+                               TO ACCOUNT-CUSTOMER-ID
+                       END-IF
+                   END-IF
+                   IF ACCOUNT-STATUS = "F"
+                       DISPLAY "ACCOUNT IS FROZEN - BALANCE AND "
+                           "OVERDRAFT LIMIT CANNOT BE CHANGED"
+                   ELSE
+                       DISPLAY "CURRENT ACCOUNT BALANCE:       "
+                           ACCOUNT-BALANCE
+                       DISPLAY "NEW ACCOUNT BALANCE:           "
+                           WITH NO ADVANCING
+                       ACCEPT ACCOUNT-BALANCE
+                       DISPLAY "CURRENT OVERDRAFT LIMIT:       "
+                           ACCOUNT-OVERDRAFT-LIMIT
+                       DISPLAY "NEW OVERDRAFT LIMIT:           "
+                           WITH NO ADVANCING
+                       ACCEPT ACCOUNT-OVERDRAFT-LIMIT
+                   END-IF
+                   DISPLAY "CURRENT ACCOUNT STATUS (A/F/C):    "
+                       ACCOUNT-STATUS
+                   DISPLAY "NEW ACCOUNT STATUS (A/F/C):        "
                        WITH NO ADVANCING
-                   ACCEPT ACCOUNT-BALANCE
-                   WRITE ACCOUNT-RECORD
-               NOT INVALID KEY
+                   ACCEPT ACCOUNT-STATUS
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-STATUS = "00"
+                       MOVE "UPDATE" TO WS-AUDIT-ACTION
+                       PERFORM LOG-ACCOUNT-AUDIT-ENTRY
+                   END-IF
+                   PERFORM CHECK-FILE-STATUS
+                   UNLOCK ACCOUNT-FILE
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
+       .
+
+      *    WRITES A WHO/WHEN/WHAT-CHANGED ENTRY TO ACCOUNT-AUDIT-LOG
+      *    FOR THE ADD-ACCOUNT OR UPDATE-ACCOUNT THAT JUST POSTED.
+      *    WS-AUDIT-ACTION TELLS THIS WHICH OF THE TWO CALLED IT - FOR
+      *    "ADD" THE WS-AUDIT-OLD-* FIELDS ARE MEANINGLESS (THERE IS
+      *    NO PRIOR RECORD), SO ONLY THE NEW VALUES ARE PRINTED.
+       LOG-ACCOUNT-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-FILE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING "--------------------------------------------"
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-AUDIT-ACTION " ACCOUNT " ACCOUNT-NUMBER
+               "  DATE: " WS-TODAY-DATE "  TIME: " WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING "  TELLER: " WS-TELLER-ID "  TERMINAL: "
+               WS-TERMINAL-ID
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           IF WS-AUDIT-ACTION = "UPDATE"
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  CUSTOMER ID:     " WS-AUDIT-OLD-CUSTOMER-ID
+                   " -> " ACCOUNT-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  BALANCE:         " WS-AUDIT-OLD-BALANCE
+                   " -> " ACCOUNT-BALANCE
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  OVERDRAFT LIMIT: " WS-AUDIT-OLD-OVERDRAFT
+                   " -> " ACCOUNT-OVERDRAFT-LIMIT
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  STATUS:          " WS-AUDIT-OLD-STATUS
+                   " -> " ACCOUNT-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+           ELSE
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  CUSTOMER ID:     " ACCOUNT-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  BALANCE:         " ACCOUNT-BALANCE
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  OVERDRAFT LIMIT: " ACCOUNT-OVERDRAFT-LIMIT
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING "  STATUS:          " ACCOUNT-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+           END-IF
+
+           CLOSE AUDIT-FILE
+           .
+
+      *    LOCKS THE RECORD VIA READ-ACCOUNT-FOR-UPDATE SO A
+      *    CLOSURE IN PROGRESS AT ONE TERMINAL CANNOT RACE A DEPOSIT,
+      *    WITHDRAWAL, OR TRANSFER TO THE SAME ACCOUNT AT ANOTHER.
+       CLOSE-ACCOUNT.
+           DISPLAY "CLOSING ACCOUNT"
+           DISPLAY "INPUT THE ACCOUNT NUMBER               "
+               WITH NO ADVANCING
+           ACCEPT ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-STATUS NOT = "51"
                    DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
-                       " ALREADY EXISTS"
-           END-READ                            
+                       " DOES NOT EXISTS"
+               END-IF
+           ELSE
+               IF ACCOUNT-STATUS = "C"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " IS ALREADY CLOSED"
+                   UNLOCK ACCOUNT-FILE
+               ELSE
+                   IF ACCOUNT-BALANCE NOT = 0
+                       DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                           " HAS A NON-ZERO BALANCE OF "
+                           ACCOUNT-BALANCE
+                           " AND CANNOT BE CLOSED"
+                       UNLOCK ACCOUNT-FILE
+                   ELSE
+                       DISPLAY "CONFIRM CLOSE ACCOUNT "
+                           ACCOUNT-NUMBER " (Y/N):"
+                           WITH NO ADVANCING
+                       ACCEPT WS-CONFIRM
+                       IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                           MOVE "C" TO ACCOUNT-STATUS
+                           REWRITE ACCOUNT-RECORD
+                           PERFORM CHECK-FILE-STATUS
+                           DISPLAY "ACCOUNT " ACCOUNT-NUMBER
+                               " IS NOW CLOSED"
+                       ELSE
+                           DISPLAY "ACCOUNT CLOSURE CANCELLED"
+                       END-IF
+                       UNLOCK ACCOUNT-FILE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
        .
 
-       UPDATE-ACCOUNT.
-           DISPLAY "UPDATING ACCOUNT"
+      *    LOCKS THE RECORD VIA READ-ACCOUNT-FOR-UPDATE SO
+      *    TWO TELLERS DEPOSITING TO THE SAME ACCOUNT AT ONCE CANNOT
+      *    BOTH READ THE SAME BALANCE AND HAVE ONE REWRITE CLOBBER
+      *    THE OTHER'S.
+       DEPOSIT-ACCOUNT.
+           DISPLAY "DEPOSIT"
            DISPLAY "INPUT THE ACCOUNT NUMBER               "
+               WITH NO ADVANCING
            ACCEPT ACCOUNT-NUMBER
-           READ ACCOUNT-FILE
-               INVALID KEY
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-STATUS NOT = "51"
                    DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
                        " DOES NOT EXISTS"
-               NOT INVALID KEY
-                   DISPLAY "CURRENT ACCOUNT HOLDER FIRST NAME: "
-                       ACCOUNT-HOLDER-FN
-                   DISPLAY "NEW ACCOUNT HOLDER FIRST NAME:     "
-                       WITH NO ADVANCING
-                   ACCEPT ACCOUNT-HOLDER-FN
-                   DISPLAY "CURRENT ACCOUNT HOLDER LAST NAME:  "
-                       ACCOUNT-HOLDER-LN
-                   DISPLAY "NEW ACCOUNT HOLDER LAST NAME:      "
+               END-IF
+           ELSE
+               IF ACCOUNT-STATUS NOT = "A"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " IS NOT ACTIVE (STATUS: " ACCOUNT-STATUS
+                       ") - DEPOSIT REJECTED"
+                   UNLOCK ACCOUNT-FILE
+               ELSE
+                   DISPLAY "DEPOSIT AMOUNT:                "
                        WITH NO ADVANCING
-                   ACCEPT ACCOUNT-HOLDER-LN
-                   DISPLAY "CURRENT ACCOUNT BALANCE:           "
-                       ACCOUNT-BALANCE
-                   DISPLAY "NEW ACCOUNT BALANCE:               "
+                   ACCEPT WS-TELLER-AMOUNT
+                   DISPLAY "MEMO (OPTIONAL):               "
                        WITH NO ADVANCING
-                   ACCEPT ACCOUNT-BALANCE
+                   ACCEPT WS-TRANSACTION-MEMO
+                   ADD WS-TELLER-AMOUNT TO ACCOUNT-BALANCE
                    REWRITE ACCOUNT-RECORD
-           END-READ
+                   IF WS-STATUS = "00"
+                       MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+                       MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+                       MOVE WS-TELLER-AMOUNT TO TRANSACTION-AMOUNT
+                       MOVE "D" TO TRANSACTION-TYPE
+                       PERFORM WRITE-TELLER-TRANSACTION
+                       DISPLAY "NEW ACCOUNT BALANCE:           "
+                           ACCOUNT-BALANCE
+                   END-IF
+                   PERFORM CHECK-FILE-STATUS
+                   UNLOCK ACCOUNT-FILE
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
+       .
+
+      *    LOCKS THE RECORD VIA READ-ACCOUNT-FOR-UPDATE SO
+      *    TWO TELLERS WITHDRAWING FROM THE SAME ACCOUNT AT ONCE
+      *    CANNOT BOTH READ THE SAME BALANCE AND HAVE ONE REWRITE
+      *    CLOBBER THE OTHER'S.
+       WITHDRAW-ACCOUNT.
+           DISPLAY "WITHDRAW"
+           DISPLAY "INPUT THE ACCOUNT NUMBER               "
+               WITH NO ADVANCING
+           ACCEPT ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-STATUS NOT = "51"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " DOES NOT EXISTS"
+               END-IF
+           ELSE
+               IF ACCOUNT-STATUS NOT = "A"
+                   DISPLAY "THE ACCOUNT NUMBER " ACCOUNT-NUMBER
+                       " IS NOT ACTIVE (STATUS: " ACCOUNT-STATUS
+                       ") - WITHDRAWAL REJECTED"
+                   UNLOCK ACCOUNT-FILE
+               ELSE
+                   DISPLAY "WITHDRAWAL AMOUNT:             "
+                       WITH NO ADVANCING
+                   ACCEPT WS-TELLER-AMOUNT
+                   DISPLAY "MEMO (OPTIONAL):               "
+                       WITH NO ADVANCING
+                   ACCEPT WS-TRANSACTION-MEMO
+                   IF WS-TELLER-AMOUNT >
+                       ACCOUNT-BALANCE + ACCOUNT-OVERDRAFT-LIMIT
+                       DISPLAY "INSUFFICIENT FUNDS (INCLUDING "
+                           "OVERDRAFT LIMIT) FOR THIS WITHDRAWAL"
+                       UNLOCK ACCOUNT-FILE
+                   ELSE
+                       SUBTRACT WS-TELLER-AMOUNT FROM
+                           ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-STATUS = "00"
+                           MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+                           MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+                           MOVE WS-TELLER-AMOUNT
+                               TO TRANSACTION-AMOUNT
+                           MOVE "W" TO TRANSACTION-TYPE
+                           PERFORM WRITE-TELLER-TRANSACTION
+                           DISPLAY "NEW ACCOUNT BALANCE:           "
+                               ACCOUNT-BALANCE
+                       END-IF
+                       PERFORM CHECK-FILE-STATUS
+                       UNLOCK ACCOUNT-FILE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM CHECK-FILE-STATUS
        .
 
+       WRITE-TELLER-TRANSACTION.
+      *    TRANSACTION-RECORD IS ONE SHARED FD BUFFER REUSED ACROSS
+      *    EVERY CALL IN THE SESSION, SO A FIELD THIS PARAGRAPH DOES
+      *    NOT EXPLICITLY SET WOULD OTHERWISE STILL HOLD WHATEVER AN
+      *    EARLIER EXECUTE-TRANSACTION/REVERSE-TRANSACTION CALL LEFT
+      *    IN IT. TRANSACTION-SUPERVISOR-ID IS SET FROM WS-SUPERVISOR-
+      *    ID (SPACES UNLESS A CALLER LIKE POST-SPLIT-TRANSFER HAS
+      *    JUST SET IT), AND THE REVERSAL FIELDS - WHICH NO CALLER OF
+      *    THIS PARAGRAPH EVER POPULATES - ARE ALWAYS CLEARED.
+           OPEN EXTEND TRANSACTION-FILE
+           ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+           ACCEPT TRANSACTION-TIME FROM TIME
+           MOVE WS-TRANSACTION-MEMO TO TRANSACTION-MEMO
+           MOVE SPACES TO WS-TRANSACTION-MEMO
+           MOVE WS-SUPERVISOR-ID TO TRANSACTION-SUPERVISOR-ID
+           MOVE SPACES TO WS-SUPERVISOR-ID
+           MOVE "N" TO TRANSACTION-REVERSED
+           MOVE 0 TO TRANSACTION-REVERSAL-OF-DATE
+           MOVE 0 TO TRANSACTION-REVERSAL-OF-TIME
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "I/O ERROR WRITING TRANSACTION RECORD "
+                   "- STATUS: " WS-TRANSACTION-STATUS
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
+       REVERSE-TRANSACTION.
+           DISPLAY " "
+           DISPLAY "---REVERSE A TRANSACTION---"
+           DISPLAY "ACCOUNT NUMBER ON THE TRANSACTION:"
+               WITH NO ADVANCING
+           ACCEPT WS-REVERSAL-ACCOUNT
+           DISPLAY "TRANSACTION DATE (YYYYMMDD):"
+               WITH NO ADVANCING
+           ACCEPT WS-REVERSAL-DATE
+           DISPLAY "TRANSACTION TIME (HHMMSS):"
+               WITH NO ADVANCING
+           ACCEPT WS-REVERSAL-TIME
+
+           MOVE "N" TO WS-REVERSAL-FOUND
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           OPEN I-O TRANSACTION-FILE
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF (FROM-ACCOUNT = WS-REVERSAL-ACCOUNT
+                           OR TO-ACCOUNT = WS-REVERSAL-ACCOUNT)
+                           AND TRANSACTION-DATE = WS-REVERSAL-DATE
+                           AND TRANSACTION-TIME = WS-REVERSAL-TIME
+                           AND TRANSACTION-TYPE = "T"
+                           AND TRANSACTION-REVERSED = "N"
+                           AND TRANSACTION-REVERSAL-OF-DATE = 0
+                           MOVE "Y" TO WS-REVERSAL-FOUND
+                           MOVE FROM-ACCOUNT TO SENDER-ACCOUNT-NUMBER
+                           MOVE TO-ACCOUNT TO RECEIVER-ACCOUNT-NUMBER
+                           MOVE TRANSACTION-AMOUNT
+                               TO WS-TRANSACTION-AMOUNT
+                           MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      *    THE ORIGINAL TRANSACTION-RECORD IS LEFT UNTOUCHED (STILL
+      *    POSITIONED FOR REWRITE) UNTIL BOTH ACCOUNT SIDES BELOW ARE
+      *    CONFIRMED - THE LEDGER SHOULD NEVER CLAIM A REVERSAL
+      *    HAPPENED WHEN THE BALANCES WERE NEVER ACTUALLY TOUCHED.
+           IF WS-REVERSAL-FOUND = "N"
+               CLOSE TRANSACTION-FILE
+               DISPLAY "NO MATCHING REVERSIBLE TRANSACTION WAS FOUND"
+           ELSE
+               MOVE "N" TO WS-TRANSACTION-POSTED
+
+      *        UNDO THE ORIGINAL DEBIT/CREDIT ON BOTH ACCOUNTS, LOCKED
+      *        AND STATUS-CHECKED THE SAME WAY EXECUTE-TRANSACTION
+      *        PROTECTS A NORMAL TRANSFER.
+               MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+               PERFORM READ-ACCOUNT-FOR-UPDATE
+               IF WS-ACCOUNT-FOUND = "N"
+                   DISPLAY "REVERSAL FAILED - ORIGINAL SENDER "
+                       "RECORD COULD NOT BE READ"
+               ELSE
+                   IF ACCOUNT-STATUS = "C"
+                       DISPLAY "REVERSAL FAILED - ORIGINAL SENDER "
+                           "ACCOUNT " SENDER-ACCOUNT-NUMBER
+                           " IS CLOSED"
+                       UNLOCK ACCOUNT-FILE
+                   ELSE
+                       ADD WS-TRANSACTION-AMOUNT TO ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       PERFORM CHECK-FILE-STATUS
+                       UNLOCK ACCOUNT-FILE
+                       IF WS-STATUS = "00"
+                           MOVE "Y" TO WS-TRANSACTION-POSTED
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-TRANSACTION-POSTED = "Y"
+                   MOVE RECEIVER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                   PERFORM READ-ACCOUNT-FOR-UPDATE
+                   IF WS-ACCOUNT-FOUND = "N"
+                       DISPLAY "REVERSAL FAILED - ORIGINAL RECEIVER "
+                           "RECORD COULD NOT BE READ"
+                       MOVE "N" TO WS-TRANSACTION-POSTED
+                   ELSE
+                       IF ACCOUNT-STATUS = "C"
+                           DISPLAY "REVERSAL FAILED - ORIGINAL "
+                               "RECEIVER ACCOUNT "
+                               RECEIVER-ACCOUNT-NUMBER " IS CLOSED"
+                           UNLOCK ACCOUNT-FILE
+                           MOVE "N" TO WS-TRANSACTION-POSTED
+                       ELSE
+                           SUBTRACT WS-TRANSACTION-AMOUNT
+                               FROM ACCOUNT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           PERFORM CHECK-FILE-STATUS
+                           UNLOCK ACCOUNT-FILE
+                           IF WS-STATUS NOT = "00"
+                               MOVE "N" TO WS-TRANSACTION-POSTED
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF WS-TRANSACTION-POSTED = "N"
+      *                RECEIVER SIDE FAILED (OR IS CLOSED) - ROLL
+      *                BACK THE SENDER CREDIT JUST APPLIED SO THE
+      *                REVERSAL DOES NOT LOSE MONEY ON ITS OWN.
+                       DISPLAY "ROLLING BACK THE SENDER CREDIT"
+                       MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                       PERFORM READ-ACCOUNT-FOR-UPDATE
+                       IF WS-ACCOUNT-FOUND = "N"
+                           DISPLAY "ROLLBACK FAILED - SENDER "
+                               "RECORD COULD NOT BE READ"
+                       ELSE
+                           SUBTRACT WS-TRANSACTION-AMOUNT
+                               FROM ACCOUNT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           PERFORM CHECK-FILE-STATUS
+                           UNLOCK ACCOUNT-FILE
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-TRANSACTION-POSTED = "N"
+                   CLOSE TRANSACTION-FILE
+                   DISPLAY "TRANSACTION REVERSAL FAILED - NO "
+                       "REVERSAL ENTRY WAS RECORDED"
+               ELSE
+      *            BOTH ACCOUNTS ARE CONFIRMED UPDATED - NOW MARK THE
+      *            ORIGINAL RECORD REVERSED (STILL POSITIONED FROM
+      *            THE SCAN ABOVE) AND POST A LINKED REVERSAL ENTRY,
+      *            THE OPPOSITE OF THE ORIGINAL TRANSFER.
+                   MOVE "Y" TO TRANSACTION-REVERSED
+                   REWRITE TRANSACTION-RECORD
+                   CLOSE TRANSACTION-FILE
+
+                   OPEN EXTEND TRANSACTION-FILE
+                   MOVE RECEIVER-ACCOUNT-NUMBER TO FROM-ACCOUNT
+                   MOVE SENDER-ACCOUNT-NUMBER TO TO-ACCOUNT
+                   MOVE WS-TRANSACTION-AMOUNT TO TRANSACTION-AMOUNT
+                   MOVE "T" TO TRANSACTION-TYPE
+                   MOVE "N" TO TRANSACTION-REVERSED
+                   MOVE WS-REVERSAL-DATE
+                       TO TRANSACTION-REVERSAL-OF-DATE
+                   MOVE WS-REVERSAL-TIME
+                       TO TRANSACTION-REVERSAL-OF-TIME
+                   MOVE SPACES TO TRANSACTION-MEMO
+                   MOVE SPACES TO TRANSACTION-SUPERVISOR-ID
+                   ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+                   ACCEPT TRANSACTION-TIME FROM TIME
+                   WRITE TRANSACTION-RECORD
+                   IF WS-TRANSACTION-STATUS NOT = "00"
+                       DISPLAY "I/O ERROR WRITING REVERSAL "
+                           "TRANSACTION - STATUS: "
+                           WS-TRANSACTION-STATUS
+                   END-IF
+                   CLOSE TRANSACTION-FILE
+
+                   DISPLAY "TRANSACTION REVERSED - "
+                       WS-TRANSACTION-AMOUNT
+                       " MOVED FROM ACCOUNT " RECEIVER-ACCOUNT-NUMBER
+                       " BACK TO ACCOUNT " SENDER-ACCOUNT-NUMBER
+               END-IF
+           END-IF
+           .
+
+       ADD-STANDING-ORDER.
+           DISPLAY " "
+           DISPLAY "---CREATE A STANDING ORDER---"
+           DISPLAY "STANDING ORDER ID:             "
+               WITH NO ADVANCING
+           ACCEPT SCHEDULE-ID
+           READ SCHEDULE-FILE
+               INVALID KEY
+                   DISPLAY "FROM ACCOUNT NUMBER:           "
+                       WITH NO ADVANCING
+                   ACCEPT SCHEDULE-FROM-ACCOUNT
+                   MOVE SCHEDULE-FROM-ACCOUNT TO ACCOUNT-NUMBER
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           DISPLAY "THE FROM ACCOUNT " ACCOUNT-NUMBER
+                               " DOES NOT EXIST"
+                   END-READ
+                   IF WS-STATUS = "00"
+                       DISPLAY "TO ACCOUNT NUMBER:             "
+                           WITH NO ADVANCING
+                       ACCEPT SCHEDULE-TO-ACCOUNT
+                       MOVE SCHEDULE-TO-ACCOUNT TO ACCOUNT-NUMBER
+                       READ ACCOUNT-FILE
+                           INVALID KEY
+                               DISPLAY "THE TO ACCOUNT " ACCOUNT-NUMBER
+                                   " DOES NOT EXIST"
+                       END-READ
+                   END-IF
+                   IF WS-STATUS = "00"
+                       DISPLAY "AMOUNT PER TRANSFER:           "
+                           WITH NO ADVANCING
+                       ACCEPT SCHEDULE-AMOUNT
+                       DISPLAY "FREQUENCY IN DAYS (30=MONTHLY, "
+                           "7=WEEKLY):      " WITH NO ADVANCING
+                       ACCEPT SCHEDULE-FREQUENCY-DAYS
+                       DISPLAY "FIRST DUE DATE (YYYYMMDD):     "
+                           WITH NO ADVANCING
+                       ACCEPT SCHEDULE-NEXT-DUE-DATE
+                       MOVE "A" TO SCHEDULE-STATUS
+                       WRITE SCHEDULE-RECORD
+                       IF WS-SCHEDULE-STATUS NOT = "00"
+                           DISPLAY "*** I/O ERROR WRITING STANDING "
+                               "ORDER - STATUS: " WS-SCHEDULE-STATUS
+                               " ***"
+                       ELSE
+                           DISPLAY "STANDING ORDER " SCHEDULE-ID
+                               " CREATED"
+                       END-IF
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "STANDING ORDER " SCHEDULE-ID
+                       " ALREADY EXISTS"
+           END-READ
+           .
+
        TRANSACTION-INFORMATION.
            DISPLAY "--------- TRANSACTION LIST ---------"
+           DISPLAY "FILTER BY ACCOUNT NUMBER (00000 FOR ALL):"
+               WITH NO ADVANCING
+           ACCEPT WS-FILTER-ACCOUNT-NUMBER
+
            OPEN INPUT TRANSACTION-FILE
-           DISPLAY "FROM-ACCOUNT  TO-ACCOUNT" 
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** TRANSACTION FILE I/O ERROR - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+           END-IF
+           DISPLAY "FROM-ACCOUNT  TO-ACCOUNT"
                "  TRANSACTION-AMOUNT  TRANSACTION-DATE"
-               "  TRANSACTION-TIME"
+               "  TRANSACTION-TIME  TYPE"
 
            MOVE "N" TO WS-TRANSACTION-FILE-EOF
            PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
@@ -188,17 +1126,162 @@
                    AT END
                        MOVE "Y" TO WS-TRANSACTION-FILE-EOF
                    NOT AT END
-                       DISPLAY "       " FROM-ACCOUNT 
-                           "       " TO-ACCOUNT 
-                           "               " TRANSACTION-AMOUNT 
-                           "            " TRANSACTION-DATE
-                           "            " TRANSACTION-TIME
+                       IF WS-FILTER-ACCOUNT-NUMBER = 0
+                           OR FROM-ACCOUNT = WS-FILTER-ACCOUNT-NUMBER
+                           OR TO-ACCOUNT = WS-FILTER-ACCOUNT-NUMBER
+                           DISPLAY "       " FROM-ACCOUNT
+                               "       " TO-ACCOUNT
+                               "               " TRANSACTION-AMOUNT
+                               "            " TRANSACTION-DATE
+                               "            " TRANSACTION-TIME
+                               "     " TRANSACTION-TYPE
+                       END-IF
                END-READ
-           END-PERFORM           
+           END-PERFORM
            CLOSE TRANSACTION-FILE
        .
 
-    
+      *    PARSES TRANSACTION-MEMO'S "KEY:VALUE/KEY:VALUE" FORMAT
+      *    (UP TO 3 PAIRS - SEE 01_EXAMPLES/03_strings.cob'S
+      *    NAME:.../PHONE:... UNSTRING EXAMPLE) AND SETS WS-MEMO-MATCH
+      *    TO "Y" IF ANY PAIR MATCHES THE REQUESTED SEARCH KEY/VALUE.
+       CHECK-MEMO-MATCH.
+           MOVE "N" TO WS-MEMO-MATCH
+           MOVE SPACES TO WS-MEMO-PARTS
+           UNSTRING TRANSACTION-MEMO DELIMITED BY "/"
+               INTO WS-MEMO-PART(1) WS-MEMO-PART(2) WS-MEMO-PART(3)
+           END-UNSTRING
+
+           PERFORM VARYING WS-MEMO-PART-INDEX FROM 1 BY 1
+               UNTIL WS-MEMO-PART-INDEX > 3
+               IF WS-MEMO-PART(WS-MEMO-PART-INDEX) NOT = SPACES
+                   MOVE SPACES TO WS-MEMO-PART-KEY WS-MEMO-PART-VALUE
+                   UNSTRING WS-MEMO-PART(WS-MEMO-PART-INDEX)
+                       DELIMITED BY ":"
+                       INTO WS-MEMO-PART-KEY WS-MEMO-PART-VALUE
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-MEMO-PART-KEY) =
+                       FUNCTION TRIM(WS-MEMO-SEARCH-KEY)
+                       AND FUNCTION TRIM(WS-MEMO-PART-VALUE) =
+                           FUNCTION TRIM(WS-MEMO-SEARCH-VALUE)
+                       MOVE "Y" TO WS-MEMO-MATCH
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       SEARCH-TRANSACTIONS-BY-MEMO.
+           DISPLAY "--------- SEARCH TRANSACTIONS BY MEMO ---------"
+           DISPLAY "MEMO KEY (e.g. REF):" WITH NO ADVANCING
+           ACCEPT WS-MEMO-SEARCH-KEY
+           DISPLAY "MEMO VALUE (e.g. 4471):" WITH NO ADVANCING
+           ACCEPT WS-MEMO-SEARCH-VALUE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** TRANSACTION FILE I/O ERROR - STATUS: "
+                   WS-TRANSACTION-STATUS " ***"
+           END-IF
+           DISPLAY "FROM-ACCOUNT  TO-ACCOUNT"
+               "  TRANSACTION-AMOUNT  TRANSACTION-DATE  MEMO"
+
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       PERFORM CHECK-MEMO-MATCH
+                       IF WS-MEMO-MATCH = "Y"
+                           DISPLAY "       " FROM-ACCOUNT
+                               "       " TO-ACCOUNT
+                               "               " TRANSACTION-AMOUNT
+                               "            " TRANSACTION-DATE
+                               "  " FUNCTION TRIM(TRANSACTION-MEMO)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+      *    SUMS TODAY'S OUTGOING TRANSFERS AND WITHDRAWALS FOR THE
+      *    SENDER ACCOUNT SO EXECUTE-TRANSACTION CAN ENFORCE THE
+      *    DAILY TRANSFER LIMIT. REVERSED TRANSACTIONS DO NOT COUNT
+      *    SINCE THE MONEY MOVEMENT WAS UNDONE.
+       CALCULATE-SENDER-DAILY-TOTAL.
+           MOVE 0 TO WS-SENDER-DAILY-TOTAL
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE "N" TO WS-TRANSACTION-FILE-EOF
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-TRANSACTION-FILE-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANSACTION-FILE-EOF
+                   NOT AT END
+                       IF FROM-ACCOUNT = SENDER-ACCOUNT-NUMBER
+                           AND TRANSACTION-DATE = WS-TODAYS-DATE
+                           AND (TRANSACTION-TYPE = "T"
+                               OR TRANSACTION-TYPE = "W")
+                           AND TRANSACTION-REVERSED = "N"
+                           ADD TRANSACTION-AMOUNT
+                               TO WS-SENDER-DAILY-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+      *    A $50 TRANSFER AND A $50,000 TRANSFER SHOULD NOT GO
+      *    THROUGH IDENTICAL UNATTENDED LOGIC - ONCE THE AMOUNT
+      *    EXCEEDS WS-SUPERVISOR-APPROVAL-THRESHOLD, A SUPERVISOR ID
+      *    MUST BE ENTERED BEFORE THE TRANSFER IS ALLOWED TO POST.
+      *    BELOW THE THRESHOLD NO PROMPT IS SHOWN AND WS-SUPERVISOR-ID
+      *    STAYS SPACES, SO THE TRANSACTION-RECORD CLEARLY SHOWS
+      *    WHICH TRANSFERS NEEDED A SECOND SET OF EYES.
+       CHECK-SUPERVISOR-APPROVAL.
+           MOVE "Y" TO WS-SUPERVISOR-APPROVED
+           MOVE SPACES TO WS-SUPERVISOR-ID
+           IF WS-TRANSACTION-AMOUNT > WS-SUPERVISOR-APPROVAL-THRESHOLD
+               DISPLAY "THIS TRANSFER EXCEEDS THE SUPERVISOR-"
+                   "APPROVAL THRESHOLD OF "
+                   WS-SUPERVISOR-APPROVAL-THRESHOLD
+               DISPLAY "SUPERVISOR ID TO APPROVE (BLANK TO REJECT):"
+                   WITH NO ADVANCING
+               ACCEPT WS-SUPERVISOR-ID
+               IF WS-SUPERVISOR-ID = SPACES
+                   MOVE "N" TO WS-SUPERVISOR-APPROVED
+               END-IF
+           END-IF
+           .
+
+      *    READS ACCOUNT-NUMBER WITH AN EXPLICIT LOCK (ACCOUNT-FILE IS
+      *    LOCK MODE IS MANUAL) SO A CONCURRENT TELLER CANNOT REWRITE
+      *    THE SAME RECORD OUT FROM UNDER THIS TRANSACTION. IF THE
+      *    RECORD IS ALREADY LOCKED BY ANOTHER TERMINAL (FILE STATUS
+      *    "51") THIS RETRIES A FEW TIMES WITH A SHORT DELAY INSTEAD
+      *    OF FAILING OUTRIGHT. SETS WS-ACCOUNT-FOUND TO "Y"/"N" SO
+      *    CALLERS DO NOT NEED THEIR OWN INVALID KEY LOGIC.
+       READ-ACCOUNT-FOR-UPDATE.
+           MOVE "N" TO WS-ACCOUNT-FOUND
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+               UNTIL WS-STATUS NOT = "51"
+                   OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+               READ ACCOUNT-FILE WITH LOCK
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE "Y" TO WS-ACCOUNT-FOUND
+               END-READ
+               IF WS-STATUS = "51"
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   CALL "usleep" USING BY VALUE WS-LOCK-RETRY-DELAY
+               END-IF
+           END-PERFORM
+           IF WS-STATUS = "51"
+               DISPLAY "*** ACCOUNT " ACCOUNT-NUMBER
+                   " IS LOCKED BY ANOTHER TELLER - TRY AGAIN LATER ***"
+           END-IF
+           .
+
        EXECUTE-TRANSACTION.
            DISPLAY " "
            DISPLAY "---INPUT THE TRANSACTION DATA---"
@@ -208,85 +1291,543 @@
                WITH NO ADVANCING
            ACCEPT ACCOUNT-NUMBER
            READ ACCOUNT-FILE
-               INVALID KEY
-                   DISPLAY "THE ACCOUNT NUMBER     " ACCOUNT-NUMBER
-                       " DOES NOT EXIST"
-                   EXIT
-               NOT INVALID KEY
-                   MOVE ACCOUNT-NUMBER TO SENDER-ACCOUNT-NUMBER
-                   MOVE ACCOUNT-BALANCE TO SENDER-ACCOUNT-BALANCE
-                   DISPLAY "ACCOUNT HOLDER:        "
-                       ACCOUNT-HOLDER-FN " " ACCOUNT-HOLDER-LN
-                   DISPLAY "ACCOUNT BALANCE:       "
-                       ACCOUNT-BALANCE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-SENDER-FOUND WS-SENDER-VALID WS-SENDER-MESSAGE
+           IF WS-SENDER-FOUND = "N"
+               DISPLAY "THE ACCOUNT NUMBER     " ACCOUNT-NUMBER
+                   " DOES NOT EXIST"
+               PERFORM CHECK-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-NUMBER TO SENDER-ACCOUNT-NUMBER
+           MOVE ACCOUNT-BALANCE TO SENDER-ACCOUNT-BALANCE
+           MOVE ACCOUNT-OVERDRAFT-LIMIT TO SENDER-OVERDRAFT-LIMIT
+           MOVE ACCOUNT-STATUS TO SENDER-STATUS
+           MOVE ACCOUNT-CURRENCY TO SENDER-CURRENCY
+           PERFORM LOOKUP-CUSTOMER-NAME
+           DISPLAY "ACCOUNT HOLDER:        "
+               WS-CUSTOMER-DISPLAY-NAME
+           DISPLAY "ACCOUNT BALANCE:       "
+               ACCOUNT-BALANCE
 
-           DISPLAY " "           
+           DISPLAY " "
            DISPLAY "RECEIVER ACCOUNT NUMBER:"
                WITH NO ADVANCING
            ACCEPT ACCOUNT-NUMBER
            READ ACCOUNT-FILE
-               INVALID KEY
-                   DISPLAY  "THE ACCOUNT NUMBER    " ACCOUNT-NUMBER
-                       " DOES NOT EXIST"
-               NOT INVALID KEY
-                   MOVE ACCOUNT-NUMBER TO RECEIVER-ACCOUNT-NUMBER
-                   MOVE ACCOUNT-BALANCE TO RECEIVER-ACCOUNT-BALANCE
-                   DISPLAY "ACCOUNT HOLDER:        "
-                       ACCOUNT-HOLDER-FN " " ACCOUNT-HOLDER-LN
-                   DISPLAY "ACCOUNT BALANCE:       "
-                       ACCOUNT-BALANCE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-RECEIVER-FOUND WS-RECEIVER-VALID WS-RECEIVER-MESSAGE
+           IF WS-RECEIVER-FOUND = "N"
+               DISPLAY  "THE ACCOUNT NUMBER    " ACCOUNT-NUMBER
+                   " DOES NOT EXIST"
+               PERFORM CHECK-FILE-STATUS
+               EXIT PARAGRAPH
+           ELSE
+               MOVE ACCOUNT-NUMBER TO RECEIVER-ACCOUNT-NUMBER
+               MOVE ACCOUNT-BALANCE TO RECEIVER-ACCOUNT-BALANCE
+               MOVE ACCOUNT-STATUS TO RECEIVER-STATUS
+               MOVE ACCOUNT-CURRENCY TO RECEIVER-CURRENCY
+               PERFORM LOOKUP-CUSTOMER-NAME
+               DISPLAY "ACCOUNT HOLDER:        "
+                   WS-CUSTOMER-DISPLAY-NAME
+               DISPLAY "ACCOUNT BALANCE:       "
+                   ACCOUNT-BALANCE
+           END-IF
 
            DISPLAY " "
            DISPLAY "TRANSACTION AMOUNT:            "
                WITH NO ADVANCING
 
            ACCEPT WS-TRANSACTION-AMOUNT
+
+      *    REJECT A ZERO/BLANK AMOUNT BEFORE ANY CURRENCY CONVERSION
+      *    OR FUNDS CHECK RUNS - A TELLER WHO HITS ENTER WITHOUT
+      *    TYPING A VALUE SHOULD NOT BE ABLE TO POST A ZERO-AMOUNT
+      *    TRANSFER THAT STILL WRITES A TRANSACTION-RECORD AND
+      *    REWRITES BOTH ACCOUNTS FOR NOTHING.
+           IF WS-TRANSACTION-AMOUNT = 0
+               DISPLAY "THE TRANSACTION AMOUNT MUST BE GREATER THAN "
+                   "ZERO - TRANSACTION REJECTED"
+               PERFORM CHECK-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "MEMO (OPTIONAL, e.g. REF:4471/DEPT:PAYROLL):"
+               WITH NO ADVANCING
+           ACCEPT WS-TRANSACTION-MEMO
+
+      *    THE TELLER ENTERS THE AMOUNT IN THE SENDER'S CURRENCY - IF
+      *    THE RECEIVER USES A DIFFERENT ONE, CONVERT IT SO THE
+      *    RECEIVER IS CREDITED THE EQUIVALENT VALUE, NOT THE SAME
+      *    RAW NUMBER.
+           CALL "CURRENCY-EXCHANGE" USING SENDER-CURRENCY
+               RECEIVER-CURRENCY WS-TRANSACTION-AMOUNT
+               WS-CONVERTED-AMOUNT WS-RATE-FOUND
+
+           PERFORM CALCULATE-SENDER-DAILY-TOTAL
+           PERFORM CHECK-SUPERVISOR-APPROVAL
            EVALUATE TRUE
-               WHEN WS-TRANSACTION-AMOUNT > 
-               SENDER-ACCOUNT-BALANCE
+               WHEN WS-SENDER-VALID = "N"
+                   DISPLAY "SENDER ACCOUNT " SENDER-ACCOUNT-NUMBER
+                       ": " WS-SENDER-MESSAGE " - TRANSACTION REJECTED"
+               WHEN WS-RECEIVER-VALID = "N"
+                   DISPLAY "RECEIVER ACCOUNT " RECEIVER-ACCOUNT-NUMBER
+                       ": " WS-RECEIVER-MESSAGE
+                       " - TRANSACTION REJECTED"
+               WHEN WS-RATE-FOUND = "N"
+                   DISPLAY "NO EXCHANGE RATE BETWEEN " SENDER-CURRENCY
+                       " AND " RECEIVER-CURRENCY
+                       " - TRANSACTION REJECTED"
+               WHEN WS-TRANSACTION-AMOUNT >
+               SENDER-ACCOUNT-BALANCE + SENDER-OVERDRAFT-LIMIT
                    DISPLAY "THE TRANSACTION SENDER DOES NOT HAVE " &
-                   "ENOUGH FUNDS TO PERFORM THE TRANSACTION."
+                   "ENOUGH FUNDS (INCLUDING OVERDRAFT LIMIT) TO " &
+                   "PERFORM THE TRANSACTION."
+               WHEN WS-TRANSACTION-AMOUNT > WS-PER-TRANSACTION-LIMIT
+                   DISPLAY "THE TRANSACTION AMOUNT EXCEEDS THE "
+                       "PER-TRANSACTION LIMIT OF "
+                       WS-PER-TRANSACTION-LIMIT
+                       " - TRANSACTION REJECTED"
+               WHEN WS-SENDER-DAILY-TOTAL + WS-TRANSACTION-AMOUNT >
+               WS-DAILY-TRANSFER-LIMIT
+                   DISPLAY "THIS TRANSACTION WOULD EXCEED THE DAILY "
+                       "TRANSFER LIMIT OF " WS-DAILY-TRANSFER-LIMIT
+                       " FOR ACCOUNT " SENDER-ACCOUNT-NUMBER
+                       " (ALREADY MOVED " WS-SENDER-DAILY-TOTAL
+                       " TODAY) - TRANSACTION REJECTED"
+               WHEN WS-SUPERVISOR-APPROVED = "N"
+                   DISPLAY "TRANSACTION OF " WS-TRANSACTION-AMOUNT
+                       " EXCEEDS THE SUPERVISOR-APPROVAL THRESHOLD "
+                       "OF " WS-SUPERVISOR-APPROVAL-THRESHOLD
+                       " AND NO SUPERVISOR ID WAS ENTERED - "
+                       "TRANSACTION REJECTED"
                WHEN OTHER
-      *            PERFORM THE TRANSACTION
-      *            MOVE BALANCE IN THE ACCOUNTS 
-                   SUBTRACT WS-TRANSACTION-AMOUNT FROM 
-                       SENDER-ACCOUNT-BALANCE
-                   ADD WS-TRANSACTION-AMOUNT TO
-                       RECEIVER-ACCOUNT-BALANCE
+      *            LOCK AND RE-READ THE SENDER RECORD, THEN RE-CHECK
+      *            FUNDS AGAINST THE BALANCE THE LOCK ACTUALLY FOUND -
+      *            NOT THE SNAPSHOT DISPLAYED EARLIER, WHICH CAN GO
+      *            STALE IF ANOTHER TRANSACTION MOVED THIS SENDER'S
+      *            MONEY BETWEEN THE DISPLAY READ AND NOW.
+                   MOVE "N" TO WS-TRANSACTION-POSTED
 
                    MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-                   READ ACCOUNT-FILE
-                       INVALID KEY
-                           DISPLAY "FAILED TO READ THE SENDER RECORD"
-                           EXIT
-                       NOT INVALID KEY
-                           MOVE SENDER-ACCOUNT-BALANCE 
-                               TO ACCOUNT-BALANCE
-                           REWRITE ACCOUNT-RECORD
-                   
+                   PERFORM READ-ACCOUNT-FOR-UPDATE
+                   IF WS-ACCOUNT-FOUND = "N"
+                       DISPLAY "FAILED TO READ THE SENDER RECORD"
+                       PERFORM CHECK-FILE-STATUS
+                       EXIT PARAGRAPH
+                   END-IF
+                   MOVE ACCOUNT-BALANCE TO SENDER-ACCOUNT-BALANCE
+
+                   IF WS-TRANSACTION-AMOUNT >
+                   SENDER-ACCOUNT-BALANCE + SENDER-OVERDRAFT-LIMIT
+                       DISPLAY "THE TRANSACTION SENDER DOES NOT HAVE "
+                           "ENOUGH FUNDS (INCLUDING OVERDRAFT LIMIT) "
+                           "TO PERFORM THE TRANSACTION - BALANCE "
+                           "CHANGED SINCE IT WAS DISPLAYED"
+                       PERFORM CHECK-FILE-STATUS
+                       UNLOCK ACCOUNT-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+
+      *            THE SENDER RECORD IS STILL LOCKED FROM THE READ
+      *            ABOVE - DEBIT AND REWRITE IT NOW BEFORE TOUCHING
+      *            THE RECEIVER SIDE.
+                   SUBTRACT WS-TRANSACTION-AMOUNT FROM
+                       SENDER-ACCOUNT-BALANCE
+                   MOVE SENDER-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM CHECK-FILE-STATUS
+                   UNLOCK ACCOUNT-FILE
+                   IF WS-STATUS NOT = "00"
+                       DISPLAY "FAILED TO REWRITE THE SENDER RECORD"
+                       EXIT PARAGRAPH
+                   END-IF
+
+      *            THE RECEIVER IS CREDITED WS-CONVERTED-AMOUNT, NOT
+      *            WS-TRANSACTION-AMOUNT, SO A CROSS-CURRENCY TRANSFER
+      *            CREDITS THE EQUIVALENT VALUE IN ITS OWN CURRENCY
+      *            (THE TWO ARE EQUAL WHEN BOTH ACCOUNTS MATCH), ADDED
+      *            TO THE BALANCE THE LOCK JUST FOUND, NOT THE
+      *            EARLIER DISPLAY-TIME SNAPSHOT.
                    MOVE RECEIVER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-                   READ ACCOUNT-FILE
-                       INVALID KEY
-                           DISPLAY "FAILED TO READ THE RECEIVER RECORD"
-                           EXIT
-                       NOT INVALID KEY
-                           MOVE RECEIVER-ACCOUNT-BALANCE 
-                               TO ACCOUNT-BALANCE
+                   PERFORM READ-ACCOUNT-FOR-UPDATE
+                   IF WS-ACCOUNT-FOUND = "N"
+                       DISPLAY "FAILED TO READ THE RECEIVER RECORD"
+                       PERFORM CHECK-FILE-STATUS
+                   ELSE
+                       ADD WS-CONVERTED-AMOUNT TO ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-STATUS = "00"
+                           MOVE "Y" TO WS-TRANSACTION-POSTED
+                       END-IF
+                       PERFORM CHECK-FILE-STATUS
+                       UNLOCK ACCOUNT-FILE
+                   END-IF
+
+                   IF WS-TRANSACTION-POSTED = "N"
+      *                RECEIVER SIDE FAILED - ROLL BACK THE SENDER
+      *                DEBIT SO THE TWO BALANCES STAY IN BALANCE. ADD
+      *                BACK THE TRANSACTION AMOUNT TO WHATEVER THE
+      *                LOCK FINDS NOW, NOT A FLAT RESTORE OF THE
+      *                PRE-DEBIT SNAPSHOT, IN CASE SOME OTHER
+      *                TRANSACTION ALSO TOUCHED THE SENDER MEANWHILE.
+                       DISPLAY "TRANSACTION FAILED ON THE RECEIVER "
+                           "SIDE - ROLLING BACK THE SENDER DEBIT"
+                       MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                       PERFORM READ-ACCOUNT-FOR-UPDATE
+                       IF WS-ACCOUNT-FOUND = "N"
+                           DISPLAY "ROLLBACK FAILED - SENDER "
+                               "RECORD COULD NOT BE READ"
+                           PERFORM CHECK-FILE-STATUS
+                       ELSE
+                           ADD WS-TRANSACTION-AMOUNT TO ACCOUNT-BALANCE
                            REWRITE ACCOUNT-RECORD
-      
+                           PERFORM CHECK-FILE-STATUS
+                           UNLOCK ACCOUNT-FILE
+                       END-IF
+                       EXIT PARAGRAPH
+                   END-IF
+
       *            CREATE A TRANSACTION RECORD
-                   
+
                    OPEN EXTEND TRANSACTION-FILE
                    MOVE SENDER-ACCOUNT-NUMBER TO FROM-ACCOUNT
                    MOVE RECEIVER-ACCOUNT-NUMBER TO TO-ACCOUNT
                    MOVE WS-TRANSACTION-AMOUNT TO TRANSACTION-AMOUNT
-                   ACCEPT TRANSACTION-DATE FROM DATE
+                   MOVE "T" TO TRANSACTION-TYPE
+                   ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
                    ACCEPT TRANSACTION-TIME FROM TIME
-                   WRITE TRANSACTION-RECORD  
-                   CLOSE TRANSACTION-FILE                       
+                   MOVE WS-TRANSACTION-MEMO TO TRANSACTION-MEMO
+                   MOVE SPACES TO WS-TRANSACTION-MEMO
+                   MOVE WS-SUPERVISOR-ID TO TRANSACTION-SUPERVISOR-ID
+                   MOVE SPACES TO WS-SUPERVISOR-ID
+                   MOVE "N" TO TRANSACTION-REVERSED
+                   MOVE 0 TO TRANSACTION-REVERSAL-OF-DATE
+                   MOVE 0 TO TRANSACTION-REVERSAL-OF-TIME
+                   WRITE TRANSACTION-RECORD
+                   IF WS-TRANSACTION-STATUS NOT = "00"
+                       DISPLAY "I/O ERROR WRITING TRANSACTION RECORD "
+                           "- STATUS: " WS-TRANSACTION-STATUS
+                   END-IF
+                   CLOSE TRANSACTION-FILE
+                   PERFORM PRINT-TRANSACTION-RECEIPT
            END-EVALUATE
            CONTINUE.
+
+      *    WRITES A CONFIRMATION SLIP FOR THE TRANSFER JUST POSTED TO
+      *    TRANSACTION-RECEIPTS.TXT - A TELLER CAN PRINT OR HAND THIS
+      *    TO THE CUSTOMER AS PROOF THE TRANSFER HAPPENED. THE
+      *    REFERENCE NUMBER IS THE TRANSACTION'S OWN DATE/TIME STAMP,
+      *    THE SAME VALUES ALREADY WRITTEN TO TRANSACTION-RECORD, SO
+      *    THE SLIP CAN ALWAYS BE MATCHED BACK TO ITS LEDGER ENTRY.
+       PRINT-TRANSACTION-RECEIPT.
+           STRING "REF" TRANSACTION-DATE TRANSACTION-TIME
+               DELIMITED BY SIZE INTO WS-RECEIPT-REFERENCE
+
+           OPEN EXTEND RECEIPT-FILE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "--------------------------------------------"
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "TRANSFER CONFIRMATION  REF: " WS-RECEIPT-REFERENCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "DATE: " TRANSACTION-DATE "   TIME: "
+               TRANSACTION-TIME
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "FROM ACCOUNT: " SENDER-ACCOUNT-NUMBER
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "TO ACCOUNT:   " RECEIVER-ACCOUNT-NUMBER
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "AMOUNT SENT:      " WS-TRANSACTION-AMOUNT
+               " " SENDER-CURRENCY
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "AMOUNT RECEIVED:  " WS-CONVERTED-AMOUNT
+               " " RECEIVER-CURRENCY
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           IF TRANSACTION-SUPERVISOR-ID NOT = SPACES
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "SUPERVISOR APPROVAL: " TRANSACTION-SUPERVISOR-ID
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF
+
+           CLOSE RECEIPT-FILE
+           .
+
+      *    PAYROLL-STYLE DISBURSEMENT: DEBITS ONE SENDER ACCOUNT ONCE
+      *    AND CREDITS A LIST OF RECEIVER ACCOUNTS, WRITING ONE
+      *    TRANSACTION-RECORD PER LEG. ALL LEGS ARE COLLECTED FIRST,
+      *    CHECKED AGAINST FUNDS/LIMITS AS ONE COMBINED TRANSFER, THEN
+      *    POSTED OR ROLLED BACK TOGETHER - A TELLER SHOULD NEVER SEE
+      *    HALF A PAYROLL RUN GO THROUGH.
+       SPLIT-TRANSFER.
+           DISPLAY " "
+           DISPLAY "---SPLIT TRANSFER (ONE SENDER, MANY RECEIVERS)---"
+           DISPLAY "SENDER ACCOUNT NUMBER:"
+               WITH NO ADVANCING
+           ACCEPT ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-SENDER-FOUND WS-SENDER-VALID WS-SENDER-MESSAGE
+           IF WS-SENDER-FOUND = "N"
+               DISPLAY "THE ACCOUNT NUMBER     " ACCOUNT-NUMBER
+                   " DOES NOT EXIST"
+               PERFORM CHECK-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-SENDER-VALID = "N"
+               DISPLAY "SENDER ACCOUNT " ACCOUNT-NUMBER ": "
+                   WS-SENDER-MESSAGE " - TRANSACTION REJECTED"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-NUMBER TO SENDER-ACCOUNT-NUMBER
+           MOVE ACCOUNT-BALANCE TO SENDER-ACCOUNT-BALANCE
+           MOVE ACCOUNT-OVERDRAFT-LIMIT TO SENDER-OVERDRAFT-LIMIT
+
+           MOVE 0 TO WS-SPLIT-LEG-COUNT
+           MOVE 0 TO WS-SPLIT-TOTAL
+           MOVE "N" TO WS-SPLIT-REJECTED
+           MOVE 1 TO WS-SPLIT-RECEIVER-ENTRY
+           PERFORM VARYING WS-SPLIT-INDEX FROM 1 BY 1
+               UNTIL WS-SPLIT-INDEX > WS-SPLIT-MAX-LEGS
+               MOVE "N" TO WS-SPLIT-POSTED(WS-SPLIT-INDEX)
+           END-PERFORM
+
+           PERFORM UNTIL WS-SPLIT-RECEIVER-ENTRY = 0
+               OR WS-SPLIT-LEG-COUNT >= WS-SPLIT-MAX-LEGS
+               DISPLAY "RECEIVER ACCOUNT NUMBER (0 TO FINISH):"
+                   WITH NO ADVANCING
+               ACCEPT WS-SPLIT-RECEIVER-ENTRY
+               IF WS-SPLIT-RECEIVER-ENTRY NOT = 0
+                   PERFORM ADD-SPLIT-LEG
+               END-IF
+           END-PERFORM
+
+           IF WS-SPLIT-LEG-COUNT = 0
+               DISPLAY "NO RECEIVERS ENTERED - TRANSACTION CANCELLED"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CALCULATE-SENDER-DAILY-TOTAL
+
+      *    THE SAME COMBINED-TOTAL TREATMENT APPLIES TO THE
+      *    SUPERVISOR-APPROVAL THRESHOLD TOO - OTHERWISE A TELLER
+      *    COULD DODGE APPROVAL ON A LARGE TRANSFER SIMPLY BY SPLITTING
+      *    IT ACROSS SEVERAL RECEIVERS. CHECK-SUPERVISOR-APPROVAL TESTS
+      *    WS-TRANSACTION-AMOUNT, SO THE COMBINED TOTAL IS MOVED IN
+      *    THERE FOR THIS ONE CALL.
+           MOVE WS-SPLIT-TOTAL TO WS-TRANSACTION-AMOUNT
+           PERFORM CHECK-SUPERVISOR-APPROVAL
+           MOVE WS-SUPERVISOR-ID TO WS-SPLIT-SUPERVISOR-ID
+
+           EVALUATE TRUE
+               WHEN WS-SPLIT-TOTAL >
+               SENDER-ACCOUNT-BALANCE + SENDER-OVERDRAFT-LIMIT
+                   DISPLAY "THE SENDER DOES NOT HAVE ENOUGH FUNDS "
+                       "(INCLUDING OVERDRAFT LIMIT) FOR ALL "
+                       WS-SPLIT-LEG-COUNT " LEGS COMBINED - "
+                       "TRANSACTION REJECTED"
+               WHEN WS-SENDER-DAILY-TOTAL + WS-SPLIT-TOTAL >
+               WS-DAILY-TRANSFER-LIMIT
+                   DISPLAY "THIS SPLIT TRANSFER WOULD EXCEED THE "
+                       "DAILY TRANSFER LIMIT OF "
+                       WS-DAILY-TRANSFER-LIMIT " FOR ACCOUNT "
+                       SENDER-ACCOUNT-NUMBER " - TRANSACTION REJECTED"
+               WHEN WS-SUPERVISOR-APPROVED = "N"
+                   DISPLAY "SPLIT TRANSFER OF " WS-SPLIT-TOTAL
+                       " EXCEEDS THE SUPERVISOR-APPROVAL THRESHOLD "
+                       "OF " WS-SUPERVISOR-APPROVAL-THRESHOLD
+                       " AND NO SUPERVISOR ID WAS ENTERED - "
+                       "TRANSACTION REJECTED"
+               WHEN OTHER
+                   PERFORM POST-SPLIT-TRANSFER
+           END-EVALUATE
+           .
+
+      *    VALIDATES ONE RECEIVER/AMOUNT PAIR AND, IF IT PASSES,
+      *    ADDS IT AS A NEW LEG. A REJECTED RECEIVER DOES NOT COUNT
+      *    AGAINST WS-SPLIT-MAX-LEGS - THE TELLER JUST TRIES AGAIN.
+       ADD-SPLIT-LEG.
+           MOVE WS-SPLIT-RECEIVER-ENTRY TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS ACCOUNT-STATUS
+               WS-RECEIVER-FOUND WS-RECEIVER-VALID WS-RECEIVER-MESSAGE
+           IF WS-RECEIVER-FOUND = "N"
+               DISPLAY "THE ACCOUNT NUMBER    " ACCOUNT-NUMBER
+                   " DOES NOT EXIST - NOT ADDED AS A LEG"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RECEIVER-VALID = "N"
+               DISPLAY "RECEIVER ACCOUNT " ACCOUNT-NUMBER ": "
+                   WS-RECEIVER-MESSAGE " - NOT ADDED AS A LEG"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "AMOUNT FOR ACCOUNT " ACCOUNT-NUMBER ":"
+               WITH NO ADVANCING
+           ACCEPT WS-SPLIT-AMOUNT-ENTRY
+           IF WS-SPLIT-AMOUNT-ENTRY > WS-PER-TRANSACTION-LIMIT
+               DISPLAY "THIS LEG EXCEEDS THE PER-TRANSACTION LIMIT "
+                   "OF " WS-PER-TRANSACTION-LIMIT " - NOT ADDED"
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-SPLIT-LEG-COUNT
+           MOVE WS-SPLIT-RECEIVER-ENTRY
+               TO WS-SPLIT-RECEIVER(WS-SPLIT-LEG-COUNT)
+           MOVE WS-SPLIT-AMOUNT-ENTRY
+               TO WS-SPLIT-AMOUNT(WS-SPLIT-LEG-COUNT)
+           ADD WS-SPLIT-AMOUNT-ENTRY TO WS-SPLIT-TOTAL
+           .
+
+      *    DEBITS THE SENDER ONCE FOR THE COMBINED TOTAL, THEN
+      *    CREDITS EACH RECEIVER IN TURN. IF ANY LEG FAILS, THE WHOLE
+      *    RUN IS ROLLED BACK SO A PARTIAL PAYROLL NEVER POSTS.
+       POST-SPLIT-TRANSFER.
+           MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               DISPLAY "FAILED TO READ THE SENDER RECORD"
+               PERFORM CHECK-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ACCOUNT-BALANCE TO WS-ORIGINAL-SENDER-BAL
+           SUBTRACT WS-SPLIT-TOTAL FROM ACCOUNT-BALANCE
+           REWRITE ACCOUNT-RECORD
+           PERFORM CHECK-FILE-STATUS
+           UNLOCK ACCOUNT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "FAILED TO DEBIT THE SENDER - "
+                   "TRANSACTION REJECTED"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-SPLIT-REJECTED
+           PERFORM VARYING WS-SPLIT-INDEX FROM 1 BY 1
+               UNTIL WS-SPLIT-INDEX > WS-SPLIT-LEG-COUNT
+               MOVE WS-SPLIT-RECEIVER(WS-SPLIT-INDEX) TO ACCOUNT-NUMBER
+               PERFORM READ-ACCOUNT-FOR-UPDATE
+               IF WS-ACCOUNT-FOUND = "N"
+                   DISPLAY "FAILED TO READ RECEIVER " ACCOUNT-NUMBER
+                       " - ROLLING BACK THE WHOLE SPLIT TRANSFER"
+                   MOVE "Y" TO WS-SPLIT-REJECTED
+               ELSE
+                   ADD WS-SPLIT-AMOUNT(WS-SPLIT-INDEX)
+                       TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM CHECK-FILE-STATUS
+                   UNLOCK ACCOUNT-FILE
+                   IF WS-STATUS = "00"
+                       MOVE "Y" TO WS-SPLIT-POSTED(WS-SPLIT-INDEX)
+                   ELSE
+                       DISPLAY "FAILED TO CREDIT RECEIVER "
+                           ACCOUNT-NUMBER
+                           " - ROLLING BACK THE WHOLE SPLIT TRANSFER"
+                       MOVE "Y" TO WS-SPLIT-REJECTED
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-SPLIT-REJECTED = "Y"
+               PERFORM ROLLBACK-SPLIT-TRANSFER
+           ELSE
+               PERFORM VARYING WS-SPLIT-INDEX FROM 1 BY 1
+                   UNTIL WS-SPLIT-INDEX > WS-SPLIT-LEG-COUNT
+                   MOVE SENDER-ACCOUNT-NUMBER TO FROM-ACCOUNT
+                   MOVE WS-SPLIT-RECEIVER(WS-SPLIT-INDEX) TO TO-ACCOUNT
+                   MOVE WS-SPLIT-AMOUNT(WS-SPLIT-INDEX)
+                       TO TRANSACTION-AMOUNT
+                   MOVE "T" TO TRANSACTION-TYPE
+                   MOVE "SPLIT TRANSFER" TO WS-TRANSACTION-MEMO
+                   MOVE WS-SPLIT-SUPERVISOR-ID TO WS-SUPERVISOR-ID
+                   PERFORM WRITE-TELLER-TRANSACTION
+               END-PERFORM
+               DISPLAY "SPLIT TRANSFER POSTED - " WS-SPLIT-LEG-COUNT
+                   " LEGS, " WS-SPLIT-TOTAL " TOTAL"
+           END-IF
+           .
+
+      *    RE-CREDITS THE SENDER WITH THE FULL ORIGINAL BALANCE AND
+      *    RE-DEBITS ANY RECEIVER THAT WAS ALREADY CREDITED BEFORE
+      *    THE FAILURE, SO A FAILED LEG LEAVES THE BOOKS UNCHANGED.
+       ROLLBACK-SPLIT-TRANSFER.
+           MOVE SENDER-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           PERFORM READ-ACCOUNT-FOR-UPDATE
+           IF WS-ACCOUNT-FOUND = "N"
+               DISPLAY "ROLLBACK FAILED - SENDER RECORD COULD NOT "
+                   "BE READ"
+           ELSE
+               MOVE WS-ORIGINAL-SENDER-BAL TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               PERFORM CHECK-FILE-STATUS
+               UNLOCK ACCOUNT-FILE
+           END-IF
+
+           PERFORM VARYING WS-SPLIT-INDEX FROM 1 BY 1
+               UNTIL WS-SPLIT-INDEX > WS-SPLIT-LEG-COUNT
+               IF WS-SPLIT-POSTED(WS-SPLIT-INDEX) = "Y"
+                   MOVE WS-SPLIT-RECEIVER(WS-SPLIT-INDEX)
+                       TO ACCOUNT-NUMBER
+                   PERFORM READ-ACCOUNT-FOR-UPDATE
+                   IF WS-ACCOUNT-FOUND = "N"
+                       DISPLAY "ROLLBACK FAILED - RECEIVER "
+                           ACCOUNT-NUMBER " COULD NOT BE READ"
+                   ELSE
+                       SUBTRACT WS-SPLIT-AMOUNT(WS-SPLIT-INDEX)
+                           FROM ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       PERFORM CHECK-FILE-STATUS
+                       UNLOCK ACCOUNT-FILE
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "SPLIT TRANSFER ROLLED BACK - TRANSACTION REJECTED"
+           .
+
+       CHECK-FILE-STATUS.
+      *    DISPLAYS A REAL I/O ERROR ON ACCOUNT-FILE. STATUSES 23/21/22
+      *    (RECORD NOT FOUND / KEY OUT OF SEQUENCE / DUPLICATE KEY) ARE
+      *    ALREADY REPORTED BY THE INVALID KEY CLAUSE THAT CAUSED THEM,
+      *    SO THEY ARE NOT TREATED AS UNEXPECTED ERRORS HERE.
+           IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "23"
+                   AND WS-STATUS NOT = "21" AND WS-STATUS NOT = "22"
+               DISPLAY "*** ACCOUNT FILE I/O ERROR - STATUS: "
+                   WS-STATUS " ***"
+           END-IF
+           .
 *
-     
+
        END PROGRAM BANKING.
        
