@@ -14,22 +14,27 @@
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-ID        PIC 9(5).
-           05 CUSTOMER-NAME      PIC A(30).
-           05 CUSTOMER-BALANCE   PIC 9(6).
+           COPY "CUSTOMER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS              PIC XX.
        01 WS-OPTION              PIC 9.
        01 WS-EXIT-FLAG           PIC X VALUE "N".
+       01 WS-CUSTOMER-FILE-EOF   PIC X VALUE "N".
+
+      *USED BY 02_BANKING/10_account_validate.cob'S SHARED
+      *VALIDATION CALL
+       01 WS-VALIDATE-FOUND     PIC X VALUE "N".
+       01 WS-VALIDATE-VALID     PIC X VALUE "N".
+       01 WS-VALIDATE-MESSAGE   PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            OPEN I-O CUSTOMER-FILE
 
            PERFORM UNTIL WS-EXIT-FLAG = "Y"
-               DISPLAY "1. ADD  2. VIEW  3. UPDATE  4. DELETE  5. EXIT"
+               DISPLAY "1. ADD  2. VIEW  3. UPDATE  4. DELETE  "
+                   "5. LIST  6. EXIT"
       *         DISPLAY WS-STATUS
                ACCEPT WS-OPTION
 
@@ -43,6 +48,8 @@
                    WHEN 4
                        PERFORM DELETE-CUSTOMER
                    WHEN 5
+                       PERFORM LIST-CUSTOMERS
+                   WHEN 6
                        MOVE "Y" TO WS-EXIT-FLAG
                    WHEN OTHER
                        DISPLAY "INVALID OPTION"
@@ -54,7 +61,8 @@
 
        ADD-CUSTOMER.
            DISPLAY "Enter ID: " ACCEPT CUSTOMER-ID
-           DISPLAY "Enter Name: " ACCEPT CUSTOMER-NAME
+           DISPLAY "Enter First Name: " ACCEPT CUSTOMER-FIRST-NAME
+           DISPLAY "Enter Last Name: " ACCEPT CUSTOMER-LAST-NAME
            DISPLAY "Enter Balance: " ACCEPT CUSTOMER-BALANCE
 
            WRITE CUSTOMER-RECORD INVALID KEY
@@ -65,11 +73,23 @@
            DISPLAY "Enter ID to view: " ACCEPT CUSTOMER-ID
 
            READ CUSTOMER-FILE
-               INVALID KEY DISPLAY "Not found."
-               NOT INVALID KEY
-                   DISPLAY "Name: " CUSTOMER-NAME
-                   DISPLAY "Balance: " CUSTOMER-BALANCE
-           END-READ.
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-READ
+
+           CALL "ACCOUNT-VALIDATE" USING WS-STATUS CUSTOMER-STATUS
+               WS-VALIDATE-FOUND WS-VALIDATE-VALID WS-VALIDATE-MESSAGE
+
+           IF WS-VALIDATE-FOUND = "N"
+               DISPLAY "Not found."
+           ELSE
+               DISPLAY "Name: " FUNCTION TRIM(CUSTOMER-LAST-NAME)
+                   ", " FUNCTION TRIM(CUSTOMER-FIRST-NAME)
+               DISPLAY "Balance: " CUSTOMER-BALANCE
+               IF WS-VALIDATE-VALID = "N"
+                   DISPLAY "*** " WS-VALIDATE-MESSAGE " ***"
+               END-IF
+           END-IF.
 
        UPDATE-CUSTOMER.
            DISPLAY "Enter ID to update: " ACCEPT CUSTOMER-ID
@@ -77,18 +97,47 @@
            READ CUSTOMER-FILE
                INVALID KEY DISPLAY "Not found."
                NOT INVALID KEY
-                   DISPLAY "Enter New Name: " ACCEPT CUSTOMER-NAME
+                   DISPLAY "Enter New First Name: "
+                       ACCEPT CUSTOMER-FIRST-NAME
+                   DISPLAY "Enter New Last Name: "
+                       ACCEPT CUSTOMER-LAST-NAME
                    DISPLAY "Enter New Balance: " ACCEPT CUSTOMER-BALANCE
                    REWRITE CUSTOMER-RECORD
                    DISPLAY "Updated."
            END-READ.
 
+      *    SETS CUSTOMER-STATUS TO "C" (CLOSED) RATHER THAN A HARD
+      *    DELETE, SINCE A BANKING ACCOUNT-RECORD OR PAST
+      *    TRANSACTION-RECORD MAY STILL REFERENCE THIS CUSTOMER AND
+      *    NEEDS THE ROW TO REMAIN FOR HISTORICAL LOOKUPS/AUDIT.
        DELETE-CUSTOMER.
            DISPLAY "Enter ID to delete: " ACCEPT CUSTOMER-ID
 
            READ CUSTOMER-FILE
                INVALID KEY DISPLAY "Not found."
                NOT INVALID KEY
-                   DELETE CUSTOMER-FILE
-                   DISPLAY "Deleted."
-           END-READ.
\ No newline at end of file
+                   IF CUSTOMER-STATUS = "C"
+                       DISPLAY "Already deleted."
+                   ELSE
+                       MOVE "C" TO CUSTOMER-STATUS
+                       REWRITE CUSTOMER-RECORD
+                       DISPLAY "Deleted."
+                   END-IF
+           END-READ.
+
+       LIST-CUSTOMERS.
+           DISPLAY "--------- CUSTOMER LIST ---------"
+           DISPLAY "ID     FIRST NAME           LAST NAME"
+               "            BALANCE"
+
+           MOVE "N" TO WS-CUSTOMER-FILE-EOF
+           PERFORM UNTIL WS-CUSTOMER-FILE-EOF = "Y"
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CUSTOMER-FILE-EOF
+                   NOT AT END
+                       DISPLAY CUSTOMER-ID "  " CUSTOMER-FIRST-NAME
+                           " " CUSTOMER-LAST-NAME "  "
+                           CUSTOMER-BALANCE
+               END-READ
+           END-PERFORM.
\ No newline at end of file
