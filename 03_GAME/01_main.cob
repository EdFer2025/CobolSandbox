@@ -2,14 +2,94 @@
        PROGRAM-ID. GAME.
        AUTHOR. Eduardo Feria.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ONE RECORD PER CUSTOMER HOLDING THEIR BEST-EVER SCORE
+           SELECT SCORE-FILE
+               ASSIGN TO "03_GAME/scores.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCORE-CUSTOMER-ID
+               FILE STATUS IS WS-SCORE-STATUS.
+
+      *    CUSTOMER-FILE IS OWNED BY CUSTOMER-DB
+      *    (01_EXAMPLES/04_files.cob); GAME ONLY READS IT TO LINK A
+      *    PLAYER TO A REAL CUSTOMER AND REWRITES IT TO CREDIT THE
+      *    END-OF-GAME LOYALTY REWARD.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "01_EXAMPLES/04_customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+      *    THE LOYALTY REWARD IS POSTED AS A REAL TRANSACTION AGAINST
+      *    THE LINKED CUSTOMER'S BANKING ACCOUNT, NOT AGAINST
+      *    CUSTOMER-BALANCE, SO IT SHOWS UP IN THE SAME LEDGER/AUDIT
+      *    TRAIL AS EVERY OTHER MONEY MOVEMENT IN THE SYSTEM.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "02_BANKING/banking.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "02_BANKING/transaction.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-FILE.
+       01 SCORE-RECORD.
+           05 SCORE-CUSTOMER-ID        PIC 9(5).
+           05 SCORE-HIGH-POINTS        PIC 9(8).
+           05 SCORE-LAST-PLAYED-DATE   PIC 9(8).
+
+       FD CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       FD ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-GAME-START                PIC X VALUE "Y".
        01 WS-GAME-FRAMES               PIC 9(8) VALUE 0.
        01 WS-GAME-POINTS               PIC 9(8) VALUE 0.
        01 WS-OBJECTS-MOVE-ZIG-ZAG      PIC X VALUE "Y".
 
-      * move with "WASD" OR "wasd" 
+       01 WS-SCORE-STATUS              PIC XX.
+       01 WS-CUSTOMER-STATUS           PIC XX.
+       01 WS-ACCOUNT-STATUS            PIC XX.
+       01 WS-TRANSACTION-STATUS        PIC XX.
+       01 WS-ACCOUNT-FILE-EOF          PIC X VALUE "N".
+       01 WS-REWARD-ACCOUNT-FOUND      PIC X VALUE "N".
+      *USED BY FIND-LOYALTY-ACCOUNT TO RETRY AROUND A TELLER HOLDING
+      *THE SAME ACCOUNT LOCKED
+       01 WS-LOCK-RETRY-COUNT          PIC 9(2) VALUE 0.
+       01 WS-LOCK-MAX-RETRIES          PIC 9(2) VALUE 5.
+       01 WS-LOCK-RETRY-DELAY          PIC 9(7) VALUE 200000.
+       01 WS-LINK-CUSTOMER-ID          PIC 9(5) VALUE 0.
+      *"Y" WHEN A VALID, OPEN CUSTOMER IS LINKED TO THIS SESSION -
+      *HIGH SCORES AND LOYALTY REWARDS ONLY PERSIST WHEN LINKED
+       01 WS-CUSTOMER-LINKED           PIC X VALUE "N".
+       01 WS-PREVIOUS-HIGH-SCORE       PIC 9(8) VALUE 0.
+
+      *DIFFICULTY: 1-EASY 2-MEDIUM 3-HARD, CHOSEN AT STARTUP
+       01 WS-DIFFICULTY                PIC 9 VALUE 2.
+       01 WS-GAME-BOMB-COUNT           PIC 9 VALUE 1.
+       01 WS-GAME-FRAME-DELAY          PIC 9(7) VALUE 100000.
+
+      *LOYALTY REWARD: 1 CENT CREDITED PER GAME POINT EARNED
+       01 WS-LOYALTY-REWARD            PIC 9(5)V99 VALUE 0.
+
+      * move with "WASD" OR "wasd"
        01 WS-COMMAND                   PIC 9 VALUE 0 USAGE COMP-5.
            88 MOVE-LEFT                VALUE 65, 97.
            88 MOVE-RIGHT               VALUE 68, 100.
@@ -18,73 +98,282 @@
            88 EXIT-COMMAND             VALUE 88, 120.
        01 WS-SCREEN-ROW-INDEX          PIC 99 VALUE 0.
        78 WS-SCREEN-WIDTH VALUE 40.
-       78 WS-SCREEN-HEIGHT VALUE 10.  
-       78 WS-SCREEN-FILLER VALUE ".". 
+       78 WS-SCREEN-HEIGHT VALUE 10.
+       78 WS-SCREEN-FILLER VALUE ".".
        78 WS-OBJECT-COUNT VALUE 5.
-       78 WS-BOMB-COUNT VALUE 1.
 
        01 WS-SCREEN.
-           05 WS-SCREEN-ROW            PIC X(WS-SCREEN-WIDTH) 
-               VALUE ALL WS-SCREEN-FILLER 
+           05 WS-SCREEN-ROW            PIC X(WS-SCREEN-WIDTH)
+               VALUE ALL WS-SCREEN-FILLER
                OCCURS WS-SCREEN-HEIGHT TIMES.
-       
+
        01 WS-CHARACTER-SHIFT-X    PIC 9 VALUE 2.
        01 WS-CHARACTER-SHIFT-Y    PIC 9 VALUE 1.
-       01 WS-CHARACTER.           
+       01 WS-CHARACTER.
            05 WS-CHARACTER-X           PIC 99 VALUE 3.
-           05 WS-CHARACTER-Y           PIC 99 VALUE 4. 
-           05 WS-CHARACTER-NEW-X       PIC 99  VALUE 3. 
-           05 WS-CHARACTER-NEW-Y       PIC 99  VALUE 4. 
+           05 WS-CHARACTER-Y           PIC 99 VALUE 4.
+           05 WS-CHARACTER-NEW-X       PIC 99  VALUE 3.
+           05 WS-CHARACTER-NEW-Y       PIC 99  VALUE 4.
            05 WS-CHARACTER-IMG.
                10 WS-CHARACTER-ROW-1   PIC X(3) VALUE ".O.".
                10 WS-CHARACTER-ROW-2   PIC X(3) VALUE "/|\".
-               10 WS-CHARACTER-ROW-3   PIC X(3) VALUE "/.\".  
+               10 WS-CHARACTER-ROW-3   PIC X(3) VALUE "/.\".
 
        01 WS-RANDOM-X                  PIC 99   VALUE 0.
        01 WS-RANDOM-Y                  PIC 99   VALUE 0.
        01 WS-OBJECT-INDEX                PIC 99   VALUE 0.
        01 WS-OBJECT.
-           05 WS-OBJECT-IMG         PIC X OCCURS WS-OBJECT-COUNT TIMES 
-                                           VALUE "O".                 
-           05 WS-OBJECT-X           PIC 99 OCCURS WS-OBJECT-COUNT TIMES. 
-           05 WS-OBJECT-Y           PIC 99 OCCURS WS-OBJECT-COUNT TIMES. 
+           05 WS-OBJECT-IMG         PIC X OCCURS WS-OBJECT-COUNT TIMES
+                                           VALUE "O".
+           05 WS-OBJECT-X           PIC 99 OCCURS WS-OBJECT-COUNT TIMES.
+           05 WS-OBJECT-Y           PIC 99 OCCURS WS-OBJECT-COUNT TIMES.
            05 WS-OBJECT-DX          PIC S9 OCCURS WS-OBJECT-COUNT TIMES
-                                       VALUE -2. 
+                                       VALUE -2.
            05 WS-OBJECT-DY           PIC S9 OCCURS WS-OBJECT-COUNT TIMES
-                                       VALUE 0. 
+                                       VALUE 0.
 
        PROCEDURE DIVISION.
 
        PERFORM MAIN-PROCEDURE
        STOP RUN.
-       
+
        MAIN-PROCEDURE.
-             
+
+           PERFORM LINK-CUSTOMER
+           PERFORM SELECT-DIFFICULTY
            PERFORM INITIALIZE-OBJECT
-           
+
            PERFORM DISPLAY-SCREEN
-           MOVE "N" TO WS-GAME-START           
+           MOVE "N" TO WS-GAME-START
 
-           PERFORM UNTIL EXIT-COMMAND               
+           PERFORM UNTIL EXIT-COMMAND
       *        ACCEPT is blocking therefore use C
                PERFORM GET_CHAR
-               
-               PERFORM MOVE-CHARACTER                
-                                 
+
+               PERFORM MOVE-CHARACTER
+
                PERFORM DISPLAY-SCREEN
-      *        Wait some time to set the frame frequency to 10 fps         
-               CALL "usleep" USING BY VALUE 100000
+      *        Wait some time to set the frame frequency
+               CALL "usleep" USING BY VALUE WS-GAME-FRAME-DELAY
       *         CALL "sleep" USING BY VALUE 1
            END-PERFORM
+
+           PERFORM END-OF-GAME
+           .
+
+      *    LINKS THIS SESSION TO A REAL CUSTOMER SO A HIGH SCORE AND
+      *    LOYALTY REWARD CAN BE PERSISTED. CUSTOMER ID 0, AN UNKNOWN
+      *    ID, OR A CLOSED CUSTOMER ALL FALL BACK TO AN UNLINKED
+      *    PRACTICE MODE RATHER THAN REFUSING TO PLAY.
+       LINK-CUSTOMER.
+           DISPLAY "ENTER YOUR CUSTOMER ID (0 FOR PRACTICE MODE - "
+               "NO SCORE SAVED, NO LOYALTY REWARD):"
+           ACCEPT WS-LINK-CUSTOMER-ID
+
+           IF WS-LINK-CUSTOMER-ID NOT = 0
+               OPEN INPUT CUSTOMER-FILE
+               IF WS-CUSTOMER-STATUS = "00"
+                   MOVE WS-LINK-CUSTOMER-ID TO CUSTOMER-ID
+                   READ CUSTOMER-FILE
+                       INVALID KEY
+                           DISPLAY "CUSTOMER " WS-LINK-CUSTOMER-ID
+                               " NOT FOUND - PLAYING IN PRACTICE MODE"
+                       NOT INVALID KEY
+                           IF CUSTOMER-STATUS = "C"
+                               DISPLAY "CUSTOMER " WS-LINK-CUSTOMER-ID
+                                   " IS CLOSED - PLAYING IN PRACTICE "
+                                   "MODE"
+                           ELSE
+                               MOVE "Y" TO WS-CUSTOMER-LINKED
+                           END-IF
+                   END-READ
+                   CLOSE CUSTOMER-FILE
+               ELSE
+                   DISPLAY "*** CUSTOMER FILE I/O ERROR - STATUS: "
+                       WS-CUSTOMER-STATUS
+                       " - PLAYING IN PRACTICE MODE ***"
+               END-IF
+           END-IF
+
+           IF WS-CUSTOMER-LINKED = "Y"
+               PERFORM SHOW-PREVIOUS-HIGH-SCORE
+           END-IF
+           .
+
+       SHOW-PREVIOUS-HIGH-SCORE.
+           OPEN I-O SCORE-FILE
+           IF WS-SCORE-STATUS = "00"
+               MOVE WS-LINK-CUSTOMER-ID TO SCORE-CUSTOMER-ID
+               READ SCORE-FILE
+                   NOT INVALID KEY
+                       MOVE SCORE-HIGH-POINTS TO WS-PREVIOUS-HIGH-SCORE
+                       DISPLAY "YOUR CURRENT HIGH SCORE: "
+                           WS-PREVIOUS-HIGH-SCORE
+               END-READ
+               CLOSE SCORE-FILE
+           END-IF
+           .
+
+      *    LETS THE PLAYER PICK A DIFFICULTY AT STARTUP - HARDER
+      *    DIFFICULTIES SPAWN MORE BOMBS AMONG THE FALLING OBJECTS
+      *    AND SPEED THE GAME UP.
+       SELECT-DIFFICULTY.
+           DISPLAY "SELECT DIFFICULTY: 1-EASY  2-MEDIUM  3-HARD"
+           ACCEPT WS-DIFFICULTY
+           EVALUATE WS-DIFFICULTY
+               WHEN 1
+                   MOVE 0 TO WS-GAME-BOMB-COUNT
+                   MOVE 150000 TO WS-GAME-FRAME-DELAY
+               WHEN 3
+                   MOVE 2 TO WS-GAME-BOMB-COUNT
+                   MOVE 70000 TO WS-GAME-FRAME-DELAY
+               WHEN OTHER
+                   MOVE 2 TO WS-DIFFICULTY
+                   MOVE 1 TO WS-GAME-BOMB-COUNT
+                   MOVE 100000 TO WS-GAME-FRAME-DELAY
+           END-EVALUATE
+           .
+
+      *    PERSISTS A NEW HIGH SCORE AND CREDITS THE LOYALTY REWARD
+      *    FOR A LINKED CUSTOMER. PRACTICE-MODE SESSIONS (NO LINKED
+      *    CUSTOMER) LEAVE NO TRACE, AS INTENDED.
+       END-OF-GAME.
+           IF WS-CUSTOMER-LINKED = "Y"
+               PERFORM SAVE-HIGH-SCORE
+               PERFORM REWARD-LOYALTY-POINTS
+           END-IF
+           .
+
+       SAVE-HIGH-SCORE.
+           IF WS-GAME-POINTS > WS-PREVIOUS-HIGH-SCORE
+               OPEN I-O SCORE-FILE
+               IF WS-SCORE-STATUS = "00"
+                   MOVE WS-LINK-CUSTOMER-ID TO SCORE-CUSTOMER-ID
+                   MOVE WS-GAME-POINTS TO SCORE-HIGH-POINTS
+                   ACCEPT SCORE-LAST-PLAYED-DATE FROM DATE YYYYMMDD
+                   READ SCORE-FILE
+                       INVALID KEY
+                           WRITE SCORE-RECORD
+                       NOT INVALID KEY
+                           REWRITE SCORE-RECORD
+                   END-READ
+                   CLOSE SCORE-FILE
+                   DISPLAY "NEW HIGH SCORE SAVED: " WS-GAME-POINTS
+               END-IF
+           END-IF
+           .
+
+      *    1 LOYALTY CENT CREDITED TO THE LINKED CUSTOMER'S ACCOUNT
+      *    FOR EVERY GAME POINT EARNED THIS SESSION. POSTED AGAINST
+      *    banking.dat/transaction.dat, NOT CUSTOMER-BALANCE, SO THE
+      *    REWARD IS VISIBLE IN THE BANK'S OWN LEDGER AND AUDIT TRAIL
+      *    THE SAME WAY A TELLER DEPOSIT IS.
+       REWARD-LOYALTY-POINTS.
+           IF WS-GAME-POINTS > 0
+               COMPUTE WS-LOYALTY-REWARD = WS-GAME-POINTS / 100
+               PERFORM FIND-LOYALTY-ACCOUNT
+               IF WS-REWARD-ACCOUNT-FOUND = "Y"
+                   ADD WS-LOYALTY-REWARD TO ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-ACCOUNT-STATUS = "00"
+                       PERFORM WRITE-LOYALTY-TRANSACTION
+                       DISPLAY "LOYALTY REWARD CREDITED TO ACCOUNT "
+                           ACCOUNT-NUMBER ": $" WS-LOYALTY-REWARD
+                   ELSE
+                       DISPLAY "*** FAILED TO REWRITE ACCOUNT "
+                           ACCOUNT-NUMBER " FOR LOYALTY REWARD - "
+                           "STATUS: " WS-ACCOUNT-STATUS " ***"
+                   END-IF
+                   UNLOCK ACCOUNT-FILE
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   DISPLAY "NO LINKED BANKING ACCOUNT FOUND FOR "
+                       "CUSTOMER " WS-LINK-CUSTOMER-ID
+                       " - LOYALTY REWARD NOT POSTED"
+               END-IF
+           END-IF
+           .
+
+      *    SCANS banking.dat FOR THE FIRST ACTIVE ACCOUNT BELONGING TO
+      *    THE LINKED CUSTOMER (ACCOUNT-FILE IS KEYED ON
+      *    ACCOUNT-NUMBER, NOT ACCOUNT-CUSTOMER-ID, SO THIS HAS TO
+      *    SCAN RATHER THAN DO A DIRECT READ). ONCE THE MATCHING
+      *    ACCOUNT NUMBER IS KNOWN, RE-READS IT WITH AN EXPLICIT LOCK
+      *    (SAME RETRY-ON-"51" PATTERN AS BANKING'S
+      *    READ-ACCOUNT-FOR-UPDATE) SO A CONCURRENT TELLER
+      *    CANNOT REWRITE THE SAME RECORD OUT FROM UNDER THIS CREDIT.
+       FIND-LOYALTY-ACCOUNT.
+           MOVE "N" TO WS-REWARD-ACCOUNT-FOUND
+           MOVE "N" TO WS-ACCOUNT-FILE-EOF
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "*** COULD NOT OPEN ACCOUNT FILE FOR LOYALTY "
+                   "REWARD - STATUS: " WS-ACCOUNT-STATUS " ***"
+               MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+           END-IF
+           PERFORM UNTIL WS-ACCOUNT-FILE-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                   NOT AT END
+                       IF ACCOUNT-CUSTOMER-ID = WS-LINK-CUSTOMER-ID
+                           AND ACCOUNT-STATUS = "A"
+                           MOVE "Y" TO WS-REWARD-ACCOUNT-FOUND
+                           MOVE "Y" TO WS-ACCOUNT-FILE-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-REWARD-ACCOUNT-FOUND = "N"
+               CLOSE ACCOUNT-FILE
+           ELSE
+               MOVE 0 TO WS-LOCK-RETRY-COUNT
+               PERFORM WITH TEST AFTER
+                   UNTIL WS-ACCOUNT-STATUS NOT = "51"
+                       OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+                   READ ACCOUNT-FILE WITH LOCK
+                       INVALID KEY MOVE "N" TO WS-REWARD-ACCOUNT-FOUND
+                   END-READ
+                   IF WS-ACCOUNT-STATUS = "51"
+                       ADD 1 TO WS-LOCK-RETRY-COUNT
+                       CALL "usleep" USING BY VALUE WS-LOCK-RETRY-DELAY
+                   END-IF
+               END-PERFORM
+               IF WS-ACCOUNT-STATUS = "51"
+                   DISPLAY "*** ACCOUNT " ACCOUNT-NUMBER
+                       " IS LOCKED BY ANOTHER TELLER - LOYALTY "
+                       "REWARD NOT POSTED ***"
+                   MOVE "N" TO WS-REWARD-ACCOUNT-FOUND
+               END-IF
+               IF WS-REWARD-ACCOUNT-FOUND = "N"
+                   CLOSE ACCOUNT-FILE
+               END-IF
+           END-IF
+           .
+
+       WRITE-LOYALTY-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+           MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+           MOVE WS-LOYALTY-REWARD TO TRANSACTION-AMOUNT
+           MOVE "D" TO TRANSACTION-TYPE
+           ACCEPT TRANSACTION-DATE FROM DATE YYYYMMDD
+           ACCEPT TRANSACTION-TIME FROM TIME
+           MOVE "GAME LOYALTY REWARD" TO TRANSACTION-MEMO
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "*** I/O ERROR WRITING LOYALTY TRANSACTION - "
+                   "STATUS: " WS-TRANSACTION-STATUS " ***"
+           END-IF
+           CLOSE TRANSACTION-FILE
            .
 
        INITIALIZE-OBJECT.
-           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1 
+           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1
                    UNTIL WS-OBJECT-INDEX > WS-OBJECT-COUNT
                PERFORM SET-OBJECT-POSITION
 
       *        Set the bombs character
-               IF WS-OBJECT-INDEX <= WS-BOMB-COUNT
+               IF WS-OBJECT-INDEX <= WS-GAME-BOMB-COUNT
                    MOVE '*' TO WS-OBJECT-IMG(WS-OBJECT-INDEX)
                END-IF
 
@@ -101,7 +390,7 @@
                END-IF
            END-PERFORM
            .
-       
+
        SET-OBJECT-POSITION.
            PERFORM GET-RANDOM-POINT
            MOVE WS-RANDOM-X TO WS-OBJECT-X(WS-OBJECT-INDEX)
@@ -109,31 +398,31 @@
            .
 
        MOVE-CHARACTER.
-       
+
            EVALUATE TRUE
       *        When "A" is pressed
                WHEN MOVE-LEFT
-                   COMPUTE WS-CHARACTER-NEW-X = 
+                   COMPUTE WS-CHARACTER-NEW-X =
                        WS-CHARACTER-X - WS-CHARACTER-SHIFT-X
       *        When "D" is pressed
                WHEN MOVE-RIGHT
-                   COMPUTE WS-CHARACTER-NEW-X = 
+                   COMPUTE WS-CHARACTER-NEW-X =
                        WS-CHARACTER-X + WS-CHARACTER-SHIFT-X
       *        When "W" is pressed
                WHEN MOVE-UP
-                   COMPUTE WS-CHARACTER-NEW-Y = 
+                   COMPUTE WS-CHARACTER-NEW-Y =
                        WS-CHARACTER-Y - WS-CHARACTER-SHIFT-Y
       *        When "S" is pressed
                WHEN MOVE-DOWN
-                   COMPUTE WS-CHARACTER-NEW-Y = 
+                   COMPUTE WS-CHARACTER-NEW-Y =
                        WS-CHARACTER-Y + WS-CHARACTER-SHIFT-Y
            END-EVALUATE
       *    Check if the character will be out of bound
-           IF WS-CHARACTER-NEW-X < 3 
+           IF WS-CHARACTER-NEW-X < 3
                OR WS-CHARACTER-NEW-X > WS-SCREEN-WIDTH - 2
                MOVE WS-CHARACTER-X TO WS-CHARACTER-NEW-X
            END-IF
-           IF WS-CHARACTER-NEW-Y < 4 
+           IF WS-CHARACTER-NEW-Y < 4
                OR WS-CHARACTER-NEW-Y > WS-SCREEN-HEIGHT
                MOVE WS-CHARACTER-Y TO WS-CHARACTER-NEW-Y
            END-IF
@@ -143,43 +432,43 @@
            PERFORM CLEAR-SCREEN
            ADD 1 TO WS-GAME-FRAMES
            DISPLAY "COMMAND: " WS-COMMAND
-           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1 
+           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1
                    UNTIL WS-OBJECT-INDEX = WS-OBJECT-COUNT + 1
                DISPLAY "(X, Y): (" WS-OBJECT-X(WS-OBJECT-INDEX)
                    ", " WS-OBJECT-Y(WS-OBJECT-INDEX) ")"
                    " DX: " WS-OBJECT-DX(WS-OBJECT-INDEX)
                    " DY: " WS-OBJECT-DY(WS-OBJECT-INDEX)
            END-PERFORM
-           
+
            MOVE "FRAME: " TO WS-SCREEN-ROW(1)(2:7)
            MOVE WS-GAME-FRAMES TO WS-SCREEN-ROW(1)(9:8)
            MOVE "POINTS: " TO WS-SCREEN-ROW(1)(WS-SCREEN-WIDTH - 16:8)
-           MOVE WS-GAME-POINTS 
+           MOVE WS-GAME-POINTS
                TO WS-SCREEN-ROW(1)(WS-SCREEN-WIDTH - 8:8)
-           
+
            PERFORM DRAW-CHARACTER
            PERFORM DRAW-OBJECT
 
-           PERFORM VARYING WS-SCREEN-ROW-INDEX FROM 1 BY 1 
-                   UNTIL WS-SCREEN-ROW-INDEX > WS-SCREEN-HEIGHT 
+           PERFORM VARYING WS-SCREEN-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-SCREEN-ROW-INDEX > WS-SCREEN-HEIGHT
                DISPLAY WS-SCREEN-ROW(WS-SCREEN-ROW-INDEX)
            END-PERFORM
            .
-       
+
        DRAW-CHARACTER.
       *    Redraw the character only if the character has moved
            IF WS-GAME-START = "Y"
-               OR (NOT WS-CHARACTER-NEW-X = WS-CHARACTER-X) 
-               OR (NOT WS-CHARACTER-NEW-Y = WS-CHARACTER-Y) 
-               
-      *        Erase the character from the screen    
-               MOVE "..." 
+               OR (NOT WS-CHARACTER-NEW-X = WS-CHARACTER-X)
+               OR (NOT WS-CHARACTER-NEW-Y = WS-CHARACTER-Y)
+
+      *        Erase the character from the screen
+               MOVE "..."
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y)
                        (WS-CHARACTER-X - 1:3)
-               MOVE "..." 
+               MOVE "..."
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y - 1)
                        (WS-CHARACTER-X - 1:3)
-               MOVE "..." 
+               MOVE "..."
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y - 2)
                        (WS-CHARACTER-X - 1:3)
 
@@ -187,24 +476,24 @@
                MOVE WS-CHARACTER-NEW-X TO WS-CHARACTER-X
                MOVE WS-CHARACTER-NEW-Y TO WS-CHARACTER-Y
 
-      *        Draw the character 
-               MOVE WS-CHARACTER-ROW-3 
+      *        Draw the character
+               MOVE WS-CHARACTER-ROW-3
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y)
                        (WS-CHARACTER-X - 1:3)
-               MOVE WS-CHARACTER-ROW-2 
+               MOVE WS-CHARACTER-ROW-2
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y - 1)
                        (WS-CHARACTER-X - 1:3)
-               MOVE WS-CHARACTER-ROW-1 
+               MOVE WS-CHARACTER-ROW-1
                    TO WS-SCREEN-ROW(WS-CHARACTER-Y - 2)
                        (WS-CHARACTER-X - 1:3)
            END-IF
            PERFORM CHECK-OBJECT-COLLISIONS
            .
-       
+
        CHECK-OBJECT-COLLISIONS.
       *    Check for character and OBJECT collisions
-           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1 
-                       UNTIL WS-OBJECT-INDEX > WS-OBJECT-COUNT 
+           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1
+                       UNTIL WS-OBJECT-INDEX > WS-OBJECT-COUNT
                PERFORM CHECK-OBJECT-COLLISION
            END-PERFORM
            .
@@ -214,7 +503,7 @@
                AND WS-OBJECT-X(WS-OBJECT-INDEX) >= WS-CHARACTER-X - 1
                AND WS-OBJECT-Y(WS-OBJECT-INDEX) <= WS-CHARACTER-Y
                AND WS-OBJECT-Y(WS-OBJECT-INDEX) >= WS-CHARACTER-Y - 2
-  
+
                EVALUATE WS-OBJECT-IMG(WS-OBJECT-INDEX)
       *            If FOOD Earn 1 point and respawn OBJECT
                    WHEN 'O'
@@ -222,63 +511,63 @@
                        PERFORM SET-OBJECT-POSITION
       *            If BOMB -> Game Over
                    WHEN "*"
-                       MOVE "*************** GAME OVER ***************" 
+                       MOVE "*************** GAME OVER ***************"
                            TO WS-SCREEN-ROW(6)
-                       SET EXIT-COMMAND TO TRUE 
+                       SET EXIT-COMMAND TO TRUE
                END-EVALUATE
            END-IF
-           .           
+           .
 
-       DRAW-OBJECT.      
-           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1 
-                       UNTIL WS-OBJECT-INDEX > WS-OBJECT-COUNT  
-      *        Delete the OBJECT draw if it is on the screen 
+       DRAW-OBJECT.
+           PERFORM VARYING WS-OBJECT-INDEX FROM 1 BY 1
+                       UNTIL WS-OBJECT-INDEX > WS-OBJECT-COUNT
+      *        Delete the OBJECT draw if it is on the screen
                IF WS-OBJECT-X(WS-OBJECT-INDEX) < WS-SCREEN-WIDTH
                        AND WS-OBJECT-X(WS-OBJECT-INDEX) > 0
-                   MOVE WS-SCREEN-FILLER 
+                   MOVE WS-SCREEN-FILLER
                        TO WS-SCREEN-ROW(WS-OBJECT-Y(WS-OBJECT-INDEX))
                            (WS-OBJECT-X(WS-OBJECT-INDEX):1)
                END-IF
-                             
+
       *        If the OBJECT has reached the left border of the screen
       *        Assign a new position for the OBJECT (respawn)
-               IF WS-OBJECT-X(WS-OBJECT-INDEX) + 
+               IF WS-OBJECT-X(WS-OBJECT-INDEX) +
                        WS-OBJECT-DX(WS-OBJECT-INDEX) < 1
                    PERFORM SET-OBJECT-POSITION
                ELSE
       *            Decrease the X position of all the OBJECT
-      *            to make it closer to the character 
-                   ADD WS-OBJECT-DX(WS-OBJECT-INDEX) 
+      *            to make it closer to the character
+                   ADD WS-OBJECT-DX(WS-OBJECT-INDEX)
                        TO WS-OBJECT-X(WS-OBJECT-INDEX)
       *            If WS-OBJECT-DY is not zero then the character moves
       *            vertically as well
                    IF WS-OBJECT-DY(WS-OBJECT-INDEX) IS NOT ZERO
                        ADD WS-OBJECT-DY(WS-OBJECT-INDEX)
                            TO WS-OBJECT-y(WS-OBJECT-INDEX)
-      *                If the object is out of the screen the Y position 
+      *                If the object is out of the screen the Y position
       *                is reset to the border
-                       IF WS-OBJECT-Y(WS-OBJECT-INDEX) <= 1 
+                       IF WS-OBJECT-Y(WS-OBJECT-INDEX) <= 1
                            MOVE 1 TO WS-OBJECT-Y(WS-OBJECT-INDEX)
                            MULTIPLY -1 BY WS-OBJECT-DY(WS-OBJECT-INDEX)
                        END-IF
-                       IF WS-OBJECT-Y(WS-OBJECT-INDEX) 
+                       IF WS-OBJECT-Y(WS-OBJECT-INDEX)
                                >= WS-SCREEN-HEIGHT - 1
-                           COMPUTE WS-OBJECT-Y(WS-OBJECT-INDEX) 
-                               = WS-SCREEN-HEIGHT - 1                            
+                           COMPUTE WS-OBJECT-Y(WS-OBJECT-INDEX)
+                               = WS-SCREEN-HEIGHT - 1
                            MULTIPLY -1 BY WS-OBJECT-DY(WS-OBJECT-INDEX)
                        END-IF
                    END-IF
                END-IF
 
                PERFORM CHECK-OBJECT-COLLISION
-               
+
       *        Draw the OBJECT image
                IF WS-OBJECT-X(WS-OBJECT-INDEX) < WS-SCREEN-WIDTH
                    AND NOT WS-OBJECT-X(WS-OBJECT-INDEX) = 1
-                   MOVE WS-OBJECT-IMG(WS-OBJECT-INDEX) 
+                   MOVE WS-OBJECT-IMG(WS-OBJECT-INDEX)
                        TO WS-SCREEN-ROW(WS-OBJECT-Y(WS-OBJECT-INDEX))
                            (WS-OBJECT-X(WS-OBJECT-INDEX):1)
-               END-IF      
+               END-IF
            END-PERFORM
            .
 
@@ -289,12 +578,12 @@
            .
 
        GET-RANDOM-POINT.
-           CALL "random_range2" 
+           CALL "random_range2"
                USING WS-SCREEN-WIDTH
                RETURNING WS-RANDOM-X
-           CALL "random_range" 
+           CALL "random_range"
                USING 2, WS-SCREEN-HEIGHT
-               RETURNING WS-RANDOM-Y           
+               RETURNING WS-RANDOM-Y
            .
 
        CLEAR-SCREEN.
@@ -302,4 +591,3 @@
            .
 
        END PROGRAM GAME.
-       
\ No newline at end of file
