@@ -0,0 +1,31 @@
+      *================================================================
+      *    SHARED TRANSACTION RECORD LAYOUT
+      *    USED BY BANKING, TRANSFER, AND EVERY BATCH JOB THAT READS OR
+      *    WRITES 02_BANKING/transaction.dat, SO THE FIELD LAYOUT IS
+      *    DEFINED IN ONE PLACE INSTEAD OF NINE COPIES DRIFTING APART.
+      *================================================================
+       01 TRANSACTION-RECORD.
+           05 FROM-ACCOUNT PIC 9(5).
+           05 TO-ACCOUNT PIC 9(5).
+           05 TRANSACTION-AMOUNT PIC 9(7)V99.
+           05 TRANSACTION-DATE PIC 9(8).
+           05 TRANSACTION-TIME PIC 9(6).
+      *    TRANSACTION-TYPE: "T"=TRANSFER "D"=DEPOSIT
+      *    "W"=WITHDRAWAL "F"=FEE "I"=INTEREST
+           05 TRANSACTION-TYPE PIC X VALUE "T".
+      *    "Y" ONCE THIS TRANSACTION HAS BEEN REVERSED/VOIDED
+           05 TRANSACTION-REVERSED PIC X VALUE "N".
+      *    NON-ZERO ON A REVERSAL ENTRY - IDENTIFIES THE
+      *    ORIGINAL TRANSACTION THIS ONE UNDOES
+           05 TRANSACTION-REVERSAL-OF-DATE PIC 9(8) VALUE 0.
+           05 TRANSACTION-REVERSAL-OF-TIME PIC 9(6) VALUE 0.
+      *    FREE-TEXT TELLER NOTE. BY CONVENTION HOLDS "KEY:VALUE" PAIRS
+      *    SEPARATED BY "/" (E.G. "REF:4471/DEPT:PAYROLL") SO IT CAN BE
+      *    PARSED BACK OUT WITH UNSTRING FOR RECONCILIATION LOOKUPS,
+      *    BUT ANY PLAIN TEXT NOTE IS ALSO ACCEPTED.
+           05 TRANSACTION-MEMO PIC X(40) VALUE SPACES.
+      *    SUPERVISOR ID WHO APPROVED THIS TRANSFER - ONLY SET WHEN
+      *    THE AMOUNT EXCEEDED BANKING'S SUPERVISOR-APPROVAL
+      *    THRESHOLD AND A SECOND SET OF EYES WAS REQUIRED BEFORE IT
+      *    POSTED. SPACES MEANS NO APPROVAL WAS NEEDED.
+           05 TRANSACTION-SUPERVISOR-ID PIC X(10) VALUE SPACES.
