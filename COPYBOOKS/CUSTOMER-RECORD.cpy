@@ -0,0 +1,13 @@
+      *================================================================
+      *    SHARED CUSTOMER RECORD LAYOUT
+      *    CUSTOMER-DB (01_EXAMPLES/04_files.cob) OWNS THIS FILE.
+      *    BANKING (02_BANKING/01_banking_with_file.cob) ALSO READS IT
+      *    TO RESOLVE AN ACCOUNT'S ACCOUNT-CUSTOMER-ID INTO A NAME, SO
+      *    THE LAYOUT IS SHARED HERE RATHER THAN DUPLICATED.
+      *================================================================
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID PIC 9(5).
+           05 CUSTOMER-FIRST-NAME PIC A(20).
+           05 CUSTOMER-LAST-NAME PIC A(20).
+           05 CUSTOMER-BALANCE PIC S9(7)V99 VALUE 10000.00.
+           05 CUSTOMER-STATUS PIC X VALUE "A".
