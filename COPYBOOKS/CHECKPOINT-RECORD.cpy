@@ -0,0 +1,12 @@
+      *================================================================
+      *    SHARED CHECKPOINT RECORD LAYOUT FOR RESTARTABLE BATCH JOBS.
+      *    EACH BATCH PROGRAM OWNS ITS OWN CHECKPOINT FILE (ONE JOB
+      *    PER FILE, LIKE account_control.dat) BUT THE RECORD SHAPE IS
+      *    THE SAME EVERYWHERE: THE LAST KEY SUCCESSFULLY PROCESSED,
+      *    AND WHETHER THE RUN THAT WROTE IT FINISHED CLEANLY.
+      *================================================================
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-KEY PIC 9(7).
+      *    "R" = RUN IN PROGRESS - A RESTART SHOULD RESUME AFTER
+      *    CKPT-LAST-KEY. "C" = RUN COMPLETED - A NEW RUN STARTS OVER.
+           05 CKPT-STATUS PIC X VALUE "C".
