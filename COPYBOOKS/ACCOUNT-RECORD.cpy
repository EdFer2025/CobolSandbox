@@ -0,0 +1,34 @@
+      *================================================================
+      *    SHARED ACCOUNT RECORD LAYOUT
+      *    USED BY BANKING, TRANSFER, AND OTHER PROGRAMS THAT NEED AN
+      *    "ACCOUNT NUMBER + BALANCE" RECORD SO THE FIELD WIDTHS ARE
+      *    DEFINED IN ONE PLACE. PROGRAMS WITH THEIR OWN FIELD NAMING
+      *    CONVENTION COPY THIS WITH REPLACING.
+      *
+      *    THE ACCOUNT HOLDER'S NAME LIVES IN CUSTOMER-FILE - SEE
+      *    COPYBOOKS/CUSTOMER-RECORD.cpy. ACCOUNT-CUSTOMER-ID IS THE
+      *    KEY INTO THAT FILE SO ONE CUSTOMER CAN HOLD SEVERAL
+      *    ACCOUNTS AND A NAME CORRECTION ONLY HAPPENS IN ONE PLACE.
+      *================================================================
+       01 ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER PIC 9(5).
+           05 ACCOUNT-CUSTOMER-ID PIC 9(5).
+           05 ACCOUNT-BALANCE PIC S9(7)V99 VALUE 10000.00.
+           05 ACCOUNT-OVERDRAFT-LIMIT PIC 9(7)V99 VALUE 0.
+      *    ACCOUNT-TYPE:   "C" = CHECKING, "S" = SAVINGS
+           05 ACCOUNT-TYPE PIC X VALUE "C".
+      *    ACCOUNT-STATUS: "A" = ACTIVE, "F" = FROZEN, "C" = CLOSED
+           05 ACCOUNT-STATUS PIC X VALUE "A".
+      *    ISO-4217-STYLE 3-LETTER CURRENCY CODE THE BALANCE IS HELD
+      *    IN (E.G. "USD", "EUR"). CALL "CURRENCY-EXCHANGE" CONVERTS
+      *    BETWEEN TWO ACCOUNTS' CURRENCIES WHEN THEY DIFFER.
+           05 ACCOUNT-CURRENCY PIC X(3) VALUE "USD".
+      *    ACCOUNT-OWNERSHIP-TYPE: "P" = PRIMARY HOLDER ONLY,
+      *    "J" = JOINT (A SECOND HOLDER IS LINKED VIA
+      *    ACCOUNT-JOINT-CUSTOMER-ID, E.G. A MARRIED COUPLE OR TWO
+      *    BUSINESS PARTNERS SHARING ONE ACCOUNT).
+           05 ACCOUNT-OWNERSHIP-TYPE PIC X VALUE "P".
+      *    SECOND HOLDER'S CUSTOMER-FILE KEY ON A JOINT ACCOUNT. ZERO
+      *    WHEN ACCOUNT-OWNERSHIP-TYPE IS "P". THE PRIMARY HOLDER'S
+      *    NAME IS STILL RESOLVED THROUGH ACCOUNT-CUSTOMER-ID.
+           05 ACCOUNT-JOINT-CUSTOMER-ID PIC 9(5) VALUE 0.
